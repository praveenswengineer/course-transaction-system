@@ -0,0 +1,14 @@
+//MVBACTV  JOB (ACCTNO),'DAILY ACTIVITY RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY NEW-REGISTRATION ACTIVITY REPORT - RUNS MVBACTV AGAINST *
+//* AUDITLOG AND LISTS EVERY STUFILE ADD/UPDATE/DELETE JOURNALED  *
+//* FOR TODAY.  RUN AS THE LAST STEP OF THE OVERNIGHT CYCLE.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MVBACTV
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=MVPRG.AUDITLOG,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ACTVRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
