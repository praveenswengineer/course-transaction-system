@@ -0,0 +1,23 @@
+//MVBLOAD  JOB (ACCTNO),'TERM REG LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* START-OF-TERM BULK REGISTRATION LOAD - RUNS MVBLOAD AGAINST    *
+//* THE PAPER-FORM REGISTRATION EXTRACT AND UPDATES STUFILE.       *
+//* CHECKPOINTS TO LOADCTL, SO A RERUN AFTER AN ABEND RESUMES      *
+//* AFTER THE LAST RECORD PROCESSED INSTEAD OF FROM THE TOP.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//         DD DSN=DSN810.DB2.SDSNLOAD,DISP=SHR
+//REGLOAD  DD DSN=MVPRG.REGLOAD,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=SHR
+//AUDITLOG DD DSN=MVPRG.AUDITLOG,DISP=SHR
+//LOADCTL  DD DSN=MVPRG.LOADCTL,DISP=SHR
+//REJRPT   DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(MVBLOAD) PLAN(MVBLOAD) LIB('MVPRG.LOADLIB')
+  END
+/*
