@@ -0,0 +1,19 @@
+//MVBFILL  JOB (ACCTNO),'FILL RATE RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* COURSE CATALOG/ENROLLMENT FILL-RATE REPORT - RUNS MVBFILL      *
+//* AGAINST STUFILE AND BILLM.COURSE_CODES AND PRINTS EACH         *
+//* COURSE'S DESCRIPTION, CAPACITY AND CURRENT ENROLLMENT.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//         DD DSN=DSN810.DB2.SDSNLOAD,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=SHR
+//FILLRPT  DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(MVBFILL) PLAN(MVBFILL) LIB('MVPRG.LOADLIB')
+  END
+/*
