@@ -0,0 +1,17 @@
+//MVBRENUM JOB (ACCTNO),'COURSE RENUMBER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BULK COURSE-CODE RENUMBER - RUNS MVBRENUM AGAINST STUFILE,     *
+//* REWRITING EVERY COURSE1-7 SLOT THAT HOLDS THE OLD CODE GIVEN   *
+//* ON SYSIN WITH THE NEW ONE.  RUN AFTER BILLM.COURSE_CODES ITSELF*
+//* HAS BEEN RENUMBERED.  SYSIN COLUMNS 1-8 ARE THE OLD COURSE     *
+//* CODE, COLUMNS 9-16 ARE THE NEW ONE - SUBSTITUTE THE REAL PAIR  *
+//* BEFORE SUBMITTING.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MVBRENUM
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=OLD
+//SYSIN    DD *
+OLDCODE1NEWCODE1
+/*
+//SYSOUT   DD SYSOUT=*
