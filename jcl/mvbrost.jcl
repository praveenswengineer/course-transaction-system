@@ -0,0 +1,13 @@
+//MVBROST  JOB (ACCTNO),'COURSE ROSTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY COURSE ROSTER REPORT - RUNS MVBROST AGAINST STUFILE   *
+//* AND PRODUCES A PER-COURSE CLASS LIST FOR INSTRUCTORS.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MVBROST
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ROSTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
