@@ -0,0 +1,15 @@
+//MVBEXTR  JOB (ACCTNO),'BILLING EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY EXTRACT FEED FOR THE BILLING/REGISTRAR SYSTEM - RUNS   *
+//* MVBEXTR AGAINST STUFILE AND PRODUCES A FLAT FEED FILE FOR THE  *
+//* DOWNSTREAM SYSTEM TO PICK UP.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MVBEXTR
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=SHR
+//BILLEXT  DD DSN=MVPRG.BILLING.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
