@@ -0,0 +1,19 @@
+//MVBRECON JOB (ACCTNO),'COURSE RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECONCILIATION REPORT FOR ORPHANED COURSE CODES - RUNS         *
+//* MVBRECON AGAINST STUFILE AND BILLM.COURSE_CODES AND REPORTS    *
+//* ANY STUDENT COURSE SLOT THAT NO LONGER RESOLVES IN THE CATALOG.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=MVPRG.LOADLIB,DISP=SHR
+//         DD DSN=DSN810.DB2.SDSNLOAD,DISP=SHR
+//STUFILE  DD DSN=MVPRG.STUFILE,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(MVBRECON) PLAN(MVBRECON) LIB('MVPRG.LOADLIB')
+  END
+/*
