@@ -12,64 +12,98 @@
        WORKING-STORAGE SECTION.
        	
        COPY 'MVMAP2'.
+       COPY 'MVMAP6'.
        COPY DFHBMSCA.
        
-       01 WS-TRANSFER-FIELD             PIC XXX.
+       01 WS-TRANSFER-AREA.
+           05 WS-TRANSFER-FIELD          PIC XXX.
+           05 WS-RESTORE-STUD-NUM        PIC X(7).
        01 WS-TRANSFER-LENGTH            PIC S9(4) COMP VALUE 3.
-       
+       01 WS-RESTORE-LENGTH             PIC S9(4) COMP VALUE 10.
+
        01 WS-STUD-NUM                       PIC X(7).
-       
-       01 STUFILE-LENGTH                    PIC S9(4) COMP VALUE 150.
-       
-       01  STUFILE-RECORD.
-           05  STUFILE-KEY.
-               10  STUFILE-PREFIX           PIC XXX VALUE 'MJV'.
-               10  STUFILE-STUDENT-NO       PIC X(7).
-           05  STUFILE-NAME                 PIC X(20).
-           05  STUFILE-COURSES.
-               10  STUFILE-COURSE1.    
-                   15 STUFILE-COURSE1-PART1 PIC X(4).
-                   15 STUFILE-COURSE1-PART2 PIC X(4).
-               10  STUFILE-COURSE2. 
-                   15 STUFILE-COURSE2-PART1 PIC X(4).
-                   15 STUFILE-COURSE2-PART2 PIC X(4).               
-               10  STUFILE-COURSE3.        
-                   15 STUFILE-COURSE3-PART1 PIC X(4).
-                   15 STUFILE-COURSE3-PART2 PIC X(4).
-               10  STUFILE-COURSE4.
-                   15 STUFILE-COURSE4-PART1 PIC X(4).
-                   15 STUFILE-COURSE4-PART2 PIC X(4).               
-               10  STUFILE-COURSE5.
-                   15 STUFILE-COURSE5-PART1 PIC X(4).
-                   15 STUFILE-COURSE5-PART2 PIC X(4).               
-
-           05  STUFILE-ADDR-LINE1           PIC X(20).
-           05  STUFILE-ADDR-LINE2           PIC X(20).
-           05  STUFILE-ADDR-LINE3           PIC X(20).
-           
-           05  STUFILE-POSTAL.
-               10  STUFILE-POSTAL-1         PIC XXX.
-               10  STUFILE-POSTAL-2         PIC XXX.
-           
-           05  STUFILE-PHONE.
-               10  STUFILE-AREA-CODE        PIC XXX.
-               10  STUFILE-EXCHANGE         PIC XXX.
-               10  STUFILE-PHONE-NUM        PIC XXXX.
-           
-           05  FILLER                       PIC X(11) VALUE SPACES.
-       
+
+       01 WS-STUD-NAME                      PIC X(20).
+
+       COPY 'STUFILEC'.
+
+       COPY 'BKUPRECC'.
+
+       01  WS-BKUP-FOUND                     PIC X VALUE 'N'.
+           88  WS-BKUP-EXISTS                VALUE 'Y'.
+
+       01  WS-LAST-BKUP-KEY                  PIC X(21).
+
+       01  WS-PRINT-SWITCH                   PIC X VALUE 'N'.
+
+       01  WS-SPOOL-TOKEN                    PIC X(8).
+
+       01  WS-PRT-LINE                       PIC X(132).
+
+      * Lines built for the printable copy of a student's record. Kept
+      * as separate 01 groups and MOVEd into WS-PRT-LINE one at a time,
+      * the same way MVBROST builds its heading/detail/trailer lines.
+       01  WS-PRT-HEADING.
+           05  FILLER               PIC X(20) VALUE
+                    'STUDENT RECORD COPY'.
+           05  FILLER               PIC X(11) VALUE 'STUDENT #: '.
+           05  WS-PL-STUD-NUM       PIC X(7).
+
+       01  WS-PRT-NAME-LINE.
+           05  FILLER               PIC X(11) VALUE 'NAME: '.
+           05  WS-PL-STUD-NAME      PIC X(20).
+
+       01  WS-PRT-COURSE-LINE.
+           05  FILLER               PIC X(11) VALUE 'COURSES: '.
+           05  WS-PL-COURSE1        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE2        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE3        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE4        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE5        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE6        PIC X(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-COURSE7        PIC X(8).
+
+       01  WS-PRT-ADDR-LINE.
+           05  FILLER               PIC X(11) VALUE 'ADDRESS: '.
+           05  WS-PL-ADDR1          PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-ADDR2          PIC X(20).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  WS-PL-ADDR3          PIC X(20).
+
+       01  WS-PRT-PHONE-LINE.
+           05  FILLER               PIC X(11) VALUE 'PHONE: '.
+           05  WS-PL-AREA           PIC X(3).
+           05  FILLER               PIC X(1) VALUE '-'.
+           05  WS-PL-EXCH           PIC X(3).
+           05  FILLER               PIC X(1) VALUE '-'.
+           05  WS-PL-NUM            PIC X(4).
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  FILLER               PIC X(11) VALUE 'POSTAL: '.
+           05  WS-PL-POSTAL1        PIC X(3).
+           05  WS-PL-POSTAL2        PIC X(3).
+
        LINKAGE SECTION.
-       
+
        01 DFHCOMMAREA.
-            05 LK-TRANSFER                  PIC XXX.
+            05 LK-TRANSFER                  PIC X(10).
        
        
        PROCEDURE DIVISION.
        000-START-LOGIC.
             
             EXEC CICS HANDLE AID PF2(700-RETURN)
+                                 PF3(750-PRINT-RECORD)
+                                 PF5(950-RESTORE-REC)
                                  PF9(600-EXIT-PROG)
-            
+                                 PF12(960-HELP)
+
             END-EXEC.
             
        		EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) 
@@ -104,20 +138,69 @@
 
        200-MAIN-LOGIC.
 
-            IF STUNUML IS < 7
-            
+            IF STUNUML = 0 AND STUNAML NOT = 0
+
+                IF STUNAML < 4
+
+                    GO TO 450-SEND-ERROR-NAME-TOO-SHORT-MSG
+
+                ELSE
+
+                    GO TO 250-READ-BY-NAME
+
+                END-IF
+
+            ELSE IF STUNUML IS < 7
+
                 GO TO 500-SEND-ERROR-NOT-VALID-MSG
-                
+
             ELSE IF STUNUMI IS NOT NUMERIC
-            
+
                 GO TO 400-SEND-ERROR-NOT-NUMERIC-MSG
-                
+
        		ELSE
 
        			GO TO 300-READ-REC
 
        		END-IF.
 
+      * Student number left blank but a name was typed - look the
+      * student up on STUNAME, the same alternate-index path MVPRGB's
+      * name search already reads, then fall into 300-READ-REC's
+      * normal display so both lookup styles land on the same screen.
+       250-READ-BY-NAME.
+
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+
+            MOVE STUNAMI TO STUFILE-NAME.
+
+            EXEC CICS HANDLE CONDITION
+                            NOTFND(999-SEND-ERROR-NO-RECORD-MSG)
+                            ENDFILE(999-SEND-ERROR-NO-RECORD-MSG)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE('STUNAME')
+                          RIDFLD(STUFILE-NAME)
+            END-EXEC.
+
+            EXEC CICS READNEXT FILE('STUNAME')
+                       INTO (STUFILE-RECORD)
+                       RIDFLD (STUFILE-NAME)
+                       LENGTH (STUFILE-LENGTH)
+            END-EXEC.
+
+            EXEC CICS ENDBR FILE('STUNAME') END-EXEC.
+
+            IF STUFILE-NAME(1:STUNAML) NOT = STUNAMI(1:STUNAML)
+
+                GO TO 999-SEND-ERROR-NO-RECORD-MSG
+
+            END-IF.
+
+            MOVE STUFILE-STUDENT-NO TO STUNUMI.
+
+            GO TO 300-READ-REC.
+
        300-READ-REC.
             
             MOVE STUNUMI TO WS-STUD-NUM.
@@ -155,9 +238,17 @@
             MOVE STUFILE-COURSE4-PART2 TO CCOD42O.
             
             MOVE STUFILE-COURSE5-PART1 TO CCOD51O.
-            
+
             MOVE STUFILE-COURSE5-PART2 TO CCOD52O.
-            
+
+            MOVE STUFILE-COURSE6-PART1 TO CCOD61O.
+
+            MOVE STUFILE-COURSE6-PART2 TO CCOD62O.
+
+            MOVE STUFILE-COURSE7-PART1 TO CCOD71O.
+
+            MOVE STUFILE-COURSE7-PART2 TO CCOD72O.
+
             MOVE STUFILE-ADDR-LINE1 TO ADDR01O.
             
             MOVE STUFILE-ADDR-LINE2 TO ADDR02O.
@@ -173,17 +264,34 @@
             MOVE STUFILE-EXCHANGE TO EXCHCOO.
             
             MOVE STUFILE-PHONE-NUM TO PHONUMO.
-            
+
+            MOVE STUFILE-INTL-PHONE-SW TO INTLSWO.
+
+            MOVE STUFILE-TERM TO REGTRMO.
+
+            MOVE STUFILE-YEAR TO REGYRO.
+
+            MOVE STUFILE-LAST-UPDATED-DATE TO LUPDTDO.
+
+            MOVE STUFILE-LAST-UPDATED-TIME TO LUPDTTO.
+
             MOVE DFHGREEN TO OUTMSGC.
-            
+
             MOVE 'STUDENT RECORD FOUND!' TO OUTMSGO.
-            
+
+            IF WS-PRINT-SWITCH = 'Y'
+
+                MOVE 'RECORD SENT TO PRINTER' TO OUTMSGO
+                MOVE 'N' TO WS-PRINT-SWITCH
+
+            END-IF.
+
             PERFORM 800-MOVE-COLOUR.
-            
+
             EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
 
        		EXEC CICS RETURN TRANSID('MV02') END-EXEC.
-            
+
        400-SEND-ERROR-NOT-NUMERIC-MSG.
        
             MOVE STUNUMI TO WS-STUD-NUM.
@@ -204,6 +312,24 @@
 
        		EXEC CICS RETURN TRANSID('MV02') END-EXEC.
             
+       450-SEND-ERROR-NAME-TOO-SHORT-MSG.
+
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+
+            MOVE STUNAMI TO STUNAMO.
+
+            MOVE DFHRED TO OUTMSGC.
+
+            MOVE '*ERROR AT INPUT* - NAME MUST BE 4+ CHARS' TO OUTMSGO.
+
+            PERFORM 800-MOVE-COLOUR.
+
+       		EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
+
+       		EXEC CICS RETURN TRANSID('MV02') END-EXEC.
+
        500-SEND-ERROR-NOT-VALID-MSG.
        		
             MOVE STUNUMI TO WS-STUD-NUM.
@@ -238,7 +364,102 @@
                            COMMAREA(WS-TRANSFER-FIELD)
                            LENGTH(WS-TRANSFER-LENGTH)
             END-EXEC.
-            
+
+      * Sends a printable copy of the student record currently on
+      * screen to the operator's spool class, then redisplays the
+      * inquiry screen with a confirmation message.
+       750-PRINT-RECORD.
+
+      * STUNUML/STUNUMI are already populated by 000-START-LOGIC's
+      * single RECEIVE MAP, which is what dispatched here via
+      * HANDLE AID PF3 in the first place - there is no further
+      * terminal input pending for this task, so a second RECEIVE MAP
+      * here has nothing to receive and only raises MAPFAIL back to
+      * 100-FIRST-TIME.
+            IF STUNUML IS < 7
+
+                GO TO 500-SEND-ERROR-NOT-VALID-MSG
+
+            ELSE IF STUNUMI IS NOT NUMERIC
+
+                GO TO 400-SEND-ERROR-NOT-NUMERIC-MSG
+
+            END-IF.
+
+            MOVE STUNUMI TO WS-STUD-NUM.
+
+            MOVE WS-STUD-NUM TO STUFILE-STUDENT-NO.
+
+            EXEC CICS HANDLE CONDITION
+                            NOTFND(999-SEND-ERROR-NO-RECORD-MSG)
+            END-EXEC.
+
+            EXEC CICS READ FILE('STUFILE')
+                       INTO (STUFILE-RECORD)
+                       LENGTH (STUFILE-LENGTH)
+                       RIDFLD (STUFILE-KEY)
+            END-EXEC.
+
+            EXEC CICS SPOOLOPEN OUTPUT
+                           NODE('LOCAL')
+                           USERID(EIBOPID)
+                           CLASS('A')
+                           TOKEN(WS-SPOOL-TOKEN)
+            END-EXEC.
+
+            MOVE STUFILE-STUDENT-NO TO WS-PL-STUD-NUM.
+            MOVE WS-PRT-HEADING TO WS-PRT-LINE.
+            EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                           FROM(WS-PRT-LINE)
+                           LINE
+            END-EXEC.
+
+            MOVE STUFILE-NAME TO WS-PL-STUD-NAME.
+            MOVE WS-PRT-NAME-LINE TO WS-PRT-LINE.
+            EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                           FROM(WS-PRT-LINE)
+                           LINE
+            END-EXEC.
+
+            MOVE STUFILE-COURSE1 TO WS-PL-COURSE1.
+            MOVE STUFILE-COURSE2 TO WS-PL-COURSE2.
+            MOVE STUFILE-COURSE3 TO WS-PL-COURSE3.
+            MOVE STUFILE-COURSE4 TO WS-PL-COURSE4.
+            MOVE STUFILE-COURSE5 TO WS-PL-COURSE5.
+            MOVE STUFILE-COURSE6 TO WS-PL-COURSE6.
+            MOVE STUFILE-COURSE7 TO WS-PL-COURSE7.
+            MOVE WS-PRT-COURSE-LINE TO WS-PRT-LINE.
+            EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                           FROM(WS-PRT-LINE)
+                           LINE
+            END-EXEC.
+
+            MOVE STUFILE-ADDR-LINE1 TO WS-PL-ADDR1.
+            MOVE STUFILE-ADDR-LINE2 TO WS-PL-ADDR2.
+            MOVE STUFILE-ADDR-LINE3 TO WS-PL-ADDR3.
+            MOVE WS-PRT-ADDR-LINE TO WS-PRT-LINE.
+            EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                           FROM(WS-PRT-LINE)
+                           LINE
+            END-EXEC.
+
+            MOVE STUFILE-AREA-CODE TO WS-PL-AREA.
+            MOVE STUFILE-EXCHANGE TO WS-PL-EXCH.
+            MOVE STUFILE-PHONE-NUM TO WS-PL-NUM.
+            MOVE STUFILE-POSTAL-1 TO WS-PL-POSTAL1.
+            MOVE STUFILE-POSTAL-2 TO WS-PL-POSTAL2.
+            MOVE WS-PRT-PHONE-LINE TO WS-PRT-LINE.
+            EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                           FROM(WS-PRT-LINE)
+                           LINE
+            END-EXEC.
+
+            EXEC CICS SPOOLCLOSE TOKEN(WS-SPOOL-TOKEN) END-EXEC.
+
+            MOVE 'Y' TO WS-PRINT-SWITCH.
+
+            GO TO 300-READ-REC.
+
        800-MOVE-COLOUR.
        
             MOVE DFHYELLO TO MTITLEC,
@@ -255,6 +476,10 @@
                              CCOD42C,
                              CCOD51C,
                              CCOD52C,
+                             CCOD61C,
+                             CCOD62C,
+                             CCOD71C,
+                             CCOD72C,
                              ADDR01C,
                              ADDR02C,
                              ADDR03C,
@@ -262,21 +487,59 @@
                              POSCO2C,
                              AREACOC,
                              EXCHCOC,
-                             PHONUMC.
+                             PHONUMC,
+                             REGTRMC,
+                             REGYRC,
+                             INTLSWC,
+                             LUPDTDC,
+                             LUPDTTC.
                              
        900-NOT-FOUND.
-       
-            EXEC CICS HANDLE CONDITION 
+
+            MOVE 'N' TO WS-BKUP-FOUND.
+
+            MOVE WS-STUD-NUM TO BKUPFLE-STUDENT-NO.
+            MOVE LOW-VALUES TO BKUPFLE-TIMESTAMP.
+
+            EXEC CICS HANDLE CONDITION
                             NOTFND(999-SEND-ERROR-NO-RECORD-MSG)
-            
+                            ENDFILE(920-BKUP-DONE)
             END-EXEC.
-            
-            EXEC CICS READ FILE('BKUPFLE')
-                       INTO (STUFILE-RECORD)
-                       LENGTH (STUFILE-LENGTH)
-                       RIDFLD (STUFILE-KEY)
+
+            EXEC CICS STARTBR FILE('BKUPFLE')
+                          RIDFLD(BKUPFLE-KEY)
+                          GTEQ
             END-EXEC.
-            
+
+       910-BKUP-NEXT.
+
+            EXEC CICS READNEXT FILE('BKUPFLE')
+                       INTO (BKUPFLE-RECORD)
+                       RIDFLD (BKUPFLE-KEY)
+                       LENGTH (BKUPFLE-LENGTH)
+            END-EXEC.
+
+            IF BKUPFLE-STUDENT-NO NOT = WS-STUD-NUM
+
+                GO TO 920-BKUP-DONE
+
+            END-IF.
+
+            MOVE 'Y' TO WS-BKUP-FOUND.
+            MOVE BKUPFLE-DATA TO STUFILE-RECORD.
+
+            GO TO 910-BKUP-NEXT.
+
+       920-BKUP-DONE.
+
+            EXEC CICS ENDBR FILE('BKUPFLE') END-EXEC.
+
+            IF WS-BKUP-FOUND = 'N'
+
+                GO TO 999-SEND-ERROR-NO-RECORD-MSG
+
+            END-IF.
+
             MOVE LOW-VALUES TO IAEMAPO.
             
             MOVE STUFILE-STUDENT-NO TO STUNUMO.
@@ -300,9 +563,17 @@
             MOVE STUFILE-COURSE4-PART2 TO CCOD42O.
             
             MOVE STUFILE-COURSE5-PART1 TO CCOD51O.
-            
+
             MOVE STUFILE-COURSE5-PART2 TO CCOD52O.
-            
+
+            MOVE STUFILE-COURSE6-PART1 TO CCOD61O.
+
+            MOVE STUFILE-COURSE6-PART2 TO CCOD62O.
+
+            MOVE STUFILE-COURSE7-PART1 TO CCOD71O.
+
+            MOVE STUFILE-COURSE7-PART2 TO CCOD72O.
+
             MOVE STUFILE-ADDR-LINE1 TO ADDR01O.
             
             MOVE STUFILE-ADDR-LINE2 TO ADDR02O.
@@ -318,17 +589,217 @@
             MOVE STUFILE-EXCHANGE TO EXCHCOO.
             
             MOVE STUFILE-PHONE-NUM TO PHONUMO.
-            
+
+            MOVE STUFILE-INTL-PHONE-SW TO INTLSWO.
+
+            MOVE STUFILE-TERM TO REGTRMO.
+
+            MOVE STUFILE-YEAR TO REGYRO.
+
+            MOVE STUFILE-LAST-UPDATED-DATE TO LUPDTDO.
+
+            MOVE STUFILE-LAST-UPDATED-TIME TO LUPDTTO.
+
             MOVE DFHGREEN TO OUTMSGC.
-            
-            MOVE 'RECOVERED STUDENT RECORD FOUND!' TO OUTMSGO.
-            
+
+            MOVE 'RECOVERED - PRESS PF5 TO RESTORE IT' TO OUTMSGO.
+
             PERFORM 800-MOVE-COLOUR.
-            
+
             EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
 
-       		EXEC CICS RETURN TRANSID('MV02') END-EXEC.
-            
+            MOVE WS-STUD-NUM TO WS-RESTORE-STUD-NUM.
+
+       		EXEC CICS RETURN TRANSID('MV02')
+                                COMMAREA(WS-TRANSFER-AREA)
+                                LENGTH(WS-RESTORE-LENGTH)
+            END-EXEC.
+
+       930-RESTORE-DUP.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+
+            MOVE WS-STUD-NUM TO STUNUMO.
+
+            MOVE DFHRED TO OUTMSGC.
+
+            MOVE '*ERROR* - STUDENT NUMBER STILL ACTIVE' TO OUTMSGO.
+
+            PERFORM 800-MOVE-COLOUR.
+
+            EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV02') END-EXEC.
+
+       940-RESTORE-OK.
+
+            MOVE WS-LAST-BKUP-KEY TO BKUPFLE-KEY.
+
+            EXEC CICS DELETE FILE('BKUPFLE')
+                          RIDFLD(BKUPFLE-KEY)
+            END-EXEC.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+
+            MOVE STUFILE-STUDENT-NO TO STUNUMO.
+
+            MOVE STUFILE-NAME TO STUNAMO.
+
+            MOVE STUFILE-COURSE1-PART1 TO CCOD11O.
+
+            MOVE STUFILE-COURSE1-PART2 TO CCOD12O.
+
+            MOVE STUFILE-COURSE2-PART1 TO CCOD21O.
+
+            MOVE STUFILE-COURSE2-PART2 TO CCOD22O.
+
+            MOVE STUFILE-COURSE3-PART1 TO CCOD31O.
+
+            MOVE STUFILE-COURSE3-PART2 TO CCOD32O.
+
+            MOVE STUFILE-COURSE4-PART1 TO CCOD41O.
+
+            MOVE STUFILE-COURSE4-PART2 TO CCOD42O.
+
+            MOVE STUFILE-COURSE5-PART1 TO CCOD51O.
+
+            MOVE STUFILE-COURSE5-PART2 TO CCOD52O.
+
+            MOVE STUFILE-COURSE6-PART1 TO CCOD61O.
+
+            MOVE STUFILE-COURSE6-PART2 TO CCOD62O.
+
+            MOVE STUFILE-COURSE7-PART1 TO CCOD71O.
+
+            MOVE STUFILE-COURSE7-PART2 TO CCOD72O.
+
+            MOVE STUFILE-ADDR-LINE1 TO ADDR01O.
+
+            MOVE STUFILE-ADDR-LINE2 TO ADDR02O.
+
+            MOVE STUFILE-ADDR-LINE3 TO ADDR03O.
+
+            MOVE STUFILE-POSTAL-1 TO POSCO1O.
+
+            MOVE STUFILE-POSTAL-2 TO POSCO2O.
+
+            MOVE STUFILE-AREA-CODE TO AREACOO.
+
+            MOVE STUFILE-EXCHANGE TO EXCHCOO.
+
+            MOVE STUFILE-PHONE-NUM TO PHONUMO.
+
+            MOVE STUFILE-INTL-PHONE-SW TO INTLSWO.
+
+            MOVE STUFILE-TERM TO REGTRMO.
+
+            MOVE STUFILE-YEAR TO REGYRO.
+
+            MOVE STUFILE-LAST-UPDATED-DATE TO LUPDTDO.
+
+            MOVE STUFILE-LAST-UPDATED-TIME TO LUPDTTO.
+
+            MOVE DFHGREEN TO OUTMSGC.
+
+            MOVE 'RECORD RESTORED TO STUFILE!' TO OUTMSGO.
+
+            PERFORM 800-MOVE-COLOUR.
+
+            EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV02') END-EXEC.
+
+       950-RESTORE-REC.
+
+            IF EIBCALEN NOT = 10
+
+                GO TO 999-SEND-ERROR-NO-RECORD-MSG
+
+            END-IF.
+
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
+            MOVE WS-RESTORE-STUD-NUM TO WS-STUD-NUM.
+
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+
+            MOVE 'N' TO WS-BKUP-FOUND.
+
+            MOVE WS-STUD-NUM TO BKUPFLE-STUDENT-NO.
+            MOVE LOW-VALUES TO BKUPFLE-TIMESTAMP.
+
+            EXEC CICS HANDLE CONDITION
+                            NOTFND(999-SEND-ERROR-NO-RECORD-MSG)
+                            ENDFILE(955-RESTORE-BR-DONE)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE('BKUPFLE')
+                          RIDFLD(BKUPFLE-KEY)
+                          GTEQ
+            END-EXEC.
+
+       951-RESTORE-NEXT.
+
+            EXEC CICS READNEXT FILE('BKUPFLE')
+                       INTO (BKUPFLE-RECORD)
+                       RIDFLD (BKUPFLE-KEY)
+                       LENGTH (BKUPFLE-LENGTH)
+            END-EXEC.
+
+            IF BKUPFLE-STUDENT-NO NOT = WS-STUD-NUM
+
+                GO TO 955-RESTORE-BR-DONE
+
+            END-IF.
+
+            MOVE 'Y' TO WS-BKUP-FOUND.
+            MOVE BKUPFLE-KEY TO WS-LAST-BKUP-KEY.
+            MOVE BKUPFLE-DATA TO STUFILE-RECORD.
+
+            GO TO 951-RESTORE-NEXT.
+
+       955-RESTORE-BR-DONE.
+
+            EXEC CICS ENDBR FILE('BKUPFLE') END-EXEC.
+
+            IF WS-BKUP-FOUND = 'N'
+
+                GO TO 999-SEND-ERROR-NO-RECORD-MSG
+
+            END-IF.
+
+            EXEC CICS HANDLE CONDITION
+                            DUPKEY(930-RESTORE-DUP)
+                            DUPREC(930-RESTORE-DUP)
+            END-EXEC.
+
+            EXEC CICS WRITE FILE('STUFILE')
+                          FROM(STUFILE-RECORD)
+                          LENGTH(STUFILE-LENGTH)
+                          RIDFLD(STUFILE-KEY)
+            END-EXEC.
+
+            GO TO 940-RESTORE-OK.
+
+       960-HELP.
+
+            MOVE SPACES TO HLPMAPO.
+
+            MOVE 'MVPRGI - INQUIRY HELP' TO HLPTTLO.
+            MOVE 'PF2=RETURN TO MENU   PF3=PRINT   PF9=EXIT'
+                TO HLPLN1O.
+            MOVE 'PF5=RESTORE A BACKED-UP RECORD   PF12=HELP'
+                TO HLPLN2O.
+            MOVE 'ENTER=LOOK UP BY STUDENT NUMBER, OR BY NAME'
+                TO HLPLN3O.
+            MOVE '(4+ CHARS) WITH THE NUMBER LEFT BLANK'
+                TO HLPLN4O.
+
+            EXEC CICS SEND MAP('HLPMAP') MAPSET('MVMAP6') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV02') COMMAREA(DFHCOMMAREA)
+                             LENGTH(EIBCALEN)
+            END-EXEC.
+
        999-SEND-ERROR-NO-RECORD-MSG.
        
             MOVE STUNUMI TO WS-STUD-NUM.
