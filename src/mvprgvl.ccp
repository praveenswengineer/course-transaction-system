@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MVPRGVL.
+       AUTHOR. MICHAEL VALDRON.
+
+      * Callable validation service for the postal code / phone number
+      * / term-year cluster of STUFILE edits - the block that used to
+      * be typed out identically in both MVPRGE and MVPRGU. Callers
+      * LINK to this the same way they already LINK to MVPRGAC for the
+      * area-code table lookup; it returns a valid/invalid switch, an
+      * error message, and which field the message is about so the
+      * caller can still put the cursor on it and redisplay its own
+      * screen exactly as before. Name/address length checks and the
+      * course-code/seat-capacity validation stay in MVPRGE and MVPRGU
+      * themselves, since those are tied to state (WS-CC- fields,
+      * COURSES-ARRAY, WAITLST) that only makes sense in the caller.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Constant that holds the error message that displays when a
+      * user makes an error in the postal code.
+       01   WS-POSTAL-CODE-ERROR-CONST      PIC X(38)
+                VALUE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'.
+
+      * Constant that holds the error message that displays when the
+      * postal code prefix doesn't match the region the area code
+      * belongs to.
+       01   WS-AREA-POSTAL-ERROR-CONST      PIC X(38)
+                VALUE 'POSTAL CODE PREFIX DOES NOT MATCH AREA'.
+
+       01 WS-AC-TRANSFER-FIELD.
+           05 WS-AC-AREA-CODE               PIC X(3).
+           05 WS-AC-POSTAL-PREFIX           PIC X(1).
+       01 WS-AC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 4.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 LK-POSCO1                     PIC X(3).
+           05 LK-POSCO1-LEN                 PIC S9(4) COMP.
+           05 LK-POSCO2                     PIC X(3).
+           05 LK-POSCO2-LEN                 PIC S9(4) COMP.
+           05 LK-AREA-CODE                  PIC X(3).
+           05 LK-AREA-CODE-LEN              PIC S9(4) COMP.
+           05 LK-EXCHANGE                   PIC X(3).
+           05 LK-EXCHANGE-LEN               PIC S9(4) COMP.
+           05 LK-PHONE-NUM                  PIC X(4).
+           05 LK-PHONE-NUM-LEN              PIC S9(4) COMP.
+           05 LK-INTL-SW                    PIC X(1).
+           05 LK-INTL-SW-LEN                PIC S9(4) COMP.
+           05 LK-TERM                       PIC X(1).
+           05 LK-TERM-LEN                   PIC S9(4) COMP.
+           05 LK-YEAR                       PIC X(4).
+           05 LK-YEAR-LEN                   PIC S9(4) COMP.
+           05 LK-VALID-SW                   PIC X(1).
+               88 LK-IS-VALID                  VALUE 'Y'.
+           05 LK-ERROR-MSG                  PIC X(40).
+           05 LK-ERROR-FIELD-NO             PIC 9.
+               88 LK-ERR-POSTAL1               VALUE 1.
+               88 LK-ERR-POSTAL2               VALUE 2.
+               88 LK-ERR-AREA-CODE             VALUE 3.
+               88 LK-ERR-INTL-SW               VALUE 4.
+               88 LK-ERR-EXCHANGE              VALUE 5.
+               88 LK-ERR-PHONE-NUM             VALUE 6.
+               88 LK-ERR-TERM                  VALUE 7.
+               88 LK-ERR-YEAR                  VALUE 8.
+
+       PROCEDURE DIVISION.
+
+           MOVE 'Y' TO LK-VALID-SW.
+
+           PERFORM 100-VALIDATE-POSTAL THRU 100-EXIT.
+
+           IF LK-IS-VALID
+               PERFORM 200-VALIDATE-PHONE THRU 200-EXIT
+           END-IF.
+
+           IF LK-IS-VALID
+               PERFORM 300-VALIDATE-TERM-YEAR THRU 300-EXIT
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+       100-VALIDATE-POSTAL.
+
+           IF LK-POSCO1-LEN < 3
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 1 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO1 (1:1) IS < 'A' OR LK-POSCO1 (1:1) IS > 'Z'
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 1 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO1 (2:1) IS NOT NUMERIC
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 1 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO1 (3:1) IS < 'A' OR LK-POSCO1 (3:1) IS > 'Z'
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 1 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           END-IF.
+
+           IF LK-POSCO2-LEN < 3
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 2 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO2 (1:1) IS NOT NUMERIC
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 2 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO2 (2:1) IS < 'A' OR LK-POSCO2 (2:1) IS > 'Z'
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 2 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           ELSE IF LK-POSCO2 (3:1) IS NOT NUMERIC
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 2 TO LK-ERROR-FIELD-NO
+               MOVE WS-POSTAL-CODE-ERROR-CONST TO LK-ERROR-MSG
+               GO TO 100-EXIT
+
+           END-IF.
+
+       100-EXIT.
+           EXIT.
+
+       200-VALIDATE-PHONE.
+
+           IF LK-INTL-SW-LEN = 0
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 4 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER Y OR N FOR OUT-OF-COUNTRY PHONE'
+                   TO LK-ERROR-MSG
+               GO TO 200-EXIT
+
+           ELSE IF LK-INTL-SW NOT = 'Y' AND LK-INTL-SW NOT = 'N'
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 4 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER Y OR N FOR OUT-OF-COUNTRY PHONE'
+                   TO LK-ERROR-MSG
+               GO TO 200-EXIT
+
+           END-IF.
+
+           IF LK-INTL-SW = 'Y'
+
+      * Out-of-country phone - accept whatever was typed, as long as
+      * all three parts were entered, and skip the NANP-specific
+      * checks below.
+               IF LK-AREA-CODE-LEN = 0 OR LK-EXCHANGE-LEN = 0
+                       OR LK-PHONE-NUM-LEN = 0
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 3 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER THE FULL OUT-OF-COUNTRY PHONE NUMBER'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               END-IF
+
+           ELSE
+
+      * Area code must exist in the area code table, and the postal
+      * code prefix must match that area's region. The table itself
+      * is maintained in BILLM.AREA_CODES, not in code.
+               IF LK-AREA-CODE IS NOT NUMERIC
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 3 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               ELSE IF LK-AREA-CODE-LEN < 3
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 3 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               END-IF.
+
+               MOVE LK-AREA-CODE TO WS-AC-AREA-CODE.
+
+               EXEC CICS LINK PROGRAM('MVPRGAC')
+                              COMMAREA(WS-AC-TRANSFER-FIELD)
+                              LENGTH(WS-AC-TRANSFER-LENGTH)
+               END-EXEC.
+
+               IF WS-AC-POSTAL-PREFIX IS EQUAL TO SPACES
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 3 TO LK-ERROR-FIELD-NO
+                   MOVE 'AREA CODE NOT FOUND IN AREA CODE TABLE'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               ELSE IF LK-POSCO1 (1:1) IS NOT EQUAL
+                           TO WS-AC-POSTAL-PREFIX
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 1 TO LK-ERROR-FIELD-NO
+                   MOVE WS-AREA-POSTAL-ERROR-CONST TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               END-IF.
+
+               IF LK-EXCHANGE IS NOT NUMERIC
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 5 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               ELSE IF LK-EXCHANGE-LEN < 3
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 5 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               END-IF.
+
+               IF LK-PHONE-NUM IS NOT NUMERIC
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 6 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN PHONE NUMBER WITH 4 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               ELSE IF LK-PHONE-NUM-LEN < 4
+
+                   MOVE 'N' TO LK-VALID-SW
+                   MOVE 6 TO LK-ERROR-FIELD-NO
+                   MOVE 'ENTER AN EXCHANGE NUMBER WITH 4 NUMBERS'
+                       TO LK-ERROR-MSG
+                   GO TO 200-EXIT
+
+               END-IF
+
+           END-IF.
+
+       200-EXIT.
+           EXIT.
+
+       300-VALIDATE-TERM-YEAR.
+
+           IF LK-TERM-LEN = 0
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 7 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER A TERM - F, W OR S' TO LK-ERROR-MSG
+               GO TO 300-EXIT
+
+           ELSE IF LK-TERM NOT = 'F' AND LK-TERM NOT = 'W'
+                   AND LK-TERM NOT = 'S'
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 7 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER A TERM - F, W OR S' TO LK-ERROR-MSG
+               GO TO 300-EXIT
+
+           END-IF.
+
+           IF LK-YEAR-LEN < 4
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 8 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER A 4 DIGIT YEAR' TO LK-ERROR-MSG
+               GO TO 300-EXIT
+
+           ELSE IF LK-YEAR IS NOT NUMERIC
+
+               MOVE 'N' TO LK-VALID-SW
+               MOVE 8 TO LK-ERROR-FIELD-NO
+               MOVE 'ENTER A 4 DIGIT YEAR' TO LK-ERROR-MSG
+               GO TO 300-EXIT
+
+           END-IF.
+
+       300-EXIT.
+           EXIT.
