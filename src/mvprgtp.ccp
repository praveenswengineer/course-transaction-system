@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MVPRGTP.
+       AUTHOR. MICHAEL VALDRON.
+
+      * NIGHTLY HOUSEKEEPING TASK - PURGES MV05 (BROWSE) TS QUEUES
+      * ABANDONED BY A TERMINAL THAT NEVER MADE IT BACK TO MVPRGB'S
+      * OWN 600-EXIT-PROG/700-RETURN CLEANUP (POWER BLIP, CANCELLED
+      * SESSION, AND SO ON).  TS QUEUES ARE A CICS REGION RESOURCE, SO
+      * THIS RUNS AS A TERMINAL-LESS CICS TASK RATHER THAN AN EXTERNAL
+      * JCL BATCH JOB - IT IS STARTED ONCE (BY A PLT ENTRY OR AN
+      * OPERATOR CEMT/CSSF START) AND FROM THEN ON RESCHEDULES ITSELF
+      * 24 HOURS AHEAD, SO IT KEEPS RUNNING NIGHTLY ON ITS OWN.
+      *
+      * MVPRGB'S 100-FIRST-TIME LOGS EVERY BROWSE QUEUE IT OPENS TO
+      * THE SHARED MV05INDX TS QUEUE (COPY TSIDXREC), ALONG WITH THE
+      * BUSINESS DATE.  ANY INDEX ENTRY DATED BEFORE TODAY STILL
+      * POINTING AT A LIVE QUEUE IS, BY DEFINITION, ONE THAT SURVIVED
+      * PAST THE BUSINESS DAY IT WAS OPENED ON - AN ORPHAN.  ONCE THE
+      * WHOLE INDEX HAS BEEN CHECKED IT IS CLEARED SO TOMORROW STARTS
+      * FRESH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'TSIDXREC'.
+
+       01 WS-ITEM-NUM                       PIC S9(4) COMP VALUE 1.
+       01 WS-PURGE-COUNT                    PIC S9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+
+            EXEC CICS HANDLE CONDITION QIDERR(200-PURGE-DONE)
+                                       ITEMERR(200-PURGE-DONE)
+            END-EXEC.
+
+            PERFORM 100-PURGE-ONE-ENTRY UNTIL WS-ITEM-NUM > 9999.
+
+            GO TO 200-PURGE-DONE.
+
+       100-PURGE-ONE-ENTRY.
+
+            EXEC CICS READQ TS QUEUE(TSIDX-QUEUE-NAME)
+                            INTO(TSIDX-RECORD)
+                            LENGTH(TSIDX-LENGTH)
+                            ITEM(WS-ITEM-NUM)
+            END-EXEC.
+
+            ADD 1 TO WS-ITEM-NUM.
+
+            IF TSIDX-DATE NOT = EIBDATE
+
+                EXEC CICS IGNORE CONDITION QIDERR END-EXEC
+
+                EXEC CICS DELETEQ TS QUEUE(TSIDX-QNAME) END-EXEC
+
+                ADD 1 TO WS-PURGE-COUNT
+
+                EXEC CICS HANDLE CONDITION QIDERR(200-PURGE-DONE)
+                                           ITEMERR(200-PURGE-DONE)
+                END-EXEC
+
+            END-IF.
+
+       200-PURGE-DONE.
+
+      * MV05INDX ITSELF IS RESET HERE - EVERY ENTRY IN IT HAS NOW BEEN
+      * CHECKED (EITHER STILL CURRENT OR JUST PURGED ABOVE), SO THE
+      * NEXT BUSINESS DAY'S BROWSES START LOGGING A CLEAN INDEX.
+            EXEC CICS IGNORE CONDITION QIDERR END-EXEC.
+
+            EXEC CICS DELETEQ TS QUEUE(TSIDX-QUEUE-NAME) END-EXEC.
+
+            EXEC CICS START TRANSID('MV07') INTERVAL(240000)
+            END-EXEC.
+
+            EXEC CICS RETURN END-EXEC.
