@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBEXTR.
+       AUTHOR.        M VALDRON.
+
+      * NIGHTLY EXTRACT FEED FOR THE BILLING/REGISTRAR SYSTEM. READS
+      * THE STUDENT MASTER (STUFILE) SEQUENTIALLY AND WRITES ONE FLAT
+      * EXTRACT RECORD PER OCCUPIED COURSE1-7 SLOT, CARRYING THE
+      * STUDENT'S IDENTIFYING, ADDRESS AND PHONE INFORMATION ALONGSIDE
+      * THE COURSE CODE SO BILLING/REGISTRAR CAN LOAD IT DIRECTLY
+      * WITHOUT ANY FURTHER SORTING OR LOOKUP AGAINST STUFILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+           SELECT BILL-EXTRACT ASSIGN TO BILLEXT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       FD  BILL-EXTRACT
+           RECORD CONTAINS 111 CHARACTERS.
+       01  BILL-EXTRACT-REC.
+           05  EXT-STUDENT-NO          PIC X(7).
+           05  EXT-STUDENT-NAME        PIC X(20).
+           05  EXT-COURSE-CODE         PIC X(8).
+           05  EXT-ADDR-LINE1          PIC X(20).
+           05  EXT-ADDR-LINE2          PIC X(20).
+           05  EXT-ADDR-LINE3          PIC X(20).
+           05  EXT-POSTAL-1            PIC X(3).
+           05  EXT-POSTAL-2            PIC X(3).
+           05  EXT-AREA-CODE           PIC X(3).
+           05  EXT-EXCHANGE            PIC X(3).
+           05  EXT-PHONE-NUM           PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                           VALUE '00'.
+           88  WS-STUFILE-EOF                           VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+           05  WS-EXTRACT-COUNT         PIC 9(07)      VALUE ZERO.
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           OPEN INPUT STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBEXTR - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BILL-EXTRACT.
+
+           PERFORM 100-READ-STUFILE.
+           PERFORM 200-EXTRACT-ONE-STUDENT
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE STUFILE.
+           CLOSE BILL-EXTRACT.
+
+           DISPLAY 'MVBEXTR - EXTRACT RECORDS WRITTEN: '
+               WS-EXTRACT-COUNT.
+
+           STOP RUN.
+
+       100-READ-STUFILE.
+           READ STUFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       200-EXTRACT-ONE-STUDENT.
+           MOVE STUFILE-COURSE1-PART1 TO WS-CT-PART1 (1)
+           MOVE STUFILE-COURSE1-PART2 TO WS-CT-PART2 (1)
+           MOVE STUFILE-COURSE2-PART1 TO WS-CT-PART1 (2)
+           MOVE STUFILE-COURSE2-PART2 TO WS-CT-PART2 (2)
+           MOVE STUFILE-COURSE3-PART1 TO WS-CT-PART1 (3)
+           MOVE STUFILE-COURSE3-PART2 TO WS-CT-PART2 (3)
+           MOVE STUFILE-COURSE4-PART1 TO WS-CT-PART1 (4)
+           MOVE STUFILE-COURSE4-PART2 TO WS-CT-PART2 (4)
+           MOVE STUFILE-COURSE5-PART1 TO WS-CT-PART1 (5)
+           MOVE STUFILE-COURSE5-PART2 TO WS-CT-PART2 (5)
+           MOVE STUFILE-COURSE6-PART1 TO WS-CT-PART1 (6)
+           MOVE STUFILE-COURSE6-PART2 TO WS-CT-PART2 (6)
+           MOVE STUFILE-COURSE7-PART1 TO WS-CT-PART1 (7)
+           MOVE STUFILE-COURSE7-PART2 TO WS-CT-PART2 (7)
+
+           PERFORM 210-WRITE-COURSE-SLOT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           PERFORM 100-READ-STUFILE.
+
+       210-WRITE-COURSE-SLOT.
+           IF WS-CT-PART1 (WS-COURSE-SUB) NOT = SPACES
+               MOVE STUFILE-STUDENT-NO TO EXT-STUDENT-NO
+               MOVE STUFILE-NAME TO EXT-STUDENT-NAME
+               MOVE WS-CT-PART1 (WS-COURSE-SUB) TO EXT-COURSE-CODE (1:4)
+               MOVE WS-CT-PART2 (WS-COURSE-SUB) TO EXT-COURSE-CODE (5:4)
+               MOVE STUFILE-ADDR-LINE1 TO EXT-ADDR-LINE1
+               MOVE STUFILE-ADDR-LINE2 TO EXT-ADDR-LINE2
+               MOVE STUFILE-ADDR-LINE3 TO EXT-ADDR-LINE3
+               MOVE STUFILE-POSTAL-1 TO EXT-POSTAL-1
+               MOVE STUFILE-POSTAL-2 TO EXT-POSTAL-2
+               MOVE STUFILE-AREA-CODE TO EXT-AREA-CODE
+               MOVE STUFILE-EXCHANGE TO EXT-EXCHANGE
+               MOVE STUFILE-PHONE-NUM TO EXT-PHONE-NUM
+               WRITE BILL-EXTRACT-REC
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
