@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBRENUM.
+       AUTHOR.        M VALDRON.
+
+      * BULK COURSE-CODE RENUMBER UTILITY.  READS ONE OLD/NEW
+      * COURSE-CODE PAIR FROM A SYSIN CONTROL CARD, THEN READS THE
+      * STUDENT MASTER (STUFILE) SEQUENTIALLY AND REWRITES EVERY
+      * COURSE1-7 SLOT THAT STILL HOLDS THE OLD CODE WITH THE NEW ONE
+      * - THE SAME SEVEN-SLOT SHAPE MVPRGU'S 950-MAIN-UPDATE-LOGIC
+      * WORKS WITH.  RUN AFTER BILLM.COURSE_CODES ITSELF HAS BEEN
+      * RENUMBERED, SO STUFILE CATCHES UP WITHOUT A CLERK HAND-
+      * CORRECTING EACH STUDENT THROUGH MVPRGB/MVPRGU ONE AT A TIME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-OLD-COURSE            PIC X(8).
+           05  CC-NEW-COURSE            PIC X(8).
+
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                            VALUE '00'.
+           88  WS-STUFILE-EOF                            VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+           05  WS-CHANGED-SWITCH        PIC X          VALUE 'N'.
+               88  WS-RECORD-CHANGED                    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+           05  WS-STUDENT-COUNT         PIC 9(07)      VALUE ZERO.
+           05  WS-RECORD-COUNT          PIC 9(07)      VALUE ZERO.
+           05  WS-SLOT-COUNT            PIC 9(07)      VALUE ZERO.
+
+       01  WS-OLD-COURSE.
+           05  WS-OLD-PART1             PIC X(4).
+           05  WS-OLD-PART2             PIC X(4).
+
+       01  WS-NEW-COURSE.
+           05  WS-NEW-PART1             PIC X(4).
+           05  WS-NEW-PART2             PIC X(4).
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END
+                   DISPLAY 'MVBRENUM - NO CONTROL CARD, ENDING'
+                   STOP RUN
+           END-READ.
+           MOVE CC-OLD-COURSE TO WS-OLD-COURSE.
+           MOVE CC-NEW-COURSE TO WS-NEW-COURSE.
+           CLOSE CONTROL-CARD.
+
+           DISPLAY 'MVBRENUM - OLD COURSE: ' WS-OLD-COURSE.
+           DISPLAY 'MVBRENUM - NEW COURSE: ' WS-NEW-COURSE.
+
+           OPEN I-O STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBRENUM - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 100-READ-STUFILE.
+           PERFORM 200-CHECK-ONE-STUDENT
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE STUFILE.
+
+           DISPLAY 'MVBRENUM - STUDENTS SCANNED: ' WS-STUDENT-COUNT.
+           DISPLAY 'MVBRENUM - RECORDS UPDATED:  ' WS-RECORD-COUNT.
+           DISPLAY 'MVBRENUM - SLOTS RENUMBERED: ' WS-SLOT-COUNT.
+
+           STOP RUN.
+
+       100-READ-STUFILE.
+           READ STUFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       200-CHECK-ONE-STUDENT.
+           MOVE STUFILE-COURSE1-PART1 TO WS-CT-PART1 (1)
+           MOVE STUFILE-COURSE1-PART2 TO WS-CT-PART2 (1)
+           MOVE STUFILE-COURSE2-PART1 TO WS-CT-PART1 (2)
+           MOVE STUFILE-COURSE2-PART2 TO WS-CT-PART2 (2)
+           MOVE STUFILE-COURSE3-PART1 TO WS-CT-PART1 (3)
+           MOVE STUFILE-COURSE3-PART2 TO WS-CT-PART2 (3)
+           MOVE STUFILE-COURSE4-PART1 TO WS-CT-PART1 (4)
+           MOVE STUFILE-COURSE4-PART2 TO WS-CT-PART2 (4)
+           MOVE STUFILE-COURSE5-PART1 TO WS-CT-PART1 (5)
+           MOVE STUFILE-COURSE5-PART2 TO WS-CT-PART2 (5)
+           MOVE STUFILE-COURSE6-PART1 TO WS-CT-PART1 (6)
+           MOVE STUFILE-COURSE6-PART2 TO WS-CT-PART2 (6)
+           MOVE STUFILE-COURSE7-PART1 TO WS-CT-PART1 (7)
+           MOVE STUFILE-COURSE7-PART2 TO WS-CT-PART2 (7)
+
+           MOVE 'N' TO WS-CHANGED-SWITCH.
+
+           ADD 1 TO WS-STUDENT-COUNT.
+
+           PERFORM 210-CHECK-COURSE-SLOT THRU 210-EXIT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           IF WS-RECORD-CHANGED
+               MOVE WS-CT-PART1 (1) TO STUFILE-COURSE1-PART1
+               MOVE WS-CT-PART2 (1) TO STUFILE-COURSE1-PART2
+               MOVE WS-CT-PART1 (2) TO STUFILE-COURSE2-PART1
+               MOVE WS-CT-PART2 (2) TO STUFILE-COURSE2-PART2
+               MOVE WS-CT-PART1 (3) TO STUFILE-COURSE3-PART1
+               MOVE WS-CT-PART2 (3) TO STUFILE-COURSE3-PART2
+               MOVE WS-CT-PART1 (4) TO STUFILE-COURSE4-PART1
+               MOVE WS-CT-PART2 (4) TO STUFILE-COURSE4-PART2
+               MOVE WS-CT-PART1 (5) TO STUFILE-COURSE5-PART1
+               MOVE WS-CT-PART2 (5) TO STUFILE-COURSE5-PART2
+               MOVE WS-CT-PART1 (6) TO STUFILE-COURSE6-PART1
+               MOVE WS-CT-PART2 (6) TO STUFILE-COURSE6-PART2
+               MOVE WS-CT-PART1 (7) TO STUFILE-COURSE7-PART1
+               MOVE WS-CT-PART2 (7) TO STUFILE-COURSE7-PART2
+
+               REWRITE STUFILE-RECORD
+
+               IF NOT WS-STUFILE-OK
+                   DISPLAY 'MVBRENUM - STUFILE REWRITE FAILED, STATUS '
+                       WS-STUFILE-STATUS ' FOR STUDENT '
+                       STUFILE-STUDENT-NO
+               ELSE
+                   ADD 1 TO WS-RECORD-COUNT
+               END-IF
+           END-IF.
+
+           PERFORM 100-READ-STUFILE.
+
+       210-CHECK-COURSE-SLOT.
+           IF WS-CT-PART1 (WS-COURSE-SUB) = SPACES
+               GO TO 210-EXIT
+           END-IF.
+
+           IF WS-CT-PART1 (WS-COURSE-SUB) = WS-OLD-PART1
+               AND WS-CT-PART2 (WS-COURSE-SUB) = WS-OLD-PART2
+               MOVE WS-NEW-PART1 TO WS-CT-PART1 (WS-COURSE-SUB)
+               MOVE WS-NEW-PART2 TO WS-CT-PART2 (WS-COURSE-SUB)
+               MOVE 'Y' TO WS-CHANGED-SWITCH
+               ADD 1 TO WS-SLOT-COUNT
+           END-IF.
+
+       210-EXIT.
+           EXIT.
