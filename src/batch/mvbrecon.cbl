@@ -0,0 +1,204 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBRECON.
+       AUTHOR.        M VALDRON.
+
+      * RECONCILIATION REPORT FOR ORPHANED COURSE CODES.  READS THE
+      * STUDENT MASTER (STUFILE) SEQUENTIALLY, EXPLODES EACH STUDENT'S
+      * COURSE1-7 SLOTS, AND CHECKS EVERY OCCUPIED SLOT AGAINST
+      * BILLM.COURSE_CODES.  ANY SLOT THAT NO LONGER RESOLVES TO A
+      * CATALOG ROW IS WRITTEN TO THE RECONCILIATION REPORT SO THE
+      * REGISTRAR CAN CLEAN UP OR REACTIVATE THE COURSE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       FD  RECON-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                           VALUE '00'.
+           88  WS-STUFILE-EOF                           VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+           05  WS-STUDENT-COUNT         PIC 9(07)      VALUE ZERO.
+           05  WS-ORPHAN-COUNT          PIC 9(07)      VALUE ZERO.
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(20)  VALUE 'MVBRECON'.
+           05  FILLER                   PIC X(50)  VALUE
+               'ORPHANED COURSE CODE RECONCILIATION REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(10)  VALUE 'STUDENT #'.
+           05  FILLER                   PIC X(9)   VALUE SPACES.
+           05  FILLER                   PIC X(20)  VALUE 'STUDENT NAME'.
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  FILLER                   PIC X(12)  VALUE 'COURSE CODE'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-STUDENT-NO         PIC X(10).
+           05  FILLER                   PIC X(9)   VALUE SPACES.
+           05  WS-DL-STUDENT-NAME       PIC X(20).
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  WS-DL-COURSE-CODE        PIC X(8).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(30)  VALUE
+               'ORPHANED COURSE SLOTS FOUND:'.
+           05  WS-TL-COUNT              PIC ZZZZZZ9.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01 SQL-COURSE-CODE           PIC X(8).
+           01 SQL-COURSE-DESC           PIC X(17).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-SQL-CODE                  PIC 9(9)-.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           OPEN INPUT STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBRECON - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RECON-RPT.
+           PERFORM 300-PRINT-HEADING.
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 210-ORPHAN-FOUND
+           END-EXEC.
+           EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+
+           PERFORM 100-READ-STUFILE.
+           PERFORM 200-CHECK-ONE-STUDENT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 350-PRINT-TRAILER.
+
+           CLOSE STUFILE.
+           CLOSE RECON-RPT.
+
+           DISPLAY 'MVBRECON - STUDENTS CHECKED:  ' WS-STUDENT-COUNT.
+           DISPLAY 'MVBRECON - ORPHANS REPORTED:  ' WS-ORPHAN-COUNT.
+
+           STOP RUN.
+
+       100-READ-STUFILE.
+           READ STUFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       200-CHECK-ONE-STUDENT.
+           MOVE STUFILE-COURSE1-PART1 TO WS-CT-PART1 (1)
+           MOVE STUFILE-COURSE1-PART2 TO WS-CT-PART2 (1)
+           MOVE STUFILE-COURSE2-PART1 TO WS-CT-PART1 (2)
+           MOVE STUFILE-COURSE2-PART2 TO WS-CT-PART2 (2)
+           MOVE STUFILE-COURSE3-PART1 TO WS-CT-PART1 (3)
+           MOVE STUFILE-COURSE3-PART2 TO WS-CT-PART2 (3)
+           MOVE STUFILE-COURSE4-PART1 TO WS-CT-PART1 (4)
+           MOVE STUFILE-COURSE4-PART2 TO WS-CT-PART2 (4)
+           MOVE STUFILE-COURSE5-PART1 TO WS-CT-PART1 (5)
+           MOVE STUFILE-COURSE5-PART2 TO WS-CT-PART2 (5)
+           MOVE STUFILE-COURSE6-PART1 TO WS-CT-PART1 (6)
+           MOVE STUFILE-COURSE6-PART2 TO WS-CT-PART2 (6)
+           MOVE STUFILE-COURSE7-PART1 TO WS-CT-PART1 (7)
+           MOVE STUFILE-COURSE7-PART2 TO WS-CT-PART2 (7)
+
+           ADD 1 TO WS-STUDENT-COUNT.
+
+           PERFORM 210-CHECK-COURSE-SLOT THRU 210-EXIT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           PERFORM 100-READ-STUFILE.
+
+       210-CHECK-COURSE-SLOT.
+           IF WS-CT-PART1 (WS-COURSE-SUB) = SPACES
+               GO TO 210-EXIT
+           END-IF.
+
+           MOVE WS-CT-PART1 (WS-COURSE-SUB) TO SQL-COURSE-CODE (1:4).
+           MOVE WS-CT-PART2 (WS-COURSE-SUB) TO SQL-COURSE-CODE (5:4).
+
+           EXEC SQL SELECT COURSE_DESC INTO :SQL-COURSE-DESC
+                      FROM BILLM.COURSE_CODES
+                      WHERE COURSE_CODE = :SQL-COURSE-CODE
+           END-EXEC.
+
+           GO TO 210-EXIT.
+
+       210-ORPHAN-FOUND.
+
+           PERFORM 220-WRITE-ORPHAN-LINE.
+
+       210-EXIT.
+           EXIT.
+
+       220-WRITE-ORPHAN-LINE.
+           MOVE STUFILE-STUDENT-NO TO WS-DL-STUDENT-NO.
+           MOVE STUFILE-NAME TO WS-DL-STUDENT-NAME.
+           MOVE SQL-COURSE-CODE TO WS-DL-COURSE-CODE.
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+       300-PRINT-HEADING.
+           MOVE WS-HEADING-1 TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE SPACES TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-HEADING-2 TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+       350-PRINT-TRAILER.
+           MOVE SPACES TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-ORPHAN-COUNT TO WS-TL-COUNT.
+           MOVE WS-TRAILER-LINE TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+       999-SQL-ERROR.
+           MOVE SQLCODE TO WS-SQL-CODE.
+           DISPLAY 'MVBRECON - SQL ERROR: ' WS-SQL-CODE.
+           CLOSE STUFILE.
+           CLOSE RECON-RPT.
+           STOP RUN.
