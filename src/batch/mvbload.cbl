@@ -0,0 +1,802 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBLOAD.
+       AUTHOR.        M VALDRON.
+
+      * START-OF-TERM BULK REGISTRATION LOAD.  READS A FLAT FILE OF
+      * NEW-STUDENT REGISTRATIONS (REGLOAD, ONE RECORD PER PAPER FORM)
+      * AND RUNS THE SAME COURSE-CODE, DUPLICATE-COURSE, NAME, ADDRESS,
+      * POSTAL-CODE AND PHONE EDITS MVPRGE'S 200-MAIN-LOGIC APPLIES ON
+      * THE 3270 ENTRY SCREEN.  ACCEPTED RECORDS ARE WRITTEN TO STUFILE
+      * AND JOURNALED TO AUDITLOG THE SAME WAY MVPRGE'S 300-WRITE-REC
+      * DOES; REJECTED RECORDS ARE LISTED ON A REPORT WITH THE REASON
+      * INSTEAD OF STOPPING THE RUN.
+      *
+      * CHECKPOINTS ITS PROGRESS TO LOADCTL AFTER EVERY RECORD
+      * PROCESSED.  A RERUN FINDS ITS LOADCTL ENTRY LEFT IN-PROGRESS BY
+      * AN ABENDED PRIOR RUN AND SKIPS PAST THE RECORDS ALREADY COUNTED
+      * RATHER THAN REPROCESSING REGLOAD FROM THE TOP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGLOAD ASSIGN TO REGLOAD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGLOAD-STATUS.
+
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT REJECT-RPT ASSIGN TO REJRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOADCTL ASSIGN TO LOADCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LOADCTL-RUN-ID
+               FILE STATUS IS WS-LOADCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGLOAD
+           RECORD CONTAINS 159 CHARACTERS.
+       COPY 'REGLOADC'.
+
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       FD  AUDITLOG
+           RECORD CONTAINS 398 CHARACTERS.
+       COPY 'AUDITREC'.
+
+       FD  REJECT-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REJRPT-LINE                 PIC X(132).
+
+       FD  LOADCTL
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY 'LOADCTLC'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOADCTL-STATUS           PIC XX          VALUE SPACES.
+           88  WS-LOADCTL-OK                             VALUE '00'.
+           88  WS-LOADCTL-NOTFND                         VALUE '23'.
+
+       01  WS-RUN-ID                   PIC X(8)        VALUE 'MVBLOAD'.
+       01  WS-SKIP-COUNT               PIC 9(7)        VALUE ZERO.
+       01  WS-CHECKPOINT-COUNT         PIC 9(7)        VALUE ZERO.
+
+       01  WS-REGLOAD-STATUS           PIC XX          VALUE SPACES.
+           88  WS-REGLOAD-OK                            VALUE '00'.
+           88  WS-REGLOAD-EOF                            VALUE '10'.
+
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                            VALUE '00'.
+           88  WS-STUFILE-DUPLICATE                      VALUE '22'.
+
+       01  WS-AUDITLOG-STATUS          PIC XX          VALUE SPACES.
+           88  WS-AUDITLOG-OK                            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+           05  WS-REJECT-SWITCH         PIC X          VALUE 'N'.
+               88  WS-RECORD-REJECTED                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+           05  WS-COURSE-CHECK-SUB      PIC 9(01)      VALUE ZERO.
+           05  WS-NAME-SUB              PIC 99         VALUE ZERO.
+           05  WS-NAME-CHAR-COUNT       PIC 99         VALUE ZERO.
+           05  WS-EMPTY-CC-COUNT        PIC 99         VALUE ZERO.
+           05  WS-READ-COUNT            PIC 9(07)      VALUE ZERO.
+           05  WS-ACCEPT-COUNT          PIC 9(07)      VALUE ZERO.
+           05  WS-REJECT-COUNT          PIC 9(07)      VALUE ZERO.
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+           05  WS-CT-LENGTH             PIC 9 OCCURS 7.
+
+       01  WS-REJECT-REASON            PIC X(50)       VALUE SPACES.
+
+       01  WS-ACCEPT-DAY               PIC 9(5).
+       01  WS-ACCEPT-TIME              PIC 9(8).
+       01  WS-RUN-DATE                 PIC 9(7)        VALUE ZERO.
+       01  WS-RUN-TIME                 PIC 9(7)        VALUE ZERO.
+
+      * The term/year a load run registers students for is taken from
+      * the run date, since MVBLOAD is only ever run at the start of
+      * a term - months 09-12 are FALL, 01-04 WINTER, 05-08 SUMMER.
+       01  WS-ACCEPT-DATE              PIC 9(6).
+       01  WS-RUN-MONTH REDEFINES WS-ACCEPT-DATE.
+           05  WS-RUN-YY               PIC 99.
+           05  WS-RUN-MM               PIC 99.
+           05  FILLER                  PIC 99.
+       01  WS-LOAD-TERM                PIC X.
+       01  WS-LOAD-YEAR                PIC 9(4).
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(20)  VALUE 'MVBLOAD'.
+           05  FILLER                   PIC X(50)  VALUE
+               'START-OF-TERM REGISTRATION LOAD - REJECT REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(10)  VALUE 'STUDENT #'.
+           05  FILLER                   PIC X(3)   VALUE SPACES.
+           05  FILLER                   PIC X(20)  VALUE 'STUDENT NAME'.
+           05  FILLER                   PIC X(3)   VALUE SPACES.
+           05  FILLER                   PIC X(50)
+               VALUE 'REASON REJECTED'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-STUDENT-NO         PIC X(10).
+           05  FILLER                   PIC X(3)   VALUE SPACES.
+           05  WS-DL-STUDENT-NAME       PIC X(20).
+           05  FILLER                   PIC X(3)   VALUE SPACES.
+           05  WS-DL-REASON             PIC X(50).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS READ:               '.
+           05  WS-TL-READ               PIC ZZZZZZ9.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS ACCEPTED:           '.
+           05  WS-TL-ACCEPT             PIC ZZZZZZ9.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS REJECTED:           '.
+           05  WS-TL-REJECT             PIC ZZZZZZ9.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01 SQL-COURSE-CODE           PIC X(8).
+           01 SQL-COURSE-DESC           PIC X(17).
+           01 SQL-CAPACITY              PIC S9(4) COMP.
+           01 SQL-SEATS-TAKEN           PIC S9(4) COMP.
+           01 SQL-ACTIVE-FLAG           PIC X(1).
+           01 SQL-AREA-CODE             PIC X(3).
+           01 SQL-POSTAL-PREFIX         PIC X(1).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-SQL-CODE                  PIC 9(9)-.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           ACCEPT WS-ACCEPT-DAY FROM DAY.
+           MOVE ZERO TO WS-RUN-DATE.
+           MOVE WS-ACCEPT-DAY TO WS-RUN-DATE (3:5).
+      * WS-ACCEPT-DAY comes back YYDDD with no century digit, but
+      * AUDIT-DATE (COPY AUDITREC) is stamped elsewhere straight from
+      * CICS EIBDATE's 0CYYDDD, where century digit C is 1 for the
+      * 2000s - same assumption this paragraph already makes below in
+      * building WS-LOAD-YEAR from 2000 + the 2-digit year. Force the
+      * same century digit here so WS-RUN-DATE compares equal to an
+      * EIBDATE-derived AUDIT-DATE for the same calendar day.
+           MOVE '1' TO WS-RUN-DATE (2:1).
+           ACCEPT WS-ACCEPT-TIME FROM TIME.
+           MOVE WS-ACCEPT-TIME (1:7) TO WS-RUN-TIME.
+
+           ACCEPT WS-ACCEPT-DATE FROM DATE.
+           MOVE 2000 TO WS-LOAD-YEAR.
+           ADD WS-RUN-YY TO WS-LOAD-YEAR.
+           IF WS-RUN-MM >= 9
+               MOVE 'F' TO WS-LOAD-TERM
+           ELSE IF WS-RUN-MM >= 5
+               MOVE 'S' TO WS-LOAD-TERM
+           ELSE
+               MOVE 'W' TO WS-LOAD-TERM
+           END-IF.
+
+           OPEN INPUT REGLOAD.
+           IF NOT WS-REGLOAD-OK
+               DISPLAY 'MVBLOAD - REGLOAD OPEN FAILED, STATUS '
+                   WS-REGLOAD-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN I-O STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBLOAD - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               CLOSE REGLOAD
+               STOP RUN
+           END-IF.
+
+           OPEN I-O AUDITLOG.
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY 'MVBLOAD - AUDITLOG OPEN FAILED, STATUS '
+                   WS-AUDITLOG-STATUS
+               CLOSE REGLOAD
+               CLOSE STUFILE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O LOADCTL.
+           IF NOT WS-LOADCTL-OK
+               DISPLAY 'MVBLOAD - LOADCTL OPEN FAILED, STATUS '
+                   WS-LOADCTL-STATUS
+               CLOSE REGLOAD
+               CLOSE STUFILE
+               CLOSE AUDITLOG
+               STOP RUN
+           END-IF.
+
+           PERFORM 110-GET-CHECKPOINT.
+
+           OPEN OUTPUT REJECT-RPT.
+           PERFORM 900-PRINT-HEADING.
+
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+
+           PERFORM 100-READ-REGLOAD.
+           PERFORM 200-PROCESS-ONE-RECORD THRU 200-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 950-PRINT-TRAILER.
+           PERFORM 120-MARK-CHECKPOINT-COMPLETE.
+
+           CLOSE REGLOAD.
+           CLOSE STUFILE.
+           CLOSE AUDITLOG.
+           CLOSE REJECT-RPT.
+           CLOSE LOADCTL.
+
+           DISPLAY 'MVBLOAD - RECORDS READ:     ' WS-READ-COUNT.
+           DISPLAY 'MVBLOAD - RECORDS ACCEPTED: ' WS-ACCEPT-COUNT.
+           DISPLAY 'MVBLOAD - RECORDS REJECTED: ' WS-REJECT-COUNT.
+
+           STOP RUN.
+
+      * Looks up this job's checkpoint entry on LOADCTL.  Left
+      * IN-PROGRESS by a prior run that abended partway through, its
+      * RECORDS-PROCESSED count becomes how many leading REGLOAD
+      * records this run skips back over without reprocessing them.  A
+      * missing entry (first-ever run) or one already marked COMPLETE
+      * (a fresh start-of-term file being loaded again) both start a
+      * new checkpoint at zero.
+       110-GET-CHECKPOINT.
+           MOVE WS-RUN-ID TO LOADCTL-RUN-ID.
+
+           READ LOADCTL RECORD.
+
+           IF WS-LOADCTL-NOTFND
+               MOVE ZERO TO LOADCTL-RECORDS-PROCESSED
+               MOVE SPACES TO LOADCTL-LAST-STUDENT-NO
+               SET LOADCTL-IN-PROGRESS TO TRUE
+               MOVE WS-RUN-ID TO LOADCTL-RUN-ID
+               WRITE LOADCTL-RECORD
+               MOVE ZERO TO WS-SKIP-COUNT
+           ELSE IF LOADCTL-COMPLETE
+               MOVE ZERO TO LOADCTL-RECORDS-PROCESSED
+               MOVE SPACES TO LOADCTL-LAST-STUDENT-NO
+               SET LOADCTL-IN-PROGRESS TO TRUE
+               REWRITE LOADCTL-RECORD
+               MOVE ZERO TO WS-SKIP-COUNT
+           ELSE
+               MOVE LOADCTL-RECORDS-PROCESSED TO WS-SKIP-COUNT
+               DISPLAY 'MVBLOAD - RESUMING AFTER RECORD '
+                   WS-SKIP-COUNT ', LAST STUDENT '
+                   LOADCTL-LAST-STUDENT-NO
+           END-IF.
+
+       120-MARK-CHECKPOINT-COMPLETE.
+           SET LOADCTL-COMPLETE TO TRUE.
+           REWRITE LOADCTL-RECORD.
+
+      * Advances the checkpoint by one record every time a record is
+      * processed (accepted or rejected) so a rerun after an abend
+      * resumes right after this point rather than from record one.
+       130-ADVANCE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO WS-CHECKPOINT-COUNT.
+           MOVE WS-CHECKPOINT-COUNT TO LOADCTL-RECORDS-PROCESSED.
+           MOVE REGLOAD-STUDENT-NO TO LOADCTL-LAST-STUDENT-NO.
+           REWRITE LOADCTL-RECORD.
+
+       100-READ-REGLOAD.
+           READ REGLOAD NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+           IF NOT WS-END-OF-FILE
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
+
+       200-PROCESS-ONE-RECORD.
+           IF WS-READ-COUNT NOT > WS-SKIP-COUNT
+               PERFORM 100-READ-REGLOAD
+               GO TO 200-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-REJECT-SWITCH.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           PERFORM 300-VALIDATE-STUDENT-NO.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 320-VALIDATE-COURSES
+           END-IF.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 340-VALIDATE-NAME THRU 340-EXIT
+           END-IF.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 360-VALIDATE-ADDRESS THRU 360-EXIT
+           END-IF.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 380-VALIDATE-POSTAL-AND-AREA THRU 380-EXIT
+           END-IF.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 390-VALIDATE-PHONE THRU 390-EXIT
+           END-IF.
+
+           IF WS-RECORD-REJECTED
+               PERFORM 800-WRITE-REJECT-LINE
+           ELSE
+               PERFORM 400-WRITE-STUDENT
+           END-IF.
+
+           PERFORM 130-ADVANCE-CHECKPOINT.
+
+           PERFORM 100-READ-REGLOAD.
+
+       200-EXIT.
+           EXIT.
+
+       300-VALIDATE-STUDENT-NO.
+           IF REGLOAD-STUDENT-NO IS NOT NUMERIC
+               MOVE 'STUDENT NUMBER IS NOT NUMERIC' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+      * Explodes the seven course slots into a working table (same
+      * shape MVBEXTR and MVBRECON already use), checks each occupied
+      * slot's format and catalog status the way MVPRGE's
+      * 950-CC-VALIDATION does, then checks for a course repeated
+      * twice on the same record the way MVPRGE's 900-CHECK-COURSES
+      * does.
+       320-VALIDATE-COURSES.
+           MOVE ZERO TO WS-EMPTY-CC-COUNT.
+
+           PERFORM 322-LOAD-COURSE-SLOT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           PERFORM 324-CHECK-COURSE-SLOT THRU 324-EXIT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7
+                  OR WS-RECORD-REJECTED.
+
+           IF NOT WS-RECORD-REJECTED
+               PERFORM 328-CHECK-DUPLICATE-COURSES
+                   VARYING WS-COURSE-SUB FROM 1 BY 1
+                   UNTIL WS-COURSE-SUB > 7
+                      OR WS-RECORD-REJECTED
+           END-IF.
+
+           IF NOT WS-RECORD-REJECTED AND WS-EMPTY-CC-COUNT = 7
+               MOVE 'MUST ENTER AT LEAST ONE COURSE' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       322-LOAD-COURSE-SLOT.
+           MOVE REGLOAD-COURSE-PART1 (WS-COURSE-SUB)
+               TO WS-CT-PART1 (WS-COURSE-SUB).
+           MOVE REGLOAD-COURSE-PART2 (WS-COURSE-SUB)
+               TO WS-CT-PART2 (WS-COURSE-SUB).
+
+           IF WS-CT-PART1 (WS-COURSE-SUB) = SPACES
+                   AND WS-CT-PART2 (WS-COURSE-SUB) = SPACES
+               MOVE ZERO TO WS-CT-LENGTH (WS-COURSE-SUB)
+           ELSE
+               MOVE 8 TO WS-CT-LENGTH (WS-COURSE-SUB)
+           END-IF.
+
+       324-CHECK-COURSE-SLOT.
+           IF WS-CT-LENGTH (WS-COURSE-SUB) = 0
+               ADD 1 TO WS-EMPTY-CC-COUNT
+               GO TO 324-EXIT
+           END-IF.
+
+           IF WS-CT-PART1 (WS-COURSE-SUB) IS NOT ALPHABETIC
+               MOVE 'COURSE CODE FIRST PART MUST BE ALPHABETIC'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 324-EXIT
+           END-IF.
+
+           IF WS-CT-PART2 (WS-COURSE-SUB) IS NOT NUMERIC
+               MOVE 'COURSE CODE SECOND PART MUST BE NUMERIC'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 324-EXIT
+           END-IF.
+
+           MOVE WS-CT-PART1 (WS-COURSE-SUB) TO SQL-COURSE-CODE (1:4).
+           MOVE WS-CT-PART2 (WS-COURSE-SUB) TO SQL-COURSE-CODE (5:4).
+
+           EXEC SQL SELECT COURSE_DESC, CAPACITY, SEATS_TAKEN,
+                           ACTIVE_FLAG
+                      INTO :SQL-COURSE-DESC, :SQL-CAPACITY,
+                           :SQL-SEATS-TAKEN, :SQL-ACTIVE-FLAG
+                      FROM BILLM.COURSE_CODES
+                      WHERE COURSE_CODE = :SQL-COURSE-CODE
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE 'COURSE CODE NOT FOUND IN CATALOG'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 324-EXIT
+           END-IF.
+
+           IF SQL-ACTIVE-FLAG NOT = 'Y'
+               MOVE 'COURSE HAS BEEN DEACTIVATED' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 324-EXIT
+           END-IF.
+
+           IF SQL-CAPACITY > 0 AND SQL-SEATS-TAKEN >= SQL-CAPACITY
+               MOVE 'COURSE IS AT CAPACITY' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       324-EXIT.
+           EXIT.
+
+       328-CHECK-DUPLICATE-COURSES.
+           IF WS-CT-LENGTH (WS-COURSE-SUB) = 8
+               PERFORM 329-COMPARE-COURSE-SLOT
+                   VARYING WS-COURSE-CHECK-SUB FROM 1 BY 1
+                   UNTIL WS-COURSE-CHECK-SUB > 7
+                      OR WS-RECORD-REJECTED
+           END-IF.
+
+       329-COMPARE-COURSE-SLOT.
+           IF WS-COURSE-CHECK-SUB NOT = WS-COURSE-SUB
+                   AND WS-CT-LENGTH (WS-COURSE-CHECK-SUB) = 8
+                   AND WS-CT-PART1 (WS-COURSE-SUB)
+                       = WS-CT-PART1 (WS-COURSE-CHECK-SUB)
+                   AND WS-CT-PART2 (WS-COURSE-SUB)
+                       = WS-CT-PART2 (WS-COURSE-CHECK-SUB)
+               MOVE 'DUPLICATE COURSE CODE ON THE SAME RECORD'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+      * Name edits mirror MVPRGE's - reserved word, must start with a
+      * letter, and at least four alphabetic characters somewhere in
+      * the field. The screen-only "characters typed" length check
+      * (STUNAML < 4) has no batch equivalent since a flat file field
+      * carries no keyed length, so a blank name is checked directly
+      * instead.
+       340-VALIDATE-NAME.
+           IF REGLOAD-NAME = SPACES
+               MOVE 'NAME MUST NOT BE BLANK' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 340-EXIT
+           END-IF.
+
+           IF REGLOAD-NAME (1:6) = 'DELETE'
+               MOVE 'DELETE IS NOT A VALID NAME' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 340-EXIT
+           END-IF.
+
+           IF REGLOAD-NAME (1:1) IS < 'A' OR REGLOAD-NAME (1:1) IS > 'Z'
+               MOVE 'NAME MUST START WITH A LETTER' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 340-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-NAME-CHAR-COUNT.
+
+           PERFORM 342-COUNT-NAME-CHAR
+               VARYING WS-NAME-SUB FROM 1 BY 1
+               UNTIL WS-NAME-SUB > 20.
+
+           IF WS-NAME-CHAR-COUNT < 4
+               MOVE 'NAME MUST HAVE FOUR LETTERS' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       340-EXIT.
+           EXIT.
+
+       342-COUNT-NAME-CHAR.
+           IF REGLOAD-NAME (WS-NAME-SUB:1) IS > 'A'
+                   AND REGLOAD-NAME (WS-NAME-SUB:1) IS < 'Z'
+               ADD 1 TO WS-NAME-CHAR-COUNT
+           END-IF.
+
+      * Address edits mirror MVPRGE's 3-character minimums (line 3
+      * optional). A flat file field carries no keyed length, so
+      * "fewer than 3 characters entered" is read off left-justified
+      * data as the first 3 positions not all being blank.
+       360-VALIDATE-ADDRESS.
+           IF REGLOAD-ADDR-LINE1 (1:3) = SPACES
+               MOVE 'ADDRESS LINE 1 MUST HAVE 3 OR MORE CHARACTERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 360-EXIT
+           END-IF.
+
+           IF REGLOAD-ADDR-LINE2 (1:3) = SPACES
+               MOVE 'ADDRESS LINE 2 MUST HAVE 3 OR MORE CHARACTERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 360-EXIT
+           END-IF.
+
+           IF REGLOAD-ADDR-LINE3 NOT = SPACES
+                   AND REGLOAD-ADDR-LINE3 (1:3) = SPACES
+               MOVE 'ADDRESS LINE 3 MUST HAVE 3 OR MORE CHARACTERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       360-EXIT.
+           EXIT.
+
+      * Postal-code shape and the area/postal cross-check mirror
+      * MVPRGE's edits, doing the BILLM.AREA_CODES lookup directly the
+      * way MVBRECON already reads BILLM.COURSE_CODES directly in
+      * batch, rather than through the CICS-only MVPRGAC LINK.
+       380-VALIDATE-POSTAL-AND-AREA.
+           IF REGLOAD-POSTAL-1 (1:3) = SPACES
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-1 (1:1) IS < 'A'
+                   OR REGLOAD-POSTAL-1 (1:1) IS > 'Z'
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-1 (2:1) IS NOT NUMERIC
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-1 (3:1) IS < 'A'
+                   OR REGLOAD-POSTAL-1 (3:1) IS > 'Z'
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-2 (1:3) = SPACES
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-2 (1:1) IS NOT NUMERIC
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-2 (2:1) IS < 'A'
+                   OR REGLOAD-POSTAL-2 (2:1) IS > 'Z'
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-2 (3:1) IS NOT NUMERIC
+               MOVE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-AREA-CODE (1:3) = SPACES
+                   OR REGLOAD-AREA-CODE IS NOT NUMERIC
+               MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           MOVE REGLOAD-AREA-CODE TO SQL-AREA-CODE.
+
+           EXEC SQL SELECT POSTAL_PREFIX INTO :SQL-POSTAL-PREFIX
+                      FROM BILLM.AREA_CODES
+                      WHERE AREA_CODE = :SQL-AREA-CODE
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE 'AREA CODE NOT FOUND IN AREA CODE TABLE'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 380-EXIT
+           END-IF.
+
+           IF REGLOAD-POSTAL-1 (1:1) NOT = SQL-POSTAL-PREFIX
+               MOVE 'POSTAL CODE PREFIX DOES NOT MATCH AREA'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       380-EXIT.
+           EXIT.
+
+       390-VALIDATE-PHONE.
+           IF REGLOAD-EXCHANGE IS NOT NUMERIC
+               MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               GO TO 390-EXIT
+           END-IF.
+
+           IF REGLOAD-PHONE-NUM IS NOT NUMERIC
+               MOVE 'ENTER A PHONE NUMBER WITH 4 NUMBERS'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+           END-IF.
+
+       390-EXIT.
+           EXIT.
+
+      * Builds STUFILE-RECORD from the validated input and writes it -
+      * a WRITE that comes back with a duplicate key (status '22', the
+      * batch equivalent of MVPRGE's DUPREC condition) is reported the
+      * same as any other reject rather than stopping the run.
+       400-WRITE-STUDENT.
+           MOVE SPACES TO STUFILE-RECORD.
+           MOVE 'MJV' TO STUFILE-PREFIX.
+           MOVE REGLOAD-STUDENT-NO TO STUFILE-STUDENT-NO.
+           MOVE REGLOAD-NAME TO STUFILE-NAME.
+           MOVE REGLOAD-COURSE-PART1 (1) TO STUFILE-COURSE1-PART1.
+           MOVE REGLOAD-COURSE-PART2 (1) TO STUFILE-COURSE1-PART2.
+           MOVE REGLOAD-COURSE-PART1 (2) TO STUFILE-COURSE2-PART1.
+           MOVE REGLOAD-COURSE-PART2 (2) TO STUFILE-COURSE2-PART2.
+           MOVE REGLOAD-COURSE-PART1 (3) TO STUFILE-COURSE3-PART1.
+           MOVE REGLOAD-COURSE-PART2 (3) TO STUFILE-COURSE3-PART2.
+           MOVE REGLOAD-COURSE-PART1 (4) TO STUFILE-COURSE4-PART1.
+           MOVE REGLOAD-COURSE-PART2 (4) TO STUFILE-COURSE4-PART2.
+           MOVE REGLOAD-COURSE-PART1 (5) TO STUFILE-COURSE5-PART1.
+           MOVE REGLOAD-COURSE-PART2 (5) TO STUFILE-COURSE5-PART2.
+           MOVE REGLOAD-COURSE-PART1 (6) TO STUFILE-COURSE6-PART1.
+           MOVE REGLOAD-COURSE-PART2 (6) TO STUFILE-COURSE6-PART2.
+           MOVE REGLOAD-COURSE-PART1 (7) TO STUFILE-COURSE7-PART1.
+           MOVE REGLOAD-COURSE-PART2 (7) TO STUFILE-COURSE7-PART2.
+           MOVE REGLOAD-ADDR-LINE1 TO STUFILE-ADDR-LINE1.
+           MOVE REGLOAD-ADDR-LINE2 TO STUFILE-ADDR-LINE2.
+           MOVE REGLOAD-ADDR-LINE3 TO STUFILE-ADDR-LINE3.
+           MOVE REGLOAD-POSTAL-1 TO STUFILE-POSTAL-1.
+           MOVE REGLOAD-POSTAL-2 TO STUFILE-POSTAL-2.
+           MOVE REGLOAD-AREA-CODE TO STUFILE-AREA-CODE.
+           MOVE REGLOAD-EXCHANGE TO STUFILE-EXCHANGE.
+           MOVE REGLOAD-PHONE-NUM TO STUFILE-PHONE-NUM.
+           MOVE 'N' TO STUFILE-INTL-PHONE-SW.
+           MOVE WS-LOAD-TERM TO STUFILE-TERM.
+           MOVE WS-LOAD-YEAR TO STUFILE-YEAR.
+           MOVE WS-RUN-DATE TO STUFILE-LAST-UPDATED-DATE.
+           MOVE WS-RUN-TIME TO STUFILE-LAST-UPDATED-TIME.
+
+           WRITE STUFILE-RECORD.
+
+           IF WS-STUFILE-DUPLICATE
+               MOVE 'STUDENT NUMBER ALREADY EXISTS ON STUFILE'
+                   TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               PERFORM 800-WRITE-REJECT-LINE
+           ELSE IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBLOAD - STUFILE WRITE FAILED, STATUS '
+                   WS-STUFILE-STATUS ' FOR STUDENT '
+                   REGLOAD-STUDENT-NO
+               MOVE 'STUFILE WRITE ERROR' TO WS-REJECT-REASON
+               MOVE 'Y' TO WS-REJECT-SWITCH
+               PERFORM 800-WRITE-REJECT-LINE
+           ELSE
+               PERFORM 420-COMMIT-COURSE-SEATS
+               PERFORM 440-WRITE-AUDIT-REC
+               ADD 1 TO WS-ACCEPT-COUNT
+           END-IF.
+
+       420-COMMIT-COURSE-SEATS.
+           PERFORM 425-COMMIT-ONE-SEAT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+       425-COMMIT-ONE-SEAT.
+           IF WS-CT-LENGTH (WS-COURSE-SUB) = 8
+               MOVE WS-CT-PART1 (WS-COURSE-SUB) TO SQL-COURSE-CODE (1:4)
+               MOVE WS-CT-PART2 (WS-COURSE-SUB) TO SQL-COURSE-CODE (5:4)
+               EXEC SQL UPDATE BILLM.COURSE_CODES
+                          SET SEATS_TAKEN = SEATS_TAKEN + 1
+                          WHERE COURSE_CODE = :SQL-COURSE-CODE
+               END-EXEC
+           END-IF.
+
+       440-WRITE-AUDIT-REC.
+           MOVE STUFILE-STUDENT-NO TO AUDIT-STUDENT-NO.
+           MOVE WS-RUN-DATE TO AUDIT-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-TIME.
+           MOVE 'A' TO AUDIT-ACTION.
+           MOVE 'BTCH' TO AUDIT-TERMID.
+           MOVE SPACES TO AUDIT-OPERATOR-ID.
+           MOVE LOW-VALUES TO AUDIT-BEFORE-IMAGE.
+           MOVE STUFILE-RECORD TO AUDIT-AFTER-IMAGE.
+
+           WRITE AUDITLOG-RECORD.
+
+       800-WRITE-REJECT-LINE.
+           MOVE REGLOAD-STUDENT-NO TO WS-DL-STUDENT-NO.
+           MOVE REGLOAD-NAME TO WS-DL-STUDENT-NAME.
+           MOVE WS-REJECT-REASON TO WS-DL-REASON.
+           MOVE WS-DETAIL-LINE TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       900-PRINT-HEADING.
+           MOVE WS-HEADING-1 TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           MOVE SPACES TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           MOVE WS-HEADING-2 TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           MOVE SPACES TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+
+       950-PRINT-TRAILER.
+           MOVE WS-READ-COUNT TO WS-TL-READ.
+           MOVE WS-TRAILER-LINE TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           MOVE WS-ACCEPT-COUNT TO WS-TL-ACCEPT.
+           MOVE WS-TRAILER-LINE-2 TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+           MOVE WS-REJECT-COUNT TO WS-TL-REJECT.
+           MOVE WS-TRAILER-LINE-3 TO REJRPT-LINE.
+           WRITE REJRPT-LINE.
+
+       999-SQL-ERROR.
+           MOVE SQLCODE TO WS-SQL-CODE.
+           DISPLAY 'MVBLOAD - SQL ERROR: ' WS-SQL-CODE.
+           CLOSE REGLOAD.
+           CLOSE STUFILE.
+           CLOSE AUDITLOG.
+           CLOSE REJECT-RPT.
+           CLOSE LOADCTL.
+           STOP RUN.
