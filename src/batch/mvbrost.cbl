@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBROST.
+       AUTHOR.        M VALDRON.
+
+      * NIGHTLY COURSE ROSTER REPORT.  READS THE STUDENT MASTER
+      * (STUFILE) SEQUENTIALLY, EXPLODES EACH STUDENT'S COURSE1-7
+      * SLOTS INTO ONE ROSTER LINE PER COURSE, SORTS BY COURSE CODE
+      * AND STUDENT NAME, AND PRINTS A CLASS LIST PER COURSE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
+
+           SELECT ROSTER-RPT ASSIGN TO ROSTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           05  SW-COURSE-CODE          PIC X(8).
+           05  SW-STUDENT-NAME         PIC X(20).
+           05  SW-STUDENT-NO           PIC X(7).
+
+       FD  ROSTER-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ROSTER-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                           VALUE '00'.
+           88  WS-STUFILE-EOF                           VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+           05  WS-FIRST-GROUP-SWITCH    PIC X          VALUE 'Y'.
+               88  WS-FIRST-GROUP                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-LINE-COUNT            PIC 9(03)      VALUE ZERO.
+           05  WS-PAGE-COUNT            PIC 9(03)      VALUE ZERO.
+           05  WS-COURSE-STUDENT-COUNT  PIC 9(05)      VALUE ZERO.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+
+       01  WS-SAVE-COURSE-CODE          PIC X(8)       VALUE SPACES.
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(20)  VALUE 'MVBROST'.
+           05  FILLER                   PIC X(40)  VALUE
+               'NIGHTLY COURSE ROSTER REPORT'.
+           05  FILLER                   PIC X(10)  VALUE 'PAGE'.
+           05  WS-H1-PAGE               PIC ZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(15)  VALUE 'COURSE CODE:'.
+           05  WS-H2-COURSE             PIC X(8).
+
+       01  WS-HEADING-3.
+           05  FILLER                   PIC X(10)  VALUE 'STUDENT #'.
+           05  FILLER                   PIC X(10)  VALUE SPACES.
+           05  FILLER                   PIC X(20)  VALUE 'STUDENT NAME'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-STUDENT-NO         PIC X(10).
+           05  FILLER                   PIC X(10)  VALUE SPACES.
+           05  WS-DL-STUDENT-NAME       PIC X(20).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(20)  VALUE
+               'STUDENTS IN COURSE:'.
+           05  WS-TL-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-COURSE-CODE SW-STUDENT-NAME
+               INPUT PROCEDURE 100-EXPLODE-STUFILE
+               OUTPUT PROCEDURE 200-PRINT-ROSTER.
+           STOP RUN.
+
+       100-EXPLODE-STUFILE.
+           OPEN INPUT STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBROST - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 110-READ-STUFILE.
+           PERFORM 120-EXPLODE-ONE-STUDENT
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE STUFILE.
+
+       110-READ-STUFILE.
+           READ STUFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       120-EXPLODE-ONE-STUDENT.
+           MOVE STUFILE-COURSE1-PART1 TO WS-CT-PART1 (1)
+           MOVE STUFILE-COURSE1-PART2 TO WS-CT-PART2 (1)
+           MOVE STUFILE-COURSE2-PART1 TO WS-CT-PART1 (2)
+           MOVE STUFILE-COURSE2-PART2 TO WS-CT-PART2 (2)
+           MOVE STUFILE-COURSE3-PART1 TO WS-CT-PART1 (3)
+           MOVE STUFILE-COURSE3-PART2 TO WS-CT-PART2 (3)
+           MOVE STUFILE-COURSE4-PART1 TO WS-CT-PART1 (4)
+           MOVE STUFILE-COURSE4-PART2 TO WS-CT-PART2 (4)
+           MOVE STUFILE-COURSE5-PART1 TO WS-CT-PART1 (5)
+           MOVE STUFILE-COURSE5-PART2 TO WS-CT-PART2 (5)
+           MOVE STUFILE-COURSE6-PART1 TO WS-CT-PART1 (6)
+           MOVE STUFILE-COURSE6-PART2 TO WS-CT-PART2 (6)
+           MOVE STUFILE-COURSE7-PART1 TO WS-CT-PART1 (7)
+           MOVE STUFILE-COURSE7-PART2 TO WS-CT-PART2 (7)
+
+           PERFORM 130-RELEASE-COURSE-SLOT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           PERFORM 110-READ-STUFILE.
+
+       130-RELEASE-COURSE-SLOT.
+           IF WS-CT-PART1 (WS-COURSE-SUB) NOT = SPACES
+               MOVE WS-CT-PART1 (WS-COURSE-SUB) TO SW-COURSE-CODE (1:4)
+               MOVE WS-CT-PART2 (WS-COURSE-SUB) TO SW-COURSE-CODE (5:4)
+               MOVE STUFILE-NAME TO SW-STUDENT-NAME
+               MOVE STUFILE-STUDENT-NO TO SW-STUDENT-NO
+               RELEASE SORT-WORK-REC
+           END-IF.
+
+       200-PRINT-ROSTER.
+           OPEN OUTPUT ROSTER-RPT.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           RETURN SORT-WORK AT END
+               SET WS-END-OF-FILE TO TRUE
+           END-RETURN.
+
+           PERFORM 210-PROCESS-SORTED-REC
+               UNTIL WS-END-OF-FILE.
+
+           IF NOT WS-FIRST-GROUP
+               PERFORM 250-PRINT-TRAILER
+           END-IF.
+
+           CLOSE ROSTER-RPT.
+
+       210-PROCESS-SORTED-REC.
+           IF WS-FIRST-GROUP OR
+                   SW-COURSE-CODE NOT = WS-SAVE-COURSE-CODE
+               IF NOT WS-FIRST-GROUP
+                   PERFORM 250-PRINT-TRAILER
+               END-IF
+               MOVE SW-COURSE-CODE TO WS-SAVE-COURSE-CODE
+               MOVE ZERO TO WS-COURSE-STUDENT-COUNT
+               MOVE 'N' TO WS-FIRST-GROUP-SWITCH
+               PERFORM 220-PRINT-COURSE-HEADING
+           END-IF.
+
+           PERFORM 230-PRINT-DETAIL-LINE.
+           ADD 1 TO WS-COURSE-STUDENT-COUNT.
+
+           RETURN SORT-WORK AT END
+               SET WS-END-OF-FILE TO TRUE
+           END-RETURN.
+
+       220-PRINT-COURSE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+           MOVE WS-HEADING-1 TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+           MOVE SPACES TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+           MOVE SW-COURSE-CODE TO WS-H2-COURSE.
+           MOVE WS-HEADING-2 TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+           MOVE WS-HEADING-3 TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+
+       230-PRINT-DETAIL-LINE.
+           MOVE SW-STUDENT-NO TO WS-DL-STUDENT-NO.
+           MOVE SW-STUDENT-NAME TO WS-DL-STUDENT-NAME.
+           MOVE WS-DETAIL-LINE TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+
+       250-PRINT-TRAILER.
+           MOVE WS-COURSE-STUDENT-COUNT TO WS-TL-COUNT.
+           MOVE WS-TRAILER-LINE TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
+           MOVE SPACES TO ROSTER-RPT-LINE.
+           WRITE ROSTER-RPT-LINE.
