@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBACTV.
+       AUTHOR.        M VALDRON.
+
+      * DAILY NEW-REGISTRATION ACTIVITY REPORT.  READS AUDITLOG (THE
+      * SAME STUFILE CHANGE JOURNAL MVPRGE, MVPRGU AND MVBLOAD WRITE
+      * TO), PICKS OUT EVERY ADD/UPDATE/DELETE JOURNALED FOR TODAY'S
+      * RUN DATE, AND PRINTS THEM IN THE ORDER THEY HAPPENED.  RUN
+      * AS THE LAST STEP OF THE OVERNIGHT BATCH CYCLE SO IT PICKS UP
+      * A FULL DAY'S WORTH OF CICS ACTIVITY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
+
+           SELECT ACTIVITY-RPT ASSIGN TO ACTVRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORD CONTAINS 398 CHARACTERS.
+       COPY 'AUDITREC'.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           05  SW-TIME                 PIC 9(7).
+           05  SW-STUDENT-NO           PIC X(7).
+           05  SW-STUDENT-NAME         PIC X(20).
+           05  SW-ACTION               PIC X.
+           05  SW-OPERATOR-ID          PIC X(8).
+           05  SW-TERMID               PIC X(4).
+
+       FD  ACTIVITY-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ACTIVITY-RPT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDITLOG-STATUS          PIC XX          VALUE SPACES.
+           88  WS-AUDITLOG-OK                            VALUE '00'.
+           88  WS-AUDITLOG-EOF                            VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT             PIC 9(05)      VALUE ZERO.
+           05  WS-CHANGE-COUNT          PIC 9(05)      VALUE ZERO.
+           05  WS-DELETE-COUNT          PIC 9(05)      VALUE ZERO.
+
+       01  WS-ACCEPT-DAY               PIC 9(5).
+       01  WS-RUN-DATE                 PIC 9(7)        VALUE ZERO.
+
+      * Used only to unpack whichever image (before, for a delete, or
+      * after, for an add/update) holds the student's name at the
+      * time of the change.
+       COPY 'STUFILEC'.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(20)  VALUE 'MVBACTV'.
+           05  FILLER                   PIC X(40)  VALUE
+               'DAILY NEW-REGISTRATION ACTIVITY REPORT'.
+           05  FILLER                   PIC X(6)   VALUE 'DATE '.
+           05  WS-H1-DATE               PIC 9(7).
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(10)  VALUE 'STUDENT #'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(20)  VALUE 'STUDENT NAME'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(7)   VALUE 'ACTION'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(6)   VALUE 'TIME'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(8)   VALUE 'OPERATOR'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(4)   VALUE 'TERM'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-STUDENT-NO         PIC X(10).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-STUDENT-NAME       PIC X(20).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-ACTION             PIC X(7).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-TIME               PIC 9(6).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-OPERATOR           PIC X(8).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-TERMID             PIC X(4).
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS ADDED:               '.
+           05  WS-TL-ADD                PIC ZZZZ9.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS UPDATED:             '.
+           05  WS-TL-CHANGE             PIC ZZZZ9.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                   PIC X(30)  VALUE
+               'RECORDS DELETED:             '.
+           05  WS-TL-DELETE             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           ACCEPT WS-ACCEPT-DAY FROM DAY.
+           MOVE ZERO TO WS-RUN-DATE.
+           MOVE WS-ACCEPT-DAY TO WS-RUN-DATE (3:5).
+      * WS-ACCEPT-DAY comes back YYDDD with no century digit, but
+      * AUDIT-DATE (COPY AUDITREC) is stamped from CICS EIBDATE's
+      * 0CYYDDD, where century digit C is 1 for the 2000s - force the
+      * same century digit here so the AUDIT-DATE = WS-RUN-DATE test
+      * below compares two dates in the same representation.
+           MOVE '1' TO WS-RUN-DATE (2:1).
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-TIME
+               INPUT PROCEDURE 100-FILTER-AUDITLOG
+               OUTPUT PROCEDURE 200-PRINT-ACTIVITY.
+
+           STOP RUN.
+
+      * Reads AUDITLOG in student-number/timestamp key order and
+      * releases only the entries journaled for today's run date -
+      * the sort brings them back into the chronological order they
+      * actually happened in, across every student.
+       100-FILTER-AUDITLOG.
+           OPEN INPUT AUDITLOG.
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY 'MVBACTV - AUDITLOG OPEN FAILED, STATUS '
+                   WS-AUDITLOG-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 110-READ-AUDITLOG.
+           PERFORM 120-RELEASE-IF-TODAY
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE AUDITLOG.
+
+       110-READ-AUDITLOG.
+           READ AUDITLOG NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       120-RELEASE-IF-TODAY.
+           IF AUDIT-DATE = WS-RUN-DATE
+
+               MOVE AUDIT-TIME TO SW-TIME
+               MOVE AUDIT-STUDENT-NO TO SW-STUDENT-NO
+               MOVE AUDIT-ACTION TO SW-ACTION
+               MOVE AUDIT-OPERATOR-ID TO SW-OPERATOR-ID
+               MOVE AUDIT-TERMID TO SW-TERMID
+
+               IF AUDIT-DELETE
+                   MOVE AUDIT-BEFORE-IMAGE TO STUFILE-RECORD
+               ELSE
+                   MOVE AUDIT-AFTER-IMAGE TO STUFILE-RECORD
+               END-IF
+
+               MOVE STUFILE-NAME TO SW-STUDENT-NAME
+
+               RELEASE SORT-WORK-REC
+
+           END-IF.
+
+           PERFORM 110-READ-AUDITLOG.
+
+       200-PRINT-ACTIVITY.
+           OPEN OUTPUT ACTIVITY-RPT.
+           PERFORM 210-PRINT-HEADING.
+
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+           RETURN SORT-WORK AT END
+               SET WS-END-OF-FILE TO TRUE
+           END-RETURN.
+
+           PERFORM 220-PRINT-DETAIL-LINE
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 250-PRINT-TRAILER.
+
+           CLOSE ACTIVITY-RPT.
+
+           DISPLAY 'MVBACTV - RECORDS ADDED:   ' WS-ADD-COUNT.
+           DISPLAY 'MVBACTV - RECORDS UPDATED: ' WS-CHANGE-COUNT.
+           DISPLAY 'MVBACTV - RECORDS DELETED: ' WS-DELETE-COUNT.
+
+       210-PRINT-HEADING.
+           MOVE WS-RUN-DATE TO WS-H1-DATE.
+           MOVE WS-HEADING-1 TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+           MOVE SPACES TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+           MOVE WS-HEADING-2 TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+           MOVE SPACES TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+
+       220-PRINT-DETAIL-LINE.
+           MOVE SW-STUDENT-NO TO WS-DL-STUDENT-NO.
+           MOVE SW-STUDENT-NAME TO WS-DL-STUDENT-NAME.
+
+           IF SW-ACTION = 'A'
+               MOVE 'ADDED' TO WS-DL-ACTION
+               ADD 1 TO WS-ADD-COUNT
+           ELSE IF SW-ACTION = 'U'
+               MOVE 'UPDATED' TO WS-DL-ACTION
+               ADD 1 TO WS-CHANGE-COUNT
+           ELSE IF SW-ACTION = 'D'
+               MOVE 'DELETED' TO WS-DL-ACTION
+               ADD 1 TO WS-DELETE-COUNT
+           END-IF.
+
+           MOVE SW-TIME (1:6) TO WS-DL-TIME.
+           MOVE SW-OPERATOR-ID TO WS-DL-OPERATOR.
+           MOVE SW-TERMID TO WS-DL-TERMID.
+
+           MOVE WS-DETAIL-LINE TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+
+           RETURN SORT-WORK AT END
+               SET WS-END-OF-FILE TO TRUE
+           END-RETURN.
+
+       250-PRINT-TRAILER.
+           MOVE WS-ADD-COUNT TO WS-TL-ADD.
+           MOVE WS-TRAILER-LINE-1 TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+
+           MOVE WS-CHANGE-COUNT TO WS-TL-CHANGE.
+           MOVE WS-TRAILER-LINE-2 TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
+
+           MOVE WS-DELETE-COUNT TO WS-TL-DELETE.
+           MOVE WS-TRAILER-LINE-3 TO ACTIVITY-RPT-LINE.
+           WRITE ACTIVITY-RPT-LINE.
