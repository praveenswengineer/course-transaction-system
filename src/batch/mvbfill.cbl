@@ -0,0 +1,320 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MVBFILL.
+       AUTHOR.        M VALDRON.
+
+      * COURSE FILL-RATE REPORT.  READS STUFILE SEQUENTIALLY, EXPLODES
+      * EACH STUDENT'S COURSE1-7 SLOTS THE WAY MVBRECON DOES, AND
+      * TALLIES HOW MANY STUDENTS ARE ENROLLED IN EACH COURSE CODE
+      * ENCOUNTERED.  ONCE STUFILE HAS BEEN READ IN FULL, EACH DISTINCT
+      * COURSE CODE TALLIED IS LOOKED UP IN BILLM.COURSE_CODES FOR ITS
+      * DESCRIPTION AND CATALOG CAPACITY, AND THE REPORT PRINTS ONE
+      * LINE PER COURSE SHOWING DESCRIPTION, CAPACITY AND CURRENT
+      * ENROLLMENT TALLIED FROM STUFILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUFILE ASSIGN TO STUFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUFILE-KEY
+               FILE STATUS IS WS-STUFILE-STATUS.
+
+           SELECT FILL-RPT ASSIGN TO FILLRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUFILE
+           RECORD CONTAINS 182 CHARACTERS.
+       COPY 'STUFILEC'.
+
+       FD  FILL-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  FILL-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUFILE-STATUS           PIC XX          VALUE SPACES.
+           88  WS-STUFILE-OK                            VALUE '00'.
+           88  WS-STUFILE-EOF                            VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X          VALUE 'N'.
+               88  WS-END-OF-FILE                       VALUE 'Y'.
+           05  WS-FOUND-SWITCH          PIC X          VALUE 'N'.
+               88  WS-ENTRY-FOUND                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-COURSE-SUB            PIC 9(01)      VALUE ZERO.
+           05  WS-STUDENT-COUNT         PIC 9(07)      VALUE ZERO.
+           05  WS-TALLY-SUB             PIC 9(04)      VALUE ZERO.
+           05  WS-TALLY-COUNT           PIC 9(04)      VALUE ZERO.
+
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 7.
+               10  WS-CT-PART1          PIC X(4).
+               10  WS-CT-PART2          PIC X(4).
+
+      * One entry per distinct course code found on STUFILE - built up
+      * as STUFILE is read, then walked once at the end to print the
+      * report and drive the BILLM.COURSE_CODES lookups.
+       01  WS-TALLY-TABLE.
+           05  WS-TALLY-ENTRY OCCURS 200.
+               10  WS-TL-COURSE-CODE    PIC X(8).
+               10  WS-TL-ENROLLED       PIC 9(05).
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(20)  VALUE 'MVBFILL'.
+           05  FILLER                   PIC X(50)  VALUE
+               'COURSE CATALOG/ENROLLMENT FILL-RATE REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(12)  VALUE 'COURSE CODE'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(17)  VALUE 'DESCRIPTION'.
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  FILLER                   PIC X(10)  VALUE 'CAPACITY'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(10)  VALUE 'ENROLLED'.
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  FILLER                   PIC X(9)   VALUE 'FILL PCT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-COURSE-CODE        PIC X(12).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DL-DESC               PIC X(17).
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  WS-DL-CAPACITY           PIC ZZZZ9.
+           05  FILLER                   PIC X(7)   VALUE SPACES.
+           05  WS-DL-ENROLLED           PIC ZZZZ9.
+           05  FILLER                   PIC X(7)   VALUE SPACES.
+           05  WS-DL-FILL-PCT           PIC ZZZ9.
+           05  FILLER                   PIC X(1)   VALUE '%'.
+
+       01  WS-NO-LIMIT-LINE.
+           05  WS-NL-COURSE-CODE        PIC X(12).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-NL-DESC               PIC X(17).
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  FILLER                   PIC X(9)   VALUE 'NO LIMIT'.
+           05  FILLER                   PIC X(8)   VALUE SPACES.
+           05  WS-NL-ENROLLED           PIC ZZZZ9.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(30)  VALUE
+               'COURSES REPORTED:           '.
+           05  WS-TL-TOTAL-COURSES      PIC ZZZZ9.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                   PIC X(30)  VALUE
+               'STUDENTS READ:               '.
+           05  WS-TL-STUDENTS           PIC ZZZZZZ9.
+
+       01  WS-FILL-PCT-CALC             PIC 9(5)V9(2).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01 SQL-COURSE-CODE           PIC X(8).
+           01 SQL-COURSE-DESC           PIC X(17).
+           01 SQL-CAPACITY              PIC S9(4) COMP.
+           01 SQL-SEATS-TAKEN           PIC S9(4) COMP.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-SQL-CODE                  PIC 9(9)-.
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           OPEN INPUT STUFILE.
+           IF NOT WS-STUFILE-OK
+               DISPLAY 'MVBFILL - STUFILE OPEN FAILED, STATUS '
+                   WS-STUFILE-STATUS
+               STOP RUN
+           END-IF.
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 620-COURSE-NOT-FOUND
+           END-EXEC.
+           EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+
+           PERFORM 100-READ-STUFILE.
+           PERFORM 200-TALLY-ONE-STUDENT
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE STUFILE.
+
+           OPEN OUTPUT FILL-RPT.
+           PERFORM 300-PRINT-HEADING.
+
+           PERFORM 600-PRINT-ONE-COURSE THRU 600-EXIT
+               VARYING WS-TALLY-SUB FROM 1 BY 1
+               UNTIL WS-TALLY-SUB > WS-TALLY-COUNT.
+
+           PERFORM 700-PRINT-TRAILER.
+
+           CLOSE FILL-RPT.
+
+           DISPLAY 'MVBFILL - STUDENTS READ:     ' WS-STUDENT-COUNT.
+           DISPLAY 'MVBFILL - COURSES REPORTED:  ' WS-TALLY-COUNT.
+
+           STOP RUN.
+
+       100-READ-STUFILE.
+           READ STUFILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       200-TALLY-ONE-STUDENT.
+           MOVE STUFILE-COURSE1-PART1 TO WS-CT-PART1 (1)
+           MOVE STUFILE-COURSE1-PART2 TO WS-CT-PART2 (1)
+           MOVE STUFILE-COURSE2-PART1 TO WS-CT-PART1 (2)
+           MOVE STUFILE-COURSE2-PART2 TO WS-CT-PART2 (2)
+           MOVE STUFILE-COURSE3-PART1 TO WS-CT-PART1 (3)
+           MOVE STUFILE-COURSE3-PART2 TO WS-CT-PART2 (3)
+           MOVE STUFILE-COURSE4-PART1 TO WS-CT-PART1 (4)
+           MOVE STUFILE-COURSE4-PART2 TO WS-CT-PART2 (4)
+           MOVE STUFILE-COURSE5-PART1 TO WS-CT-PART1 (5)
+           MOVE STUFILE-COURSE5-PART2 TO WS-CT-PART2 (5)
+           MOVE STUFILE-COURSE6-PART1 TO WS-CT-PART1 (6)
+           MOVE STUFILE-COURSE6-PART2 TO WS-CT-PART2 (6)
+           MOVE STUFILE-COURSE7-PART1 TO WS-CT-PART1 (7)
+           MOVE STUFILE-COURSE7-PART2 TO WS-CT-PART2 (7)
+
+           ADD 1 TO WS-STUDENT-COUNT.
+
+           PERFORM 210-TALLY-COURSE-SLOT THRU 210-EXIT
+               VARYING WS-COURSE-SUB FROM 1 BY 1
+               UNTIL WS-COURSE-SUB > 7.
+
+           PERFORM 100-READ-STUFILE.
+
+       210-TALLY-COURSE-SLOT.
+           IF WS-CT-PART1 (WS-COURSE-SUB) = SPACES
+               GO TO 210-EXIT
+           END-IF.
+
+           MOVE WS-CT-PART1 (WS-COURSE-SUB) TO SQL-COURSE-CODE (1:4).
+           MOVE WS-CT-PART2 (WS-COURSE-SUB) TO SQL-COURSE-CODE (5:4).
+
+           PERFORM 220-FIND-TALLY-ENTRY.
+
+           IF WS-ENTRY-FOUND
+               ADD 1 TO WS-TL-ENROLLED (WS-TALLY-SUB)
+           ELSE
+               ADD 1 TO WS-TALLY-COUNT
+               MOVE SQL-COURSE-CODE
+                   TO WS-TL-COURSE-CODE (WS-TALLY-COUNT)
+               MOVE 1 TO WS-TL-ENROLLED (WS-TALLY-COUNT)
+           END-IF.
+
+       210-EXIT.
+           EXIT.
+
+      * Linear lookup on the tally table built up so far - the catalog
+      * is small enough (a few hundred active courses at most) that a
+      * straight scan on every slot is no heavier than the DB2 lookups
+      * this report already does one per student course slot.
+       220-FIND-TALLY-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+
+           PERFORM 225-COMPARE-TALLY-ENTRY
+               VARYING WS-TALLY-SUB FROM 1 BY 1
+               UNTIL WS-TALLY-SUB > WS-TALLY-COUNT
+                  OR WS-ENTRY-FOUND.
+
+           IF WS-ENTRY-FOUND
+               COMPUTE WS-TALLY-SUB = WS-TALLY-SUB - 1
+           END-IF.
+
+       225-COMPARE-TALLY-ENTRY.
+           IF WS-TL-COURSE-CODE (WS-TALLY-SUB) = SQL-COURSE-CODE
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+       300-PRINT-HEADING.
+           MOVE WS-HEADING-1 TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+           MOVE SPACES TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+           MOVE WS-HEADING-2 TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+           MOVE SPACES TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+
+      * Looks up one tallied course's description and capacity and
+      * prints the detail line - CAPACITY of zero means the catalog
+      * row predates capacity tracking (the same convention MVPRGCC
+      * uses for LK-AT-CAPACITY) and carries no fill percentage.
+       600-PRINT-ONE-COURSE.
+           MOVE WS-TL-COURSE-CODE (WS-TALLY-SUB) TO SQL-COURSE-CODE.
+
+           EXEC SQL SELECT COURSE_DESC, CAPACITY, SEATS_TAKEN
+                      INTO :SQL-COURSE-DESC, :SQL-CAPACITY,
+                           :SQL-SEATS-TAKEN
+                      FROM BILLM.COURSE_CODES
+                      WHERE COURSE_CODE = :SQL-COURSE-CODE
+           END-EXEC.
+
+           IF SQL-CAPACITY = 0
+               MOVE SQL-COURSE-CODE TO WS-NL-COURSE-CODE
+               MOVE SQL-COURSE-DESC TO WS-NL-DESC
+               MOVE WS-TL-ENROLLED (WS-TALLY-SUB) TO WS-NL-ENROLLED
+               MOVE WS-NO-LIMIT-LINE TO FILL-RPT-LINE
+               WRITE FILL-RPT-LINE
+               GO TO 600-EXIT
+           END-IF.
+
+           MOVE SQL-COURSE-CODE TO WS-DL-COURSE-CODE.
+           MOVE SQL-COURSE-DESC TO WS-DL-DESC.
+           MOVE SQL-CAPACITY TO WS-DL-CAPACITY.
+           MOVE WS-TL-ENROLLED (WS-TALLY-SUB) TO WS-DL-ENROLLED.
+
+           COMPUTE WS-FILL-PCT-CALC ROUNDED =
+               WS-TL-ENROLLED (WS-TALLY-SUB) * 100 / SQL-CAPACITY.
+           MOVE WS-FILL-PCT-CALC TO WS-DL-FILL-PCT.
+
+           MOVE WS-DETAIL-LINE TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+
+           GO TO 600-EXIT.
+
+       620-COURSE-NOT-FOUND.
+      * The course was enrolled on STUFILE at some point but has since
+      * been removed from the catalog - report it with the enrollment
+      * tallied but no description, rather than dropping it silently.
+           MOVE WS-TL-COURSE-CODE (WS-TALLY-SUB) TO WS-DL-COURSE-CODE.
+           MOVE 'NOT IN CATALOG' TO WS-DL-DESC.
+           MOVE ZERO TO WS-DL-CAPACITY.
+           MOVE WS-TL-ENROLLED (WS-TALLY-SUB) TO WS-DL-ENROLLED.
+           MOVE ZERO TO WS-DL-FILL-PCT.
+           MOVE WS-DETAIL-LINE TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+
+       600-EXIT.
+           EXIT.
+
+       700-PRINT-TRAILER.
+           MOVE SPACES TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+           MOVE WS-TALLY-COUNT TO WS-TL-TOTAL-COURSES.
+           MOVE WS-TRAILER-LINE TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+           MOVE WS-STUDENT-COUNT TO WS-TL-STUDENTS.
+           MOVE WS-TRAILER-LINE-2 TO FILL-RPT-LINE.
+           WRITE FILL-RPT-LINE.
+
+       999-SQL-ERROR.
+           MOVE SQLCODE TO WS-SQL-CODE.
+           DISPLAY 'MVBFILL - SQL ERROR: ' WS-SQL-CODE.
+           CLOSE STUFILE.
+           CLOSE FILL-RPT.
+           STOP RUN.
