@@ -12,50 +12,14 @@
        WORKING-STORAGE SECTION.
        	
        COPY 'MVMAP3'.
+       COPY 'MVMAP6'.
        COPY DFHBMSCA.
        
        01 WS-TRANSFER-FIELD                 PIC XXX.
        01 WS-TRANSFER-LENGTH                PIC S9(4) COMP VALUE 3.
        
-       01 STUFILE-LENGTH                    PIC S9(4) COMP VALUE 150.
-       
-       01  STUFILE-RECORD.
-           05  STUFILE-KEY.
-               10  STUFILE-PREFIX           PIC XXX.
-               10  STUFILE-STUDENT-NO       PIC X(7).
-           05  STUFILE-NAME                 PIC X(20).
-           05  STUFILE-COURSES.
-               10  STUFILE-COURSE1.    
-                   15 STUFILE-COURSE1-PART1 PIC X(4).
-                   15 STUFILE-COURSE1-PART2 PIC X(4).
-               10  STUFILE-COURSE2. 
-                   15 STUFILE-COURSE2-PART1 PIC X(4).
-                   15 STUFILE-COURSE2-PART2 PIC X(4).               
-               10  STUFILE-COURSE3.        
-                   15 STUFILE-COURSE3-PART1 PIC X(4).
-                   15 STUFILE-COURSE3-PART2 PIC X(4).
-               10  STUFILE-COURSE4.
-                   15 STUFILE-COURSE4-PART1 PIC X(4).
-                   15 STUFILE-COURSE4-PART2 PIC X(4).               
-               10  STUFILE-COURSE5.
-                   15 STUFILE-COURSE5-PART1 PIC X(4).
-                   15 STUFILE-COURSE5-PART2 PIC X(4).               
-
-           05  STUFILE-ADDR-LINE1           PIC X(20).
-           05  STUFILE-ADDR-LINE2           PIC X(20).
-           05  STUFILE-ADDR-LINE3           PIC X(20).
-           
-           05  STUFILE-POSTAL.
-               10  STUFILE-POSTAL-1         PIC XXX.
-               10  STUFILE-POSTAL-2         PIC XXX.
-           
-           05  STUFILE-PHONE.
-               10  STUFILE-AREA-CODE        PIC XXX.
-               10  STUFILE-EXCHANGE         PIC XXX.
-               10  STUFILE-PHONE-NUM        PIC XXXX.
-           
-           05  FILLER                       PIC X(11) VALUE SPACES.
-       
+       COPY 'STUFILEC'.
+
        01 TS-LENGTH                         PIC S9(4) COMP VALUE 420.
        
        01 TS-RECORD.
@@ -86,20 +50,87 @@
            05 RL-PHONE                      PIC XXXX.
            05 FILLER                        PIC X(15) VALUE SPACES.
            
-       01 WS-TRANSFER-SWITCH                PIC X.
-       01 WS-SWITCH-LENGTH                  PIC S9(9) COMP VALUE 1.
+       01 WS-TRANSFER-AREA.
+           05 WS-TRANSFER-SWITCH             PIC X.
+           05 WS-SEARCH-COURSE               PIC X(8).
+      * Course filter applied alongside a name search - kept separate
+      * from WS-SEARCH-COURSE, which still means "browsing by course
+      * only, on the STUCRSE index".
+           05 WS-FILTER-COURSE               PIC X(8).
+       01 WS-SWITCH-LENGTH                  PIC S9(9) COMP VALUE 17.
+
+       01 WS-COURSE-KEY.
+           05 WS-CRSKEY-COURSE               PIC X(8).
+           05 WS-CRSKEY-STUDENT              PIC X(7).
            
        01 LINE-SUB                          PIC 99 VALUE 0.
        01 CURRENT-SUB                       PIC 99 VALUE 0.
+
+      * Number of RCLINE/TS-LINE rows shown per page - one place to
+      * change instead of the literal 10 scattered through the browse
+      * paragraphs below. Bounded by the 10 lines BWSMAP actually has
+      * room for; lower it to show fewer rows per scroll.
+       01 WS-PAGE-SIZE                      PIC 99 VALUE 10.
        
        01 TS-NAME.
            05 TS-TERMID                     PIC X(4).
            05 TS-ID                         PIC X(4) VALUE 'MV05'.
-       
+
+       COPY 'TSIDXREC'.
+
+      * PF6 EXPORT - WRITES THE CURRENTLY COURSE-
+      * BROWSED STUDENTS (NUMBER, NAME, PHONE) TO AN EXTRAPARTITION
+      * TRANSIENT DATA QUEUE MAPPED TO A FLAT FILE, SO WE CAN EMAIL AN
+      * INSTRUCTOR THEIR ROSTER INSTEAD OF READING IT OFF BWSMAP.
+       01 WS-ROSTER-TD-QUEUE                PIC X(4) VALUE 'CRSQ'.
+
+       01 WS-ROSTER-LENGTH                  PIC S9(4) COMP VALUE 43.
+
+       01 WS-ROSTER-LINE.
+           05 WS-RL-STUDENT-NO              PIC X(7).
+           05 FILLER                        PIC X(3) VALUE SPACES.
+           05 WS-RL-STUDENT-NAME            PIC X(20).
+           05 FILLER                        PIC X(3) VALUE SPACES.
+           05 WS-RL-AREA-CODE               PIC XXX.
+           05 WS-RL-EXCHANGE                PIC XXX.
+           05 WS-RL-PHONE-NUM               PIC XXXX.
+
+       01 WS-EXPORT-COUNT                   PIC S9(4) COMP VALUE ZERO.
+
+      * Set just after the STARTBR in 991-EXPORT-ROSTER succeeds, so
+      * 993-EXPORT-DONE knows whether there is a browse open to ENDBR -
+      * a STARTBR NOTFND (course has no enrolled students) re-points
+      * here too, and without this check the ENDBR would run with no
+      * matching STARTBR and raise INVREQ.
+       01 WS-EXPORT-BR-OPEN                 PIC X VALUE 'N'.
+           88 WS-EXPORT-BR-IS-OPEN          VALUE 'Y'.
+
+       01 WS-EXPORT-MSG.
+           05 FILLER                        PIC X(27) VALUE
+               'ROSTER EXPORTED FOR COURSE '.
+           05 WS-EXPORT-MSG-COURSE          PIC X(8).
+           05 FILLER                        PIC X(5) VALUE SPACES.
+
+      * Same per-terminal sign-on queue MVPRGM writes at sign-on - read
+      * here so a line-select into MVPRGU gets the same real operator
+      * check the menu's own Update choice enforces, instead of relying
+      * on TS-PREFIX below, which only confirms the record belongs to
+      * this application, not who the operator is.
+       01 TS-OPR-NAME.
+           05 TS-OPR-TERMID                 PIC X(4).
+           05 TS-OPR-ID                     PIC X(4) VALUE 'SGON'.
+
+       01 TS-OPR-LENGTH                     PIC S9(4) COMP VALUE 9.
+
+       01 TS-OPR-RECORD.
+           05 TS-OPR-OPERATOR-ID            PIC X(8).
+           05 TS-OPR-AUTH-LEVEL             PIC X.
+               88 TS-OPR-IS-FULL            VALUE 'F'.
+
        LINKAGE SECTION.
        
        01 DFHCOMMAREA.
-            05 LK-TRANSFER                  PIC XXX.
+            05 LK-TRANSFER                  PIC X(17).
        
        
        PROCEDURE DIVISION.
@@ -108,11 +139,14 @@
             MOVE EIBTRMID TO TS-TERMID.
             
             EXEC CICS HANDLE AID PF2(100-FIRST-TIME)
+                                 PF3(150-COURSE-BROWSE)
                                  PF4(700-RETURN)
+                                 PF6(991-EXPORT-ROSTER)
                                  PF7(800-SCROLL-BACK)
                                  PF8(850-SCROLL-FORWARD)
                                  PF9(600-EXIT-PROG)
-            
+                                 PF12(995-HELP)
+
             END-EXEC.
             
        		EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) 
@@ -142,11 +176,26 @@
        		MOVE LOW-VALUES TO BWSMAPO.
             
             EXEC CICS IGNORE CONDITION QIDERR END-EXEC.
-            
+
             EXEC CICS DELETEQ TS QUEUE(TS-NAME) END-EXEC.
 
-            MOVE 'ENTER A STUDENT NAME TO BEGIN BROWSE' TO OUTMSGO.
-            
+      * Log this terminal's browse queue in the nightly purge index so
+      * MVPRGTP can tell, tomorrow, whether this queue ever got
+      * cleaned up through 600-EXIT-PROG/700-RETURN or was abandoned.
+            MOVE TS-NAME TO TSIDX-QNAME.
+            MOVE EIBDATE TO TSIDX-DATE.
+
+            EXEC CICS WRITEQ TS QUEUE(TSIDX-QUEUE-NAME)
+                                        FROM(TSIDX-RECORD)
+                                        LENGTH(TSIDX-LENGTH)
+            END-EXEC.
+
+            MOVE 'NAME/COURSE, OR PF3=COURSE ONLY BROWSE' TO OUTMSGO.
+
+            MOVE SPACES TO WS-SEARCH-COURSE.
+
+            MOVE SPACES TO WS-FILTER-COURSE.
+
             MOVE 'B' TO WS-TRANSFER-SWITCH.
             
             PERFORM 900-MOVE-COLOUR.
@@ -156,7 +205,7 @@
             END-EXEC.
 
             EXEC CICS RETURN TRANSID('MV05')
-                            COMMAREA(WS-TRANSFER-SWITCH)
+                            COMMAREA(WS-TRANSFER-AREA)
                             LENGTH(WS-SWITCH-LENGTH)
             END-EXEC.
             
@@ -181,7 +230,44 @@
                 TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB).
             
             MOVE RECORD-LINE TO RCLINEO(LINE-SUB).
-            
+
+      * Same forward browse as 110-BROWSE-FWD, but on top of a name
+      * search - only students also enrolled in WS-FILTER-COURSE are
+      * kept, so LINE-SUB only advances on a match.
+       115-BROWSE-FWD-FILTERED.
+
+            EXEC CICS READNEXT FILE('STUNAME')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(STUFILE-NAME)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+            IF STUFILE-COURSE1 = WS-FILTER-COURSE OR
+               STUFILE-COURSE2 = WS-FILTER-COURSE OR
+               STUFILE-COURSE3 = WS-FILTER-COURSE OR
+               STUFILE-COURSE4 = WS-FILTER-COURSE OR
+               STUFILE-COURSE5 = WS-FILTER-COURSE OR
+               STUFILE-COURSE6 = WS-FILTER-COURSE OR
+               STUFILE-COURSE7 = WS-FILTER-COURSE
+
+                MOVE LINE-SUB TO RL-LINE, TS-LINE-NUM(LINE-SUB)
+                MOVE STUFILE-PREFIX TO TS-PREFIX(LINE-SUB)
+                MOVE STUFILE-STUDENT-NO
+                    TO RL-NUM, TS-STUDENT-NUM(LINE-SUB)
+                MOVE STUFILE-NAME TO RL-NAME, TS-STUDENT-NAM(LINE-SUB)
+                MOVE STUFILE-AREA-CODE
+                    TO RL-AREA, TS-STUDENT-AREA-CODE(LINE-SUB)
+                MOVE STUFILE-EXCHANGE
+                    TO RL-EXCH, TS-STUDENT-EXCH(LINE-SUB)
+                MOVE STUFILE-PHONE-NUM
+                    TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB)
+
+                MOVE RECORD-LINE TO RCLINEO(LINE-SUB)
+
+                ADD 1 TO LINE-SUB
+
+            END-IF.
+
        120-READ-PREV.
 
             EXEC CICS READPREV FILE('STUNAME')
@@ -203,31 +289,206 @@
                 TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB).
             
             MOVE RECORD-LINE TO RCLINEO(LINE-SUB).
-       
+
+      * Backward counterpart of 115-BROWSE-FWD-FILTERED, used when
+      * scrolling back through a filtered name+course search.
+       125-READ-PREV-FILTERED.
+
+            EXEC CICS READPREV FILE('STUNAME')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(STUFILE-NAME)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+            IF STUFILE-COURSE1 = WS-FILTER-COURSE OR
+               STUFILE-COURSE2 = WS-FILTER-COURSE OR
+               STUFILE-COURSE3 = WS-FILTER-COURSE OR
+               STUFILE-COURSE4 = WS-FILTER-COURSE OR
+               STUFILE-COURSE5 = WS-FILTER-COURSE OR
+               STUFILE-COURSE6 = WS-FILTER-COURSE OR
+               STUFILE-COURSE7 = WS-FILTER-COURSE
+
+                MOVE LINE-SUB TO RL-LINE, TS-LINE-NUM(LINE-SUB)
+                MOVE STUFILE-PREFIX TO TS-PREFIX(LINE-SUB)
+                MOVE STUFILE-STUDENT-NO
+                    TO RL-NUM, TS-STUDENT-NUM(LINE-SUB)
+                MOVE STUFILE-NAME TO RL-NAME, TS-STUDENT-NAM(LINE-SUB)
+                MOVE STUFILE-AREA-CODE
+                    TO RL-AREA, TS-STUDENT-AREA-CODE(LINE-SUB)
+                MOVE STUFILE-EXCHANGE
+                    TO RL-EXCH, TS-STUDENT-EXCH(LINE-SUB)
+                MOVE STUFILE-PHONE-NUM
+                    TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB)
+
+                MOVE RECORD-LINE TO RCLINEO(LINE-SUB)
+
+                SUBTRACT 1 FROM LINE-SUB
+
+            END-IF.
+
+       130-COURSE-BROWSE-FWD.
+
+            EXEC CICS READNEXT FILE('STUCRSE')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(WS-COURSE-KEY)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+      * STUCRSE IS A GENERIC-KEY BROWSE - VSAM DOES NOT STOP ON ITS OWN
+      * AT THE EDGE OF ONE COURSE CODE'S ENTRIES, SO ONCE THE KEY
+      * READNEXT JUST HANDED BACK NO LONGER MATCHES THE COURSE BEING
+      * BROWSED, TREAT IT THE SAME AS RUNNING OFF THE END OF THE FILE.
+            IF WS-CRSKEY-COURSE NOT = WS-SEARCH-COURSE
+
+                GO TO 970-END-OF-FILE
+
+            END-IF.
+
+            MOVE LINE-SUB TO RL-LINE, TS-LINE-NUM(LINE-SUB).
+            MOVE STUFILE-PREFIX TO TS-PREFIX(LINE-SUB).
+            MOVE STUFILE-STUDENT-NO
+                TO RL-NUM, TS-STUDENT-NUM(LINE-SUB).
+            MOVE STUFILE-NAME TO RL-NAME, TS-STUDENT-NAM(LINE-SUB).
+            MOVE STUFILE-AREA-CODE
+                TO RL-AREA, TS-STUDENT-AREA-CODE(LINE-SUB).
+            MOVE STUFILE-EXCHANGE
+                TO RL-EXCH, TS-STUDENT-EXCH(LINE-SUB).
+            MOVE STUFILE-PHONE-NUM
+                TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB).
+
+            MOVE RECORD-LINE TO RCLINEO(LINE-SUB).
+
+       140-COURSE-READ-PREV.
+
+            EXEC CICS READPREV FILE('STUCRSE')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(WS-COURSE-KEY)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+      * SAME GENERIC-KEY BOUNDARY CHECK AS 130-COURSE-BROWSE-FWD, FOR
+      * THE BACKWARD DIRECTION - ONCE WE'VE STEPPED BEFORE THE FIRST
+      * ENTRY FOR THIS COURSE, TREAT IT AS THE TOP OF FILE.
+            IF WS-CRSKEY-COURSE NOT = WS-SEARCH-COURSE
+
+                GO TO 960-TOP-OF-FILE
+
+            END-IF.
+
+            MOVE LINE-SUB TO RL-LINE, TS-LINE-NUM(LINE-SUB).
+            MOVE STUFILE-PREFIX TO TS-PREFIX(LINE-SUB).
+            MOVE STUFILE-STUDENT-NO
+                TO RL-NUM, TS-STUDENT-NUM(LINE-SUB).
+            MOVE STUFILE-NAME TO RL-NAME, TS-STUDENT-NAM(LINE-SUB).
+            MOVE STUFILE-AREA-CODE
+                TO RL-AREA, TS-STUDENT-AREA-CODE(LINE-SUB).
+            MOVE STUFILE-EXCHANGE
+                TO RL-EXCH, TS-STUDENT-EXCH(LINE-SUB).
+            MOVE STUFILE-PHONE-NUM
+                TO RL-PHONE, TS-STUDENT-PHONE(LINE-SUB).
+
+            MOVE RECORD-LINE TO RCLINEO(LINE-SUB).
+
+       150-COURSE-BROWSE.
+
+            IF CRSCDL >= 8
+
+                MOVE CRSCDI TO WS-CRSKEY-COURSE
+                MOVE LOW-VALUES TO WS-CRSKEY-STUDENT
+
+      * WS-SEARCH-COURSE HAS TO BE SET BEFORE THE BROWSE RUNS - IT IS
+      * WHAT 130-COURSE-BROWSE-FWD COMPARES EACH READNEXT KEY AGAINST
+      * TO DETECT THE EDGE OF THIS COURSE'S ENTRIES.
+                MOVE CRSCDI TO WS-SEARCH-COURSE
+
+                EXEC CICS STARTBR FILE('STUCRSE')
+                              RIDFLD(WS-COURSE-KEY)
+                END-EXEC
+
+                MOVE LOW-VALUES TO BWSMAPO
+
+                PERFORM 130-COURSE-BROWSE-FWD
+                     VARYING LINE-SUB FROM 1 BY 1
+                          UNTIL LINE-SUB > WS-PAGE-SIZE
+
+                EXEC CICS ENDBR FILE('STUCRSE') END-EXEC
+
+                MOVE SPACES TO WS-FILTER-COURSE
+
+                MOVE 'T' TO WS-TRANSFER-SWITCH
+
+                EXEC CICS WRITEQ TS QUEUE(TS-NAME)
+                                         FROM(TS-RECORD)
+                                         LENGTH(TS-LENGTH)
+                END-EXEC
+
+                MOVE 'SEARCH RESULTS' TO OUTMSGO
+
+                PERFORM 980-TRANSFER-FIELD
+
+                GO TO 999-SEND-MAP
+
+            ELSE
+
+                MOVE LOW-VALUES TO BWSMAPO
+
+                MOVE DFHRED TO OUTMSGC
+
+                MOVE 'COURSE CODE MUST BE 8 CHARACTERS' TO OUTMSGO
+
+                MOVE -1 TO CRSCDL
+
+                GO TO 999-SEND-MAP
+
+            END-IF.
+
        200-MAIN-LOGIC.
-       
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
-            
+
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
+
             IF WS-TRANSFER-SWITCH = 'B'
-            
+
                 IF STUNAMI IS ALPHABETIC
                     
                     IF STUNAML >= 4
-            
+
                         MOVE STUNAMI TO STUFILE-NAME
-                    
+
+                        MOVE SPACES TO WS-SEARCH-COURSE
+
+                        IF CRSCDL >= 8
+
+                            MOVE CRSCDI TO WS-FILTER-COURSE
+
+                        ELSE
+
+                            MOVE SPACES TO WS-FILTER-COURSE
+
+                        END-IF
+
                         EXEC CICS STARTBR FILE('STUNAME')
                                       RIDFLD(STUFILE-NAME)
                         END-EXEC
 
                         MOVE LOW-VALUES TO BWSMAPO
-                       
-                        PERFORM 110-BROWSE-FWD
-                             VARYING LINE-SUB FROM 1 BY 1
-                                  UNTIL LINE-SUB > 10
+
+                        MOVE 1 TO LINE-SUB
+
+                        IF WS-FILTER-COURSE = SPACES
+
+                            PERFORM 110-BROWSE-FWD
+                                 VARYING LINE-SUB FROM 1 BY 1
+                                      UNTIL LINE-SUB > WS-PAGE-SIZE
+
+                        ELSE
+
+                            PERFORM 115-BROWSE-FWD-FILTERED
+                                 UNTIL LINE-SUB > WS-PAGE-SIZE
+
+                        END-IF
 
                         EXEC CICS ENDBR FILE('STUNAME') END-EXEC
-                        
+
                         MOVE 'T' TO WS-TRANSFER-SWITCH
                         
                         EXEC CICS WRITEQ TS QUEUE(TS-NAME) 
@@ -303,7 +564,7 @@
             
        300-RECORD-LINE-VALIDATION.
                     
-            IF LINE-SUB <= 10 AND LINE-SUB > 0
+            IF LINE-SUB <= WS-PAGE-SIZE AND LINE-SUB > 0
                 
                 EXEC CICS READQ TS QUEUE(TS-NAME) INTO(TS-RECORD)
                                                   LENGTH(TS-LENGTH)
@@ -340,20 +601,40 @@
                     GO TO 999-SEND-MAP
                 
                 ELSE
-                
+
+                    MOVE EIBTRMID TO TS-OPR-TERMID
+
+                    EXEC CICS READQ TS QUEUE(TS-OPR-NAME)
+                                    INTO(TS-OPR-RECORD)
+                                    LENGTH(TS-OPR-LENGTH)
+                    END-EXEC
+
+                    IF NOT TS-OPR-IS-FULL
+
+                        MOVE DFHRED TO OUTMSGC
+
+                        MOVE 'PERMISSION TO ACCESS RECORD DENIED'
+                            TO OUTMSGO
+
+                        PERFORM 980-TRANSFER-FIELD
+
+                        GO TO 999-SEND-MAP
+
+                    END-IF
+
                     EXEC CICS DELETEQ TS QUEUE(TS-NAME) END-EXEC
-                
+
                     MOVE RCLINEI(LINE-SUB) TO RECORD-LINE
-                    
+
                     MOVE RL-NUM TO STUFILE-STUDENT-NO
-                    
+
                     MOVE 7 TO WS-TRANSFER-LENGTH
-                    
+
                     EXEC CICS XCTL PROGRAM('MVPRGU')
                                COMMAREA(STUFILE-STUDENT-NO)
                                LENGTH(WS-TRANSFER-LENGTH)
                     END-EXEC
-                
+
                 END-IF
             
             ELSE
@@ -391,98 +672,164 @@
             
        800-SCROLL-BACK.
             
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
             EXEC CICS HANDLE CONDITION ENDFILE(960-TOP-OF-FILE) 
             
             END-EXEC.
        
-            MOVE RCLINEI(1) TO RECORD-LINE.	 
+            MOVE RCLINEI(1) TO RECORD-LINE.
             MOVE RL-NAME TO STUFILE-NAME.
-            
+
             IF RL-NAME(1:1) IS EQUAL TO SPACES
-            
+
                 MOVE LOW-VALUES TO BWSMAPO
-        
+
                 MOVE DFHRED TO OUTMSGC
 
                 MOVE 'BEGINNING OF RECORDS.' TO OUTMSGO
-            
-            ELSE
-            
+
+            ELSE IF WS-SEARCH-COURSE = SPACES AND
+                    WS-FILTER-COURSE = SPACES
+
                 EXEC CICS STARTBR FILE('STUNAME')
                               RIDFLD(STUFILE-NAME)
                 END-EXEC
-               
+
                 PERFORM 120-READ-PREV
-                     VARYING LINE-SUB FROM 10 BY -1
+                     VARYING LINE-SUB FROM WS-PAGE-SIZE BY -1
                           UNTIL LINE-SUB < 1
 
                 EXEC CICS ENDBR FILE('STUNAME') END-EXEC
-                
+
                 MOVE 'SEARCH RESULTS' TO OUTMSGO
-            
+
+            ELSE IF WS-SEARCH-COURSE = SPACES
+
+                EXEC CICS STARTBR FILE('STUNAME')
+                              RIDFLD(STUFILE-NAME)
+                END-EXEC
+
+                MOVE WS-PAGE-SIZE TO LINE-SUB
+
+                PERFORM 125-READ-PREV-FILTERED
+                     UNTIL LINE-SUB < 1
+
+                EXEC CICS ENDBR FILE('STUNAME') END-EXEC
+
+                MOVE 'SEARCH RESULTS' TO OUTMSGO
+
+            ELSE
+
+                MOVE WS-SEARCH-COURSE TO WS-CRSKEY-COURSE
+                MOVE RL-NUM TO WS-CRSKEY-STUDENT
+
+                EXEC CICS STARTBR FILE('STUCRSE')
+                              RIDFLD(WS-COURSE-KEY)
+                END-EXEC
+
+                PERFORM 140-COURSE-READ-PREV
+                     VARYING LINE-SUB FROM WS-PAGE-SIZE BY -1
+                          UNTIL LINE-SUB < 1
+
+                EXEC CICS ENDBR FILE('STUCRSE') END-EXEC
+
+                MOVE 'SEARCH RESULTS' TO OUTMSGO
+
             END-IF.
-            
+
             IF WS-TRANSFER-SWITCH = 'T'
-                
+
                 EXEC CICS DELETEQ TS QUEUE(TS-NAME) END-EXEC
                 PERFORM 980-TRANSFER-FIELD
                 EXEC CICS WRITEQ TS QUEUE(TS-NAME) FROM(TS-RECORD)
                          LENGTH(TS-LENGTH)
                 END-EXEC
-                
+
             ELSE
-            
+
                 MOVE -1 TO STUNAML
-            
+
             END-IF.
-            
+
             GO TO 999-SEND-MAP.
-            
+
        850-SCROLL-FORWARD.
             
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
-            MOVE RCLINEI(10) TO RECORD-LINE.	 
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
+            MOVE RCLINEI(WS-PAGE-SIZE) TO RECORD-LINE.
             MOVE RL-NAME TO STUFILE-NAME.
 
-		    IF RL-NAME(1:1) IS EQUAL TO SPACES
-            
+            IF RL-NAME(1:1) IS EQUAL TO SPACES
+
                 MOVE LOW-VALUES TO BWSMAPO
-        
+
                 MOVE DFHRED TO OUTMSGC
 
                 MOVE 'END OF RECORDS.' TO OUTMSGO
-            
-            ELSE
-            
+
+            ELSE IF WS-SEARCH-COURSE = SPACES AND
+                    WS-FILTER-COURSE = SPACES
+
                 EXEC CICS STARTBR FILE('STUNAME')
                               RIDFLD(STUFILE-NAME)
                 END-EXEC
-               
+
                 PERFORM 110-BROWSE-FWD
                      VARYING LINE-SUB FROM 1 BY 1
-                          UNTIL LINE-SUB > 10
+                          UNTIL LINE-SUB > WS-PAGE-SIZE
 
                 EXEC CICS ENDBR FILE('STUNAME') END-EXEC
-                
+
                 MOVE 'SEARCH RESULTS' TO OUTMSGO
-            
+
+            ELSE IF WS-SEARCH-COURSE = SPACES
+
+                EXEC CICS STARTBR FILE('STUNAME')
+                              RIDFLD(STUFILE-NAME)
+                END-EXEC
+
+                MOVE 1 TO LINE-SUB
+
+                PERFORM 115-BROWSE-FWD-FILTERED
+                     UNTIL LINE-SUB > WS-PAGE-SIZE
+
+                EXEC CICS ENDBR FILE('STUNAME') END-EXEC
+
+                MOVE 'SEARCH RESULTS' TO OUTMSGO
+
+            ELSE
+
+                MOVE WS-SEARCH-COURSE TO WS-CRSKEY-COURSE
+                MOVE RL-NUM TO WS-CRSKEY-STUDENT
+
+                EXEC CICS STARTBR FILE('STUCRSE')
+                              RIDFLD(WS-COURSE-KEY)
+                END-EXEC
+
+                PERFORM 130-COURSE-BROWSE-FWD
+                     VARYING LINE-SUB FROM 1 BY 1
+                          UNTIL LINE-SUB > WS-PAGE-SIZE
+
+                EXEC CICS ENDBR FILE('STUCRSE') END-EXEC
+
+                MOVE 'SEARCH RESULTS' TO OUTMSGO
+
             END-IF.
-            
+
             IF WS-TRANSFER-SWITCH = 'T'
-            
+
                 EXEC CICS DELETEQ TS QUEUE(TS-NAME) END-EXEC
                 PERFORM 980-TRANSFER-FIELD
                 EXEC CICS WRITEQ TS QUEUE(TS-NAME) FROM(TS-RECORD)
                          LENGTH(TS-LENGTH)
                 END-EXEC
-                
+
             ELSE
-            
+
                 MOVE -1 TO STUNAML
-            
+
             END-IF.
-            
+
             GO TO 999-SEND-MAP.
             
        900-MOVE-COLOUR.
@@ -491,6 +838,7 @@
                               UTITLEC,
                               STUNAMC,
                               RECNUMC,
+                              CRSCDC,
                               RCLINEC(1),
                               RCLINEC(2),
                               RCLINEC(3),
@@ -507,7 +855,7 @@
             
             MOVE LOW-VALUES TO BWSMAPO.
             
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
             
             MOVE DFHRED TO OUTMSGC.
 
@@ -527,7 +875,7 @@
             
        960-TOP-OF-FILE.
             
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
       
             MOVE SPACES TO RL-NUM.
             MOVE SPACES TO RL-AREA.
@@ -585,7 +933,7 @@
             ADD 1 TO LINE-SUB.
             
             PERFORM VARYING LINE-SUB FROM LINE-SUB BY 1
-                                 UNTIL LINE-SUB > 10
+                                 UNTIL LINE-SUB > WS-PAGE-SIZE
             
                 MOVE SPACES TO RCLINEO(LINE-SUB)
                 
@@ -625,24 +973,129 @@
             
             MOVE LOW-VALUES TO BWSMAPO.
             
-            MOVE LK-TRANSFER TO WS-TRANSFER-SWITCH.
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
             
             MOVE DFHRED TO OUTMSGC.
 
             MOVE 'TRANSFER ERROR.' TO OUTMSGO.
-            
+
             IF WS-TRANSFER-SWITCH = 'T'
-            
+
                 PERFORM 980-TRANSFER-FIELD
-                
+
             ELSE
-            
+
                 MOVE -1 TO STUNAML
-            
+
             END-IF.
-            
+
             GO TO 999-SEND-MAP.
-       
+
+       991-EXPORT-ROSTER.
+
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
+
+            IF WS-SEARCH-COURSE = SPACES
+
+                MOVE LOW-VALUES TO BWSMAPO
+
+                MOVE DFHRED TO OUTMSGC
+
+                MOVE 'BROWSE A COURSE BEFORE EXPORTING ITS ROSTER'
+                    TO OUTMSGO
+
+                GO TO 999-SEND-MAP
+
+            END-IF.
+
+            MOVE ZERO TO WS-EXPORT-COUNT.
+            MOVE 'N' TO WS-EXPORT-BR-OPEN.
+
+            MOVE WS-SEARCH-COURSE TO WS-CRSKEY-COURSE.
+            MOVE LOW-VALUES TO WS-CRSKEY-STUDENT.
+
+            EXEC CICS HANDLE CONDITION NOTFND(993-EXPORT-DONE)
+            END-EXEC.
+
+            EXEC CICS STARTBR FILE('STUCRSE')
+                          RIDFLD(WS-COURSE-KEY)
+            END-EXEC.
+
+            MOVE 'Y' TO WS-EXPORT-BR-OPEN.
+
+            PERFORM 992-EXPORT-ONE-STUDENT
+                 UNTIL WS-EXPORT-COUNT > 9999.
+
+            GO TO 993-EXPORT-DONE.
+
+       992-EXPORT-ONE-STUDENT.
+
+            EXEC CICS READNEXT FILE('STUCRSE')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(WS-COURSE-KEY)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+      * SAME GENERIC-KEY BOUNDARY CHECK AS 130-COURSE-BROWSE-FWD -
+      * ONCE THE KEY RUNS PAST THIS COURSE, STOP EXPORTING.
+            IF WS-CRSKEY-COURSE NOT = WS-SEARCH-COURSE
+
+                GO TO 993-EXPORT-DONE
+
+            END-IF.
+
+            MOVE STUFILE-STUDENT-NO TO WS-RL-STUDENT-NO.
+            MOVE STUFILE-NAME TO WS-RL-STUDENT-NAME.
+            MOVE STUFILE-AREA-CODE TO WS-RL-AREA-CODE.
+            MOVE STUFILE-EXCHANGE TO WS-RL-EXCHANGE.
+            MOVE STUFILE-PHONE-NUM TO WS-RL-PHONE-NUM.
+
+            EXEC CICS WRITEQ TD QUEUE(WS-ROSTER-TD-QUEUE)
+                          FROM(WS-ROSTER-LINE)
+                          LENGTH(WS-ROSTER-LENGTH)
+            END-EXEC.
+
+            ADD 1 TO WS-EXPORT-COUNT.
+
+       993-EXPORT-DONE.
+
+            EXEC CICS HANDLE CONDITION NOTFND(950-NOT-FOUND)
+            END-EXEC.
+
+            IF WS-EXPORT-BR-IS-OPEN
+
+                EXEC CICS ENDBR FILE('STUCRSE') END-EXEC
+
+            END-IF.
+
+            MOVE LOW-VALUES TO BWSMAPO.
+
+            MOVE LK-TRANSFER TO WS-TRANSFER-AREA.
+
+            MOVE WS-SEARCH-COURSE TO WS-EXPORT-MSG-COURSE.
+            MOVE WS-EXPORT-MSG TO OUTMSGO.
+
+            GO TO 999-SEND-MAP.
+
+       995-HELP.
+
+            MOVE SPACES TO HLPMAPO.
+
+            MOVE 'MVPRGB - BROWSE HELP' TO HLPTTLO.
+            MOVE 'PF2=TOP OF LIST   PF3=COURSE BROWSE   PF4=RETURN'
+                TO HLPLN1O.
+            MOVE 'PF6=EXPORT ROSTER PF7=SCROLL BACK  PF8=SCROLL FWD'
+                TO HLPLN2O.
+            MOVE 'PF9=EXIT          ENTER (LINE MARKED) =UPDATE/DEL'
+                TO HLPLN3O.
+
+            EXEC CICS SEND MAP('HLPMAP') MAPSET('MVMAP6') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV05') COMMAREA(DFHCOMMAREA)
+                             LENGTH(EIBCALEN)
+            END-EXEC.
+
+
        999-SEND-MAP.
             
             PERFORM 900-MOVE-COLOUR.
@@ -652,6 +1105,6 @@
             END-EXEC.
 
             EXEC CICS RETURN TRANSID('MV05') 
-                                COMMAREA(WS-TRANSFER-SWITCH)
+                                COMMAREA(WS-TRANSFER-AREA)
                                 LENGTH(WS-SWITCH-LENGTH)
             END-EXEC.
