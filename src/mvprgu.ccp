@@ -12,6 +12,7 @@
        WORKING-STORAGE SECTION.
        	
        COPY 'MVMAP2'.
+       COPY 'MVMAP6'.
        COPY DFHBMSCA.
        
        01 WS-STUD-NUM                       PIC X(7).
@@ -20,7 +21,7 @@
        01 WS-TRANSFER-FIELD                 PIC XXX.
        01 WS-TRANSFER-LENGTH                PIC S9(4) COMP VALUE 3.
        
-       01 WS-SAVEAREA.       
+       01 WS-SAVEAREA.
             05 WS-PROGRAM-SWITCH            PIC X.
             05 SAVE-NUM                     PIC X(7).
             05 SAVE-COURSE1                 PIC X(8).
@@ -28,73 +29,121 @@
             05 SAVE-COURSE3                 PIC X(8).
             05 SAVE-COURSE4                 PIC X(8).
             05 SAVE-COURSE5                 PIC X(8).
+            05 SAVE-COURSE6                 PIC X(8).
+            05 SAVE-COURSE7                 PIC X(8).
             05 SAVE-NAME                    PIC X(20).
             05 SAVE-ADDR-LINE1              PIC X(20).
             05 SAVE-ADDR-LINE2              PIC X(20).
             05 SAVE-ADDR-LINE3              PIC X(20).
             05 SAVE-POSTAL                  PIC X(6).
             05 SAVE-PHONE                   PIC X(10).
-            
-       01 WS-SAVEAREA-LENGTH                PIC S9(4) COMP VALUE 144.
+            05 SAVE-INTL-PHONE-SW           PIC X.
+            05 SAVE-TERM-YEAR               PIC X(5).
+
+       01 WS-SAVEAREA-LENGTH                PIC S9(4) COMP VALUE 166.
        
        01 WS-CC-TRANSFER-FIELD.
            05 WS-CC-COURSE-CODE.
                10 WS-CC-COURSE-CODE-PART1   PIC X(4).
                10 WS-CC-COURSE-CODE-PART2   PIC X(4).
            05 WS-CC-COURSE-DESC             PIC X(17).
-       01 WS-CC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 25.
-            
-       01 STUFILE-LENGTH                    PIC S9(4) COMP VALUE 150.
-       
+           05 WS-CC-SUGGEST-CODE            PIC X(8).
+           05 WS-CC-SUGGEST-DESC            PIC X(17).
+      * Capacity/seat tracking - WS-CC-CAPACITY and WS-CC-SEATS-TAKEN
+      * come back on every lookup, WS-CC-AT-CAPACITY is 'Y' once the
+      * course is full. WS-CC-ACTION is an input field: SPACES means
+      * the original lookup-only behaviour; 'I'/'D' commit or release
+      * one seat on WS-CC-COURSE-CODE instead of looking it up.
+           05 WS-CC-CAPACITY                PIC S9(4) COMP.
+           05 WS-CC-SEATS-TAKEN             PIC S9(4) COMP.
+           05 WS-CC-AT-CAPACITY             PIC X(1).
+      * 'Y' once MVPRGCM's 500-DEACTIVATE-COURSE has turned this course
+      * off - blocks new enrollment the same way WS-CC-AT-CAPACITY does.
+           05 WS-CC-COURSE-INACTIVE         PIC X(1).
+           05 WS-CC-ACTION                  PIC X(1).
+       01 WS-CC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 57.
+
+      * Built only when MVPRGCC comes back with a close-match
+      * suggestion for a course code that wasn't found.
+       01 WS-CC-SUGGEST-MSG.
+           05 FILLER                        PIC X(17)
+                    VALUE 'NOT VALID - TRY: '.
+           05 WS-CC-SUGGEST-MSG-CODE        PIC X(8).
+           05 FILLER                        PIC X(15) VALUE SPACES.
+       01 WS-AC-TRANSFER-FIELD.
+           05 WS-AC-AREA-CODE               PIC X(3).
+           05 WS-AC-POSTAL-PREFIX           PIC X(1).
+       01 WS-AC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 4.
+
+      * Commarea for MVPRGVL, the callable service that does the
+      * postal code/phone number/term-year edits shared with MVPRGE.
+       01 WS-VL-TRANSFER-FIELD.
+           05 WS-VL-POSCO1                  PIC X(3).
+           05 WS-VL-POSCO1-LEN              PIC S9(4) COMP.
+           05 WS-VL-POSCO2                  PIC X(3).
+           05 WS-VL-POSCO2-LEN              PIC S9(4) COMP.
+           05 WS-VL-AREA-CODE               PIC X(3).
+           05 WS-VL-AREA-CODE-LEN           PIC S9(4) COMP.
+           05 WS-VL-EXCHANGE                PIC X(3).
+           05 WS-VL-EXCHANGE-LEN            PIC S9(4) COMP.
+           05 WS-VL-PHONE-NUM               PIC X(4).
+           05 WS-VL-PHONE-NUM-LEN           PIC S9(4) COMP.
+           05 WS-VL-INTL-SW                 PIC X(1).
+           05 WS-VL-INTL-SW-LEN             PIC S9(4) COMP.
+           05 WS-VL-TERM                    PIC X(1).
+           05 WS-VL-TERM-LEN                PIC S9(4) COMP.
+           05 WS-VL-YEAR                    PIC X(4).
+           05 WS-VL-YEAR-LEN                PIC S9(4) COMP.
+           05 WS-VL-VALID-SW                PIC X(1).
+               88 WS-VL-IS-VALID               VALUE 'Y'.
+           05 WS-VL-ERROR-MSG               PIC X(40).
+           05 WS-VL-ERROR-FIELD-NO          PIC 9.
+               88 WS-VL-ERR-POSTAL1            VALUE 1.
+               88 WS-VL-ERR-POSTAL2            VALUE 2.
+               88 WS-VL-ERR-AREA-CODE          VALUE 3.
+               88 WS-VL-ERR-INTL-SW            VALUE 4.
+               88 WS-VL-ERR-EXCHANGE           VALUE 5.
+               88 WS-VL-ERR-PHONE-NUM          VALUE 6.
+               88 WS-VL-ERR-TERM               VALUE 7.
+               88 WS-VL-ERR-YEAR               VALUE 8.
+       01 WS-VL-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 80.
+
       * Counter for the number for course codes that have been found
       * empty.
        01   WS-EMPTY-CC-COUNT               PIC 99 VALUE 0.
        01   WS-NAME-CHAR-COUNT              PIC 99 VALUE 0.
-       
-       01  STUFILE-RECORD.
-           05  STUFILE-KEY.
-               10  STUFILE-PREFIX           PIC XXX VALUE 'MJV'.
-               10  STUFILE-STUDENT-NO       PIC X(7).
-           05  STUFILE-NAME                 PIC X(20).
-           05  STUFILE-COURSES.
-               10  STUFILE-COURSE1.    
-                   15 STUFILE-COURSE1-PART1 PIC X(4).
-                   15 STUFILE-COURSE1-PART2 PIC X(4).
-               10  STUFILE-COURSE2. 
-                   15 STUFILE-COURSE2-PART1 PIC X(4).
-                   15 STUFILE-COURSE2-PART2 PIC X(4).               
-               10  STUFILE-COURSE3.        
-                   15 STUFILE-COURSE3-PART1 PIC X(4).
-                   15 STUFILE-COURSE3-PART2 PIC X(4).
-               10  STUFILE-COURSE4.
-                   15 STUFILE-COURSE4-PART1 PIC X(4).
-                   15 STUFILE-COURSE4-PART2 PIC X(4).               
-               10  STUFILE-COURSE5.
-                   15 STUFILE-COURSE5-PART1 PIC X(4).
-                   15 STUFILE-COURSE5-PART2 PIC X(4).               
-
-           05  STUFILE-ADDR-LINE1           PIC X(20).
-           05  STUFILE-ADDR-LINE2           PIC X(20).
-           05  STUFILE-ADDR-LINE3           PIC X(20).
-           
-           05  STUFILE-POSTAL.
-               10  STUFILE-POSTAL-1         PIC XXX.
-               10  STUFILE-POSTAL-2         PIC XXX.
-           
-           05  STUFILE-PHONE.
-               10  STUFILE-AREA-CODE        PIC XXX.
-               10  STUFILE-EXCHANGE         PIC XXX.
-               10  STUFILE-PHONE-NUM        PIC XXXX.
-           
-           05  FILLER                       PIC X(11) VALUE SPACES.
-        
-       01  COURSES-ARRAY.                    
-           05  COURSES-VALUE                OCCURS 5.
+
+       COPY 'STUFILEC'.
+
+       COPY 'AUDITREC'.
+
+       COPY 'BKUPRECC'.
+
+       COPY 'WAITRECC'.
+
+       COPY 'TERMARCC'.
+
+      * Which course slot (1-7) 965-WAITLIST-STUDENT found still at
+      * capacity.
+       01   WS-WAITLIST-SUB                  PIC 9 VALUE 0.
+
+       01  COURSES-ARRAY.
+           05  COURSES-VALUE                OCCURS 7.
                10  COURSES-PART-1           PIC X(4).
                10  COURSES-PART-2           PIC X(4).
-           05  COURSES-LENGTH               PIC 9 OCCURS 5.
+           05  COURSES-LENGTH               PIC 9 OCCURS 7.
            05  COURSES-SUB                  PIC 9.
-           
+
+      * Before/after course-slot snapshots used by 955-COMMIT-COURSE-
+      * SEATS to work out which slots actually changed, since SAVE-
+      * COURSEn and STUFILE-COURSEn are seven separate fields rather
+      * than a table.
+       01  WS-OLD-COURSE-TABLE.
+           05  WS-OLD-COURSE-ENTRY          PIC X(8) OCCURS 7.
+
+       01  WS-NEW-COURSE-TABLE.
+           05  WS-NEW-COURSE-ENTRY          PIC X(8) OCCURS 7.
+
        01  COURSES-CHECK-SUB                PIC 9.
        
        01  NAME-SUB                         PIC 99.
@@ -108,21 +157,29 @@
       * (Made this for my own reason, not a lab requirement)    
        01   WS-POSTAL-CODE-ERROR-CONST      PIC X(38) 
                 VALUE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'.
-       01   WS-NOT-FOUND-CONST              PIC X(16) 
+       01   WS-NOT-FOUND-CONST              PIC X(16)
                 VALUE 'COURSE NOT FOUND'.
-                
+
+      * Constant that holds the error message that displays when the
+      * postal code prefix doesn't match the region the area code
+      * belongs to.
+       01   WS-AREA-POSTAL-ERROR-CONST      PIC X(38)
+                VALUE 'POSTAL CODE PREFIX DOES NOT MATCH AREA'.
+
        LINKAGE SECTION.
        
        01 DFHCOMMAREA.
-           05 LK-SAVE                       PIC X(144).
+           05 LK-SAVE                       PIC X(166).
        
        PROCEDURE DIVISION.
        000-START-LOGIC.
             
             EXEC CICS HANDLE AID PF3(750-RETURN)
+                                 PF5(965-WAITLIST-STUDENT)
                                  PF6(960-DELETE-RECORD)
                                  PF9(700-EXIT-PROG)
-            
+                                 PF12(995-HELP)
+
             END-EXEC.
             
        		EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) 
@@ -173,15 +230,19 @@
             MOVE LK-SAVE TO WS-SAVEAREA.
             
             IF WS-PROGRAM-SWITCH = 'I'
-            
+
                 GO TO 300-INQ-LOGIC
-            
+
             ELSE IF WS-PROGRAM-SWITCH = 'U'
-            
+
                 GO TO 900-UPDATE-LOGIC
-            
+
+            ELSE IF WS-PROGRAM-SWITCH = 'D'
+
+                GO TO 963-REDISPLAY-DELETE-PROMPT
+
             END-IF.
-            
+
        300-INQ-LOGIC.
        
             IF STUNUML IS < 7
@@ -269,11 +330,23 @@
             MOVE STUFILE-COURSE4 TO SAVE-COURSE4.
             
             MOVE STUFILE-COURSE5-PART1 TO CCOD51O.
-            
+
             MOVE STUFILE-COURSE5-PART2 TO CCOD52O.
-            
+
             MOVE STUFILE-COURSE5 TO SAVE-COURSE5.
-            
+
+            MOVE STUFILE-COURSE6-PART1 TO CCOD61O.
+
+            MOVE STUFILE-COURSE6-PART2 TO CCOD62O.
+
+            MOVE STUFILE-COURSE6 TO SAVE-COURSE6.
+
+            MOVE STUFILE-COURSE7-PART1 TO CCOD71O.
+
+            MOVE STUFILE-COURSE7-PART2 TO CCOD72O.
+
+            MOVE STUFILE-COURSE7 TO SAVE-COURSE7.
+
             MOVE STUFILE-ADDR-LINE1 TO ADDR01O, SAVE-ADDR-LINE1.
             
             MOVE STUFILE-ADDR-LINE2 TO ADDR02O, SAVE-ADDR-LINE2.
@@ -291,9 +364,19 @@
             MOVE STUFILE-EXCHANGE TO EXCHCOO.
             
             MOVE STUFILE-PHONE-NUM TO PHONUMO.
-            
+
             MOVE STUFILE-PHONE TO SAVE-PHONE.
-            
+
+            MOVE STUFILE-INTL-PHONE-SW TO INTLSWO.
+
+            MOVE STUFILE-INTL-PHONE-SW TO SAVE-INTL-PHONE-SW.
+
+            MOVE STUFILE-TERM TO REGTRMO.
+
+            MOVE STUFILE-YEAR TO REGYRO.
+
+            MOVE STUFILE-TERM-YEAR TO SAVE-TERM-YEAR.
+
             MOVE 'STUDENT RECORD FOUND!' TO OUTMSGO.
             
             MOVE DFHBLUE TO OUTMSGC.
@@ -326,6 +409,10 @@
                 CCOD42C,
                 CCOD51C,
                 CCOD52C,
+                CCOD61C,
+                CCOD62C,
+                CCOD71C,
+                CCOD72C,
                 ADDR01C,
                 ADDR02C,
                 ADDR03C,
@@ -333,7 +420,10 @@
                 POSCO2C,
                 AREACOC,
                 EXCHCOC,
-                PHONUMC.
+                PHONUMC,
+                REGTRMC,
+                REGYRC,
+                INTLSWC.
             MOVE DFHBMASF TO STUNUMA.
             MOVE DFHBMFSE TO STUNAMA, 
                              CCOD11A, 
@@ -346,6 +436,10 @@
                              CCOD42A,
                              CCOD51A,
                              CCOD52A,
+                             CCOD61A,
+                             CCOD62A,
+                             CCOD71A,
+                             CCOD72A,
                              ADDR01A,
                              ADDR02A,
                              ADDR03A,
@@ -353,7 +447,10 @@
                              POSCO2A,
                              AREACOA,
                              EXCHCOA,
-                             PHONUMA.
+                             PHONUMA,
+                             REGTRMA,
+                             REGYRA,
+                             INTLSWA.
                              
        650-MOVE-ATTRIBUTES-I.
        
@@ -372,6 +469,10 @@
                 CCOD42C,
                 CCOD51C,
                 CCOD52C,
+                CCOD61C,
+                CCOD62C,
+                CCOD71C,
+                CCOD72C,
                 ADDR01C,
                 ADDR02C,
                 ADDR03C,
@@ -379,7 +480,10 @@
                 POSCO2C,
                 AREACOC,
                 EXCHCOC,
-                PHONUMC.
+                PHONUMC,
+                REGTRMC,
+                REGYRC,
+                INTLSWC.
             
        700-EXIT-PROG.
        
@@ -426,9 +530,17 @@
             MOVE CCOD42I TO STUFILE-COURSE4-PART2.
             
             MOVE CCOD51I TO STUFILE-COURSE5-PART1.
-            
+
             MOVE CCOD52I TO STUFILE-COURSE5-PART2.
-            
+
+            MOVE CCOD61I TO STUFILE-COURSE6-PART1.
+
+            MOVE CCOD62I TO STUFILE-COURSE6-PART2.
+
+            MOVE CCOD71I TO STUFILE-COURSE7-PART1.
+
+            MOVE CCOD72I TO STUFILE-COURSE7-PART2.
+
             MOVE ADDR01I TO STUFILE-ADDR-LINE1.
             
             MOVE ADDR02I TO STUFILE-ADDR-LINE2.
@@ -444,18 +556,28 @@
             MOVE EXCHCOI TO STUFILE-EXCHANGE.
             
             MOVE PHONUMI TO STUFILE-PHONE-NUM.
-       
+
+            MOVE INTLSWI TO STUFILE-INTL-PHONE-SW.
+
+            MOVE REGTRMI TO STUFILE-TERM.
+
+            MOVE REGYRI TO STUFILE-YEAR.
+
             IF STUFILE-NAME = SAVE-NAME AND
                STUFILE-COURSE1 = SAVE-COURSE1 AND
                STUFILE-COURSE2 = SAVE-COURSE2 AND
                STUFILE-COURSE3 = SAVE-COURSE3 AND
                STUFILE-COURSE4 = SAVE-COURSE4 AND
                STUFILE-COURSE5 = SAVE-COURSE5 AND
+               STUFILE-COURSE6 = SAVE-COURSE6 AND
+               STUFILE-COURSE7 = SAVE-COURSE7 AND
                STUFILE-ADDR-LINE1 = SAVE-ADDR-LINE1 AND
                STUFILE-ADDR-LINE2 = SAVE-ADDR-LINE2 AND
                STUFILE-ADDR-LINE3 = SAVE-ADDR-LINE3 AND
                STUFILE-POSTAL = SAVE-POSTAL AND
-               STUFILE-PHONE = SAVE-PHONE THEN
+               STUFILE-PHONE = SAVE-PHONE AND
+               STUFILE-INTL-PHONE-SW = SAVE-INTL-PHONE-SW AND
+               STUFILE-TERM-YEAR = SAVE-TERM-YEAR THEN
                
                 EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
                
@@ -481,7 +603,69 @@
                 GO TO 950-MAIN-UPDATE-LOGIC
             
             END-IF.
-            
+
+      * Runs the postal code/phone number/term-year edits through
+      * MVPRGVL and re-does this program's own screen presentation
+      * (attributes, message, cursor field, F6-DELETE-RECORD prompt)
+      * if it comes back invalid.
+       930-VALIDATE-REC.
+
+            MOVE POSCO1I TO WS-VL-POSCO1.
+            MOVE POSCO1L TO WS-VL-POSCO1-LEN.
+            MOVE POSCO2I TO WS-VL-POSCO2.
+            MOVE POSCO2L TO WS-VL-POSCO2-LEN.
+            MOVE AREACOI TO WS-VL-AREA-CODE.
+            MOVE AREACOL TO WS-VL-AREA-CODE-LEN.
+            MOVE EXCHCOI TO WS-VL-EXCHANGE.
+            MOVE EXCHCOL TO WS-VL-EXCHANGE-LEN.
+            MOVE PHONUMI TO WS-VL-PHONE-NUM.
+            MOVE PHONUML TO WS-VL-PHONE-NUM-LEN.
+            MOVE INTLSWI TO WS-VL-INTL-SW.
+            MOVE INTLSWL TO WS-VL-INTL-SW-LEN.
+            MOVE REGTRMI TO WS-VL-TERM.
+            MOVE REGTRML TO WS-VL-TERM-LEN.
+            MOVE REGYRI TO WS-VL-YEAR.
+            MOVE REGYRL TO WS-VL-YEAR-LEN.
+
+            EXEC CICS LINK PROGRAM('MVPRGVL')
+                           COMMAREA(WS-VL-TRANSFER-FIELD)
+                           LENGTH(WS-VL-TRANSFER-LENGTH)
+            END-EXEC.
+
+            IF WS-VL-IS-VALID
+                GO TO 930-VALIDATE-EXIT
+            END-IF.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+            PERFORM 600-MOVE-ATTRIBUTES.
+            MOVE WS-VL-ERROR-MSG TO OUTMSGO.
+
+            IF WS-VL-ERR-POSTAL1
+                MOVE -1 TO POSCO1L
+            ELSE IF WS-VL-ERR-POSTAL2
+                MOVE -1 TO POSCO2L
+            ELSE IF WS-VL-ERR-AREA-CODE
+                MOVE -1 TO AREACOL
+            ELSE IF WS-VL-ERR-INTL-SW
+                MOVE -1 TO INTLSWL
+            ELSE IF WS-VL-ERR-EXCHANGE
+                MOVE -1 TO EXCHCOL
+            ELSE IF WS-VL-ERR-PHONE-NUM
+                MOVE -1 TO PHONUML
+            ELSE IF WS-VL-ERR-TERM
+                MOVE -1 TO REGTRML
+            ELSE IF WS-VL-ERR-YEAR
+                MOVE -1 TO REGYRL
+            END-IF.
+
+            MOVE 'U' TO WS-PROGRAM-SWITCH.
+            MOVE 'F6 - DELETE RECORD' TO UPTILEO.
+            MOVE DFHRED TO OUTMSGC.
+            GO TO 400-SEND-MAP.
+
+       930-VALIDATE-EXIT.
+            EXIT.
+
        950-MAIN-UPDATE-LOGIC.
        
             MOVE CCOD11I TO COURSES-PART-1(1).
@@ -503,18 +687,25 @@
             MOVE CCOD51I TO COURSES-PART-1(5).
             MOVE CCOD52I TO COURSES-PART-2(5).
             COMPUTE COURSES-LENGTH(5) = CCOD51L + CCOD52L.
-            
+
+            MOVE CCOD61I TO COURSES-PART-1(6).
+            MOVE CCOD62I TO COURSES-PART-2(6).
+            COMPUTE COURSES-LENGTH(6) = CCOD61L + CCOD62L.
+
+            MOVE CCOD71I TO COURSES-PART-1(7).
+            MOVE CCOD72I TO COURSES-PART-2(7).
+            COMPUTE COURSES-LENGTH(7) = CCOD71L + CCOD72L.
+
             PERFORM VARYING COURSES-SUB FROM 1 BY 1
-                                UNTIL COURSES-SUB > 5
+                                UNTIL COURSES-SUB > 7
                 PERFORM 980-CC-VALIDATION
-                PERFORM 970-CHECK-COURSES 
+                PERFORM 970-CHECK-COURSES
                    VARYING COURSES-CHECK-SUB FROM 1 BY 1
-                                UNTIL COURSES-CHECK-SUB > 5
+                                UNTIL COURSES-CHECK-SUB > 7
             END-PERFORM.
 
-            
       * Validation for no course codes entered
-            IF WS-EMPTY-CC-COUNT = 5
+            IF WS-EMPTY-CC-COUNT = 7
                 
                 MOVE LOW-VALUES TO IAEMAPO
                 PERFORM 600-MOVE-ATTRIBUTES
@@ -638,420 +829,545 @@
                 
             END-IF.
             
-      * Validation for postal code part 1 if less than 3 characters      
-            IF POSCO1L < 3
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-        
-      * Validation for postal code part 1 starts with a letter 
-            ELSE IF POSCO1I (1:1) IS < 'A'
+      * The postal code/phone number/term-year edits are now done by
+      * MVPRGVL, a callable service shared with MVPRGE, rather than
+      * typed out here - see 930-VALIDATE-REC below.
+            PERFORM 930-VALIDATE-REC THRU 930-VALIDATE-EXIT.
+
+            EXEC CICS READ FILE('STUFILE')
+                 RIDFLD(STUFILE-KEY)
+                 LENGTH(STUFILE-LENGTH)
+                 INTO(STUFILE-RECORD)
+                 UPDATE
+            END-EXEC.
+
+            MOVE STUFILE-RECORD TO AUDIT-BEFORE-IMAGE.
+
+      * The record just read is still the OLD term's data - if the
+      * clerk typed a different term/year than what is already on
+      * file, archive that prior term's course data to TERMARC before
+      * it gets overwritten below.
+            IF STUFILE-TERM-YEAR NOT = SAVE-TERM-YEAR
+
+                PERFORM 975-ARCHIVE-PRIOR-TERM THRU 975-EXIT
+
+            END-IF.
+
+            MOVE STUNAMI TO STUFILE-NAME.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO1I (1:1) IS > 'Z'
+            MOVE CCOD11I TO STUFILE-COURSE1-PART1.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-        
-      * Validation for postal code part 1 has to have a number 
-      * in the middle 
-            ELSE IF POSCO1I (2:1) IS NOT NUMERIC
+            MOVE CCOD12I TO STUFILE-COURSE1-PART2.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-      * Validation for postal code part 1 ends with a letter          
-            ELSE IF POSCO1I (3:1) IS < 'A'
+            MOVE CCOD21I TO STUFILE-COURSE2-PART1.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO1I (3:1) IS > 'Z'
+            MOVE CCOD22I TO STUFILE-COURSE2-PART2.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
+            MOVE CCOD31I TO STUFILE-COURSE3-PART1.
             
-      * Validation for postal code part 2 if less than 3 characters       
-            ELSE IF POSCO2L < 3
+            MOVE CCOD32I TO STUFILE-COURSE3-PART2.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-       
-      * Validation for postal code part 2 starts with a number 
-            ELSE IF POSCO2I (1:1) IS NOT NUMERIC
+            MOVE CCOD41I TO STUFILE-COURSE4-PART1.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-       
-      * Validation for postal code part 2 has to have a number 
-      * in the middle
-            ELSE IF POSCO2I (2:1) IS < 'A'
+            MOVE CCOD42I TO STUFILE-COURSE4-PART2.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO2I (2:1) IS > 'Z'
+            MOVE CCOD51I TO STUFILE-COURSE5-PART1.
+
+            MOVE CCOD52I TO STUFILE-COURSE5-PART2.
+
+            MOVE CCOD61I TO STUFILE-COURSE6-PART1.
+
+            MOVE CCOD62I TO STUFILE-COURSE6-PART2.
+
+            MOVE CCOD71I TO STUFILE-COURSE7-PART1.
+
+            MOVE CCOD72I TO STUFILE-COURSE7-PART2.
+
+            MOVE ADDR01I TO STUFILE-ADDR-LINE1.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
+            MOVE ADDR02I TO STUFILE-ADDR-LINE2.
             
-      * Validation for postal code part 1 ends with a letter     
-            ELSE IF POSCO2I (3:1) IS NOT NUMERIC
+            MOVE ADDR03I TO STUFILE-ADDR-LINE3.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
+            MOVE POSCO1I TO STUFILE-POSTAL-1.
             
-            END-IF.
-            IF AREACOI IS NOT NUMERIC
+            MOVE POSCO2I TO STUFILE-POSTAL-2.
             
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS' 
-                    TO OUTMSGO
-                MOVE -1 TO AREACOL
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE
+            MOVE AREACOI TO STUFILE-AREA-CODE.
             
-                IF AREACOL < 3
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO AREACOL
-                    MOVE 'U' TO WS-PROGRAM-SWITCH
-                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                    MOVE DFHRED TO OUTMSGC
-                    GO TO 400-SEND-MAP
-                
-                END-IF
-            
-            END-IF.
-            IF AREACOI IS NOT EQUAL TO 905
-            
-                IF AREACOI IS NOT EQUAL TO 416
-                
-                    IF AREACOI IS NOT EQUAL TO 705
-                    
-                        MOVE LOW-VALUES TO IAEMAPO
-                        PERFORM 600-MOVE-ATTRIBUTES
-                        MOVE 'AREA CODE MUST BE "905", "416" OR "705"' 
-                            TO OUTMSGO
-                        MOVE -1 TO AREACOL
-                        MOVE 'U' TO WS-PROGRAM-SWITCH
-                        MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                        MOVE DFHRED TO OUTMSGC
-                        GO TO 400-SEND-MAP
-                        
-                    END-IF
-                    
-                END-IF
-                
-            END-IF.
-            IF EXCHCOI IS NOT NUMERIC
-                
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS' 
-                    TO OUTMSGO
-                MOVE -1 TO EXCHCOL
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE
-            
-                IF EXCHCOL < 3
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO EXCHCOL
-                    MOVE 'U' TO WS-PROGRAM-SWITCH
-                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                    MOVE DFHRED TO OUTMSGC
-                    GO TO 400-SEND-MAP
-                    
-                END-IF
-                
-            END-IF.
-            IF PHONUMI IS NOT NUMERIC
-                
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN PHONE NUMBER WITH 4 NUMBERS' 
-                    TO OUTMSGO
-                MOVE -1 TO PHONUML
-                MOVE 'U' TO WS-PROGRAM-SWITCH
-                MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                MOVE DFHRED TO OUTMSGC
-                GO TO 400-SEND-MAP
-                
-            ELSE
-            
-                IF PHONUML < 4
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN EXCHANGE NUMBER WITH 4 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO PHONUML
-                    MOVE 'U' TO WS-PROGRAM-SWITCH
-                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
-                    MOVE DFHRED TO OUTMSGC
-                    GO TO 400-SEND-MAP
-                    
-                END-IF
-                
-            END-IF.
-            
-            
-            
-            EXEC CICS READ FILE('STUFILE')
-                 RIDFLD(STUFILE-KEY)
-                 LENGTH(STUFILE-LENGTH)
-                 INTO(STUFILE-RECORD)
-                 UPDATE
-            END-EXEC.
-            
-            MOVE STUNAMI TO STUFILE-NAME.
-            
-            MOVE CCOD11I TO STUFILE-COURSE1-PART1.
-            
-            MOVE CCOD12I TO STUFILE-COURSE1-PART2.
-            
-            MOVE CCOD21I TO STUFILE-COURSE2-PART1.
-            
-            MOVE CCOD22I TO STUFILE-COURSE2-PART2.
-            
-            MOVE CCOD31I TO STUFILE-COURSE3-PART1.
-            
-            MOVE CCOD32I TO STUFILE-COURSE3-PART2.
-            
-            MOVE CCOD41I TO STUFILE-COURSE4-PART1.
-            
-            MOVE CCOD42I TO STUFILE-COURSE4-PART2.
-            
-            MOVE CCOD51I TO STUFILE-COURSE5-PART1.
-            
-            MOVE CCOD52I TO STUFILE-COURSE5-PART2.
-            
-            MOVE ADDR01I TO STUFILE-ADDR-LINE1.
-            
-            MOVE ADDR02I TO STUFILE-ADDR-LINE2.
-            
-            MOVE ADDR03I TO STUFILE-ADDR-LINE3.
-            
-            MOVE POSCO1I TO STUFILE-POSTAL-1.
-            
-            MOVE POSCO2I TO STUFILE-POSTAL-2.
-            
-            MOVE AREACOI TO STUFILE-AREA-CODE.
-            
-            MOVE EXCHCOI TO STUFILE-EXCHANGE.
+            MOVE EXCHCOI TO STUFILE-EXCHANGE.
             
             MOVE PHONUMI TO STUFILE-PHONE-NUM.
-            
+
+            MOVE INTLSWI TO STUFILE-INTL-PHONE-SW.
+
+            MOVE REGTRMI TO STUFILE-TERM.
+
+            MOVE REGYRI TO STUFILE-YEAR.
+
+            MOVE EIBDATE TO STUFILE-LAST-UPDATED-DATE.
+
+            MOVE EIBTIME TO STUFILE-LAST-UPDATED-TIME.
+
             EXEC CICS REWRITE FILE('STUFILE')
                 LENGTH(STUFILE-LENGTH)
                 FROM(STUFILE-RECORD)
             END-EXEC.
-            
+
+            MOVE STUFILE-RECORD TO AUDIT-AFTER-IMAGE.
+            MOVE 'U' TO AUDIT-ACTION.
+            PERFORM 987-WRITE-AUDIT-REC.
+
+            PERFORM 955-COMMIT-COURSE-SEATS.
+
             EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-            
+
             MOVE LOW-VALUES TO IAEMAPO, WS-SAVEAREA.
-            
+
             PERFORM 650-MOVE-ATTRIBUTES-I.
-            
+
             MOVE 'RECORD UPDATED!' TO OUTMSGO.
-            
+
             MOVE 'I' TO WS-PROGRAM-SWITCH.
-            
+
             MOVE 'F6 - DELETE RECORD' TO UPTILEO.
 
             MOVE -1 TO STUNUML.
-            
+
             MOVE DFHBLUE TO OUTMSGC.
-            
+
             GO TO 400-SEND-MAP.
-       
+
+      * Reconciles seat counts against a course slot that actually
+      * changed - WS-OLD-COURSE-TABLE holds what each slot had before
+      * this update (from WS-SAVEAREA's SAVE-COURSEn), WS-NEW-COURSE-
+      * TABLE holds what STUFILE-COURSEn was just rewritten to. A slot
+      * that didn't change costs nothing; one that did releases the
+      * old course's seat (if it held one) and commits a seat on the
+      * new course (if it isn't blank).
+       955-COMMIT-COURSE-SEATS.
+
+            MOVE SAVE-COURSE1 TO WS-OLD-COURSE-ENTRY(1).
+            MOVE SAVE-COURSE2 TO WS-OLD-COURSE-ENTRY(2).
+            MOVE SAVE-COURSE3 TO WS-OLD-COURSE-ENTRY(3).
+            MOVE SAVE-COURSE4 TO WS-OLD-COURSE-ENTRY(4).
+            MOVE SAVE-COURSE5 TO WS-OLD-COURSE-ENTRY(5).
+            MOVE SAVE-COURSE6 TO WS-OLD-COURSE-ENTRY(6).
+            MOVE SAVE-COURSE7 TO WS-OLD-COURSE-ENTRY(7).
+
+            MOVE STUFILE-COURSE1 TO WS-NEW-COURSE-ENTRY(1).
+            MOVE STUFILE-COURSE2 TO WS-NEW-COURSE-ENTRY(2).
+            MOVE STUFILE-COURSE3 TO WS-NEW-COURSE-ENTRY(3).
+            MOVE STUFILE-COURSE4 TO WS-NEW-COURSE-ENTRY(4).
+            MOVE STUFILE-COURSE5 TO WS-NEW-COURSE-ENTRY(5).
+            MOVE STUFILE-COURSE6 TO WS-NEW-COURSE-ENTRY(6).
+            MOVE STUFILE-COURSE7 TO WS-NEW-COURSE-ENTRY(7).
+
+            PERFORM 956-COMMIT-ONE-SLOT
+                 VARYING COURSES-SUB FROM 1 BY 1
+                      UNTIL COURSES-SUB > 7.
+
+       956-COMMIT-ONE-SLOT.
+
+            IF WS-NEW-COURSE-ENTRY(COURSES-SUB) EQUAL TO
+                    WS-OLD-COURSE-ENTRY(COURSES-SUB)
+
+                CONTINUE
+
+            ELSE
+
+                IF WS-OLD-COURSE-ENTRY(COURSES-SUB) NOT EQUAL TO
+                        SPACES
+
+                    MOVE WS-OLD-COURSE-ENTRY(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE
+                    MOVE 'D' TO WS-CC-ACTION
+                    PERFORM 800-RUN-CC-PROG
+
+                END-IF
+
+                IF WS-NEW-COURSE-ENTRY(COURSES-SUB) NOT EQUAL TO
+                        SPACES
+
+                    MOVE WS-NEW-COURSE-ENTRY(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE
+                    MOVE 'I' TO WS-CC-ACTION
+                    PERFORM 800-RUN-CC-PROG
+
+                END-IF
+
+            END-IF.
+
+      *----------------------------------------------------------*
+      * RELEASES ALL SEATS STILL HELD BY A STUDENT WHOSE RECORD   *
+      * IS ABOUT TO BE DELETED - WITHOUT THIS, CAPACITY COUNTED   *
+      * AGAINST THOSE COURSES WOULD NEVER COME BACK.               *
+      *----------------------------------------------------------*
+       957-RELEASE-COURSE-SEATS.
+
+            MOVE SAVE-COURSE1 TO WS-OLD-COURSE-ENTRY(1).
+            MOVE SAVE-COURSE2 TO WS-OLD-COURSE-ENTRY(2).
+            MOVE SAVE-COURSE3 TO WS-OLD-COURSE-ENTRY(3).
+            MOVE SAVE-COURSE4 TO WS-OLD-COURSE-ENTRY(4).
+            MOVE SAVE-COURSE5 TO WS-OLD-COURSE-ENTRY(5).
+            MOVE SAVE-COURSE6 TO WS-OLD-COURSE-ENTRY(6).
+            MOVE SAVE-COURSE7 TO WS-OLD-COURSE-ENTRY(7).
+
+            PERFORM 958-RELEASE-ONE-SLOT
+                 VARYING COURSES-SUB FROM 1 BY 1
+                      UNTIL COURSES-SUB > 7.
+
+       958-RELEASE-ONE-SLOT.
+
+            IF WS-OLD-COURSE-ENTRY(COURSES-SUB) NOT EQUAL TO SPACES
+
+                MOVE WS-OLD-COURSE-ENTRY(COURSES-SUB)
+                    TO WS-CC-COURSE-CODE
+                MOVE 'D' TO WS-CC-ACTION
+                PERFORM 800-RUN-CC-PROG
+
+            END-IF.
+
        960-DELETE-RECORD.
-            
+
             MOVE LK-SAVE TO WS-SAVEAREA.
-            
+
             EXEC CICS HANDLE CONDITION DUPREC(985-DUP-REC)
-            
+
             END-EXEC.
-            
-            IF WS-PROGRAM-SWITCH = 'U'
-            
+
+            IF WS-PROGRAM-SWITCH = 'D'
+
+                PERFORM 962-FINALIZE-DELETE THRU 962-EXIT
+
+            ELSE IF WS-PROGRAM-SWITCH = 'U'
+
                 IF STUNAMI(1:6) = 'DELETE'
-                
-                    MOVE SAVE-NUM TO STUFILE-STUDENT-NO
-            
-                    MOVE SAVE-NAME TO STUFILE-NAME
-                    
-                    MOVE SAVE-COURSE1 TO STUFILE-COURSE1
-                    
-                    MOVE SAVE-COURSE2 TO STUFILE-COURSE2
-                    
-                    MOVE SAVE-COURSE3 TO STUFILE-COURSE3
-                    
-                    MOVE SAVE-COURSE4 TO STUFILE-COURSE4
-                    
-                    MOVE SAVE-COURSE5 TO STUFILE-COURSE5
-                    
-                    MOVE SAVE-ADDR-LINE1 TO STUFILE-ADDR-LINE1
-                    
-                    MOVE SAVE-ADDR-LINE2 TO STUFILE-ADDR-LINE2
-                    
-                    MOVE SAVE-ADDR-LINE3 TO STUFILE-ADDR-LINE3
-                    
-                    MOVE SAVE-POSTAL TO STUFILE-POSTAL
-                    
-                    MOVE SAVE-PHONE TO STUFILE-PHONE
-                    
-                    EXEC CICS WRITE FILE('BKUPFLE') 
-                          FROM(STUFILE-RECORD)
-                          LENGTH(STUFILE-LENGTH) 
-                          RIDFLD(STUFILE-KEY) 
-                    END-EXEC
-                    
-                    EXEC CICS DELETE FILE('STUFILE')
-                                  RIDFLD(STUFILE-KEY)
-                                  
-                    END-EXEC
-                    
-                    EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
-            
-                    MOVE LOW-VALUES TO IAEMAPO, WS-SAVEAREA
-                    
-                    PERFORM 650-MOVE-ATTRIBUTES-I
-                    
-                    MOVE 'RECORD DELETED!' TO OUTMSGO
-                    
-                    MOVE 'I' TO WS-PROGRAM-SWITCH
-                    
-                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
 
-                    MOVE -1 TO STUNUML
-                    
-                    MOVE DFHBLUE TO OUTMSGC
-                    
+                    PERFORM 961-CONFIRM-DELETE THRU 961-EXIT
+
                 ELSE
-                
+
                     MOVE LOW-VALUES TO IAEMAPO
                     PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'DELETE MUST BE IN NAME TO BE CONFIRMED' 
+                    MOVE 'DELETE MUST BE IN NAME TO BE CONFIRMED'
                         TO OUTMSGO
                     MOVE -1 TO STUNAML
                     MOVE 'U' TO WS-PROGRAM-SWITCH
                     MOVE 'F6 - DELETE RECORD' TO UPTILEO
                     MOVE DFHRED TO OUTMSGC
-                    
+
                 END-IF
-                
+
             ELSE
-            
+
                 MOVE LOW-VALUES TO IAEMAPO
                 PERFORM 650-MOVE-ATTRIBUTES-I
-                MOVE 'DELETE MUST BE DONE IN UPDATE' 
+                MOVE 'DELETE MUST BE DONE IN UPDATE'
                     TO OUTMSGO
                 MOVE -1 TO STUNUML
                 MOVE 'I' TO WS-PROGRAM-SWITCH
                 MOVE 'F6 - DELETE RECORD' TO UPTILEO
                 MOVE DFHRED TO OUTMSGC
-            
+
             END-IF.
-            
+
             GO TO 400-SEND-MAP.
-            
-            
+
+      *----------------------------------------------------------*
+      * FIRST PF6 WITH DELETE TYPED IN NAME - DO NOT DELETE YET,  *
+      * ONLY ARM THE SWITCH AND FREEZE THE SCREEN SO THE CLERK    *
+      * CAN LOOK THE RECORD OVER ONE MORE TIME BEFORE IT'S GONE.  *
+      *----------------------------------------------------------*
+       961-CONFIRM-DELETE.
+
+            MOVE LOW-VALUES TO IAEMAPO
+
+            PERFORM 964-PROTECT-FIELDS-FOR-CONFIRM
+
+            MOVE 'PRESS PF6 TO CONFIRM DELETE, PF3 CANCEL'
+                TO OUTMSGO
+
+            MOVE -1 TO STUNAML
+
+            MOVE 'D' TO WS-PROGRAM-SWITCH
+
+            MOVE 'F6 - CONFIRM DELETE' TO UPTILEO
+
+            MOVE DFHRED TO OUTMSGC.
+
+       961-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * SECOND PF6, WITH THE CONFIRMATION PROMPT ALREADY ON      *
+      * SCREEN - THIS IS THE ACTUAL DELETE, MOVED HERE UNCHANGED *
+      * FROM WHAT USED TO FIRE ON THE FIRST PF6.                 *
+      *----------------------------------------------------------*
+       962-FINALIZE-DELETE.
+
+            MOVE SAVE-NUM TO STUFILE-STUDENT-NO
+
+            MOVE SAVE-NAME TO STUFILE-NAME
+
+            MOVE SAVE-COURSE1 TO STUFILE-COURSE1
+
+            MOVE SAVE-COURSE2 TO STUFILE-COURSE2
+
+            MOVE SAVE-COURSE3 TO STUFILE-COURSE3
+
+            MOVE SAVE-COURSE4 TO STUFILE-COURSE4
+
+            MOVE SAVE-COURSE5 TO STUFILE-COURSE5
+
+            MOVE SAVE-COURSE6 TO STUFILE-COURSE6
+
+            MOVE SAVE-COURSE7 TO STUFILE-COURSE7
+
+            MOVE SAVE-ADDR-LINE1 TO STUFILE-ADDR-LINE1
+
+            MOVE SAVE-ADDR-LINE2 TO STUFILE-ADDR-LINE2
+
+            MOVE SAVE-ADDR-LINE3 TO STUFILE-ADDR-LINE3
+
+            MOVE SAVE-POSTAL TO STUFILE-POSTAL
+
+            MOVE SAVE-PHONE TO STUFILE-PHONE
+
+            PERFORM 957-RELEASE-COURSE-SEATS
+
+            MOVE STUFILE-STUDENT-NO TO BKUPFLE-STUDENT-NO
+            MOVE EIBDATE TO BKUPFLE-DATE
+            MOVE EIBTIME TO BKUPFLE-TIME
+            MOVE STUFILE-RECORD TO BKUPFLE-DATA
+
+            EXEC CICS WRITE FILE('BKUPFLE')
+                  FROM(BKUPFLE-RECORD)
+                  LENGTH(BKUPFLE-LENGTH)
+                  RIDFLD(BKUPFLE-KEY)
+            END-EXEC
+
+            EXEC CICS DELETE FILE('STUFILE')
+                          RIDFLD(STUFILE-KEY)
+
+            END-EXEC
+
+            MOVE STUFILE-RECORD TO AUDIT-BEFORE-IMAGE
+
+            MOVE LOW-VALUES TO AUDIT-AFTER-IMAGE
+
+            MOVE 'D' TO AUDIT-ACTION
+
+            PERFORM 987-WRITE-AUDIT-REC
+
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+
+            MOVE LOW-VALUES TO IAEMAPO, WS-SAVEAREA
+
+            PERFORM 650-MOVE-ATTRIBUTES-I
+
+            MOVE 'RECORD DELETED!' TO OUTMSGO
+
+            MOVE 'I' TO WS-PROGRAM-SWITCH
+
+            MOVE 'F6 - DELETE RECORD' TO UPTILEO
+
+            MOVE -1 TO STUNUML
+
+            MOVE DFHBLUE TO OUTMSGC.
+
+       962-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------*
+      * CLERK PRESSED SOME KEY OTHER THAN PF6/PF3 WHILE THE       *
+      * CONFIRMATION PROMPT WAS UP - REDISPLAY THE SAME PROMPT    *
+      * INSTEAD OF FALLING INTO INQUIRY LOGIC.                    *
+      *----------------------------------------------------------*
+       963-REDISPLAY-DELETE-PROMPT.
+
+            MOVE LK-SAVE TO WS-SAVEAREA.
+
+            MOVE LOW-VALUES TO IAEMAPO
+
+            PERFORM 964-PROTECT-FIELDS-FOR-CONFIRM
+
+            MOVE 'PRESS PF6 TO CONFIRM DELETE, PF3 CANCEL'
+                TO OUTMSGO
+
+            MOVE 'F6 - CONFIRM DELETE' TO UPTILEO
+
+            MOVE DFHRED TO OUTMSGC.
+
+            GO TO 400-SEND-MAP.
+
+      *----------------------------------------------------------*
+      * LOCK THE DATA-ENTRY FIELDS WHILE THE DELETE CONFIRMATION  *
+      * IS PENDING SO THE CLERK CAN'T SNEAK IN AN EDIT INSTEAD.   *
+      *----------------------------------------------------------*
+       964-PROTECT-FIELDS-FOR-CONFIRM.
+
+            MOVE DFHBMASF TO STUNAMA,
+                             CCOD11A,
+                             CCOD12A,
+                             CCOD21A,
+                             CCOD22A,
+                             CCOD31A,
+                             CCOD32A,
+                             CCOD41A,
+                             CCOD42A,
+                             CCOD51A,
+                             CCOD52A,
+                             CCOD61A,
+                             CCOD62A,
+                             CCOD71A,
+                             CCOD72A,
+                             ADDR01A,
+                             ADDR02A,
+                             ADDR03A,
+                             POSCO1A,
+                             POSCO2A,
+                             AREACOA,
+                             EXCHCOA,
+                             PHONUMA,
+                             REGTRMA,
+                             REGYRA,
+                             INTLSWA.
+
+      * PF5 after a "COURSE IS FULL" message on the Update screen -
+      * the data already received by the RECEIVE MAP that this AID
+      * key interrupted is used as-is, the same way 960-DELETE-RECORD
+      * does, re-scanning the course slots to find the one still at
+      * capacity, logging the student on WAITLST for it, and letting
+      * 900-UPDATE-LOGIC reprocess the screen with that slot cleared.
+       965-WAITLIST-STUDENT.
+
+            MOVE LK-SAVE TO WS-SAVEAREA.
+
+            IF WS-PROGRAM-SWITCH NOT EQUAL TO 'U'
+
+                GO TO 400-SEND-MAP
+
+            END-IF.
+
+            MOVE CCOD11I TO COURSES-PART-1(1).
+            MOVE CCOD12I TO COURSES-PART-2(1).
+            COMPUTE COURSES-LENGTH(1) = CCOD11L + CCOD12L.
+
+            MOVE CCOD21I TO COURSES-PART-1(2).
+            MOVE CCOD22I TO COURSES-PART-2(2).
+            COMPUTE COURSES-LENGTH(2) = CCOD21L + CCOD22L.
+
+            MOVE CCOD31I TO COURSES-PART-1(3).
+            MOVE CCOD32I TO COURSES-PART-2(3).
+            COMPUTE COURSES-LENGTH(3) = CCOD31L + CCOD32L.
+
+            MOVE CCOD41I TO COURSES-PART-1(4).
+            MOVE CCOD42I TO COURSES-PART-2(4).
+            COMPUTE COURSES-LENGTH(4) = CCOD41L + CCOD42L.
+
+            MOVE CCOD51I TO COURSES-PART-1(5).
+            MOVE CCOD52I TO COURSES-PART-2(5).
+            COMPUTE COURSES-LENGTH(5) = CCOD51L + CCOD52L.
+
+            MOVE CCOD61I TO COURSES-PART-1(6).
+            MOVE CCOD62I TO COURSES-PART-2(6).
+            COMPUTE COURSES-LENGTH(6) = CCOD61L + CCOD62L.
+
+            MOVE CCOD71I TO COURSES-PART-1(7).
+            MOVE CCOD72I TO COURSES-PART-2(7).
+            COMPUTE COURSES-LENGTH(7) = CCOD71L + CCOD72L.
+
+            MOVE ZERO TO WS-WAITLIST-SUB.
+
+            PERFORM VARYING COURSES-SUB FROM 1 BY 1
+                                UNTIL COURSES-SUB > 7
+                                   OR WS-WAITLIST-SUB NOT EQUAL TO ZERO
+
+                IF COURSES-LENGTH(COURSES-SUB) = 8
+
+                    MOVE COURSES-PART-1(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART1
+                    MOVE COURSES-PART-2(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART2
+                    MOVE SPACES TO WS-CC-ACTION
+                    PERFORM 800-RUN-CC-PROG
+
+                    IF WS-CC-AT-CAPACITY EQUAL TO 'Y'
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE1
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE2
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE3
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE4
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE5
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE6
+                            AND WS-CC-COURSE-CODE NOT EQUAL TO
+                                SAVE-COURSE7
+                        MOVE COURSES-SUB TO WS-WAITLIST-SUB
+                    END-IF
+
+                END-IF
+
+            END-PERFORM.
+
+            IF WS-WAITLIST-SUB EQUAL TO ZERO
+
+                MOVE LOW-VALUES TO IAEMAPO
+                PERFORM 600-MOVE-ATTRIBUTES
+                MOVE 'NO FULL COURSE FOUND TO WAITLIST' TO OUTMSGO
+                MOVE 'U' TO WS-PROGRAM-SWITCH
+                MOVE 'F6 - DELETE RECORD' TO UPTILEO
+                GO TO 400-SEND-MAP
+
+            END-IF.
+
+            MOVE WS-CC-COURSE-CODE TO WAITLST-COURSE.
+            MOVE EIBDATE TO WAITLST-DATE.
+            MOVE EIBTIME TO WAITLST-TIME.
+            MOVE SAVE-NUM TO WAITLST-STUDENT-NO.
+            MOVE STUNAMI TO WAITLST-STUDENT-NAME.
+
+            EXEC CICS WRITE FILE('WAITLST') FROM(WAITLST-RECORD)
+                          LENGTH(WAITLST-LENGTH) RIDFLD(WAITLST-KEY)
+            END-EXEC.
+
+            PERFORM 966-CLEAR-WAITLIST-SLOT.
+
+            GO TO 900-UPDATE-LOGIC.
+
+      * Blanks the slot found at capacity so 900-UPDATE-LOGIC's copy
+      * from the input fields (and the revalidation behind it) treats
+      * it as never typed.
+       966-CLEAR-WAITLIST-SLOT.
+
+            IF WS-WAITLIST-SUB = 1
+                MOVE SPACES TO CCOD11I, CCOD12I, CCOD11O, CCOD12O
+                MOVE ZERO TO CCOD11L, CCOD12L
+            ELSE IF WS-WAITLIST-SUB = 2
+                MOVE SPACES TO CCOD21I, CCOD22I, CCOD21O, CCOD22O
+                MOVE ZERO TO CCOD21L, CCOD22L
+            ELSE IF WS-WAITLIST-SUB = 3
+                MOVE SPACES TO CCOD31I, CCOD32I, CCOD31O, CCOD32O
+                MOVE ZERO TO CCOD31L, CCOD32L
+            ELSE IF WS-WAITLIST-SUB = 4
+                MOVE SPACES TO CCOD41I, CCOD42I, CCOD41O, CCOD42O
+                MOVE ZERO TO CCOD41L, CCOD42L
+            ELSE IF WS-WAITLIST-SUB = 5
+                MOVE SPACES TO CCOD51I, CCOD52I, CCOD51O, CCOD52O
+                MOVE ZERO TO CCOD51L, CCOD52L
+            ELSE IF WS-WAITLIST-SUB = 6
+                MOVE SPACES TO CCOD61I, CCOD62I, CCOD61O, CCOD62O
+                MOVE ZERO TO CCOD61L, CCOD62L
+            ELSE
+                MOVE SPACES TO CCOD71I, CCOD72I, CCOD71O, CCOD72O
+                MOVE ZERO TO CCOD71L, CCOD72L
+            END-IF.
+
        970-CHECK-COURSES.
           
           IF COURSES-CHECK-SUB NOT EQUAL TO COURSES-SUB
@@ -1107,16 +1423,36 @@
                         MOVE -1 TO CCOD41L
                         GO TO 400-SEND-MAP
                     
-                    ELSE
+                    ELSE IF COURSES-SUB = 5
 
-                        MOVE 'COURSE 5 HAS SAME VALUE AS COURSE ' 
+                        MOVE 'COURSE 5 HAS SAME VALUE AS COURSE '
                             TO MESSAGE-VALUE
                         MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
                         MOVE ERROR-MESSAGE TO OUTMSGO
                         MOVE 'F6 - DELETE RECORD' TO UPTILEO
                         MOVE -1 TO CCOD51L
                         GO TO 400-SEND-MAP
-                    
+
+                    ELSE IF COURSES-SUB = 6
+
+                        MOVE 'COURSE 6 HAS SAME VALUE AS COURSE '
+                            TO MESSAGE-VALUE
+                        MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
+                        MOVE ERROR-MESSAGE TO OUTMSGO
+                        MOVE 'F6 - DELETE RECORD' TO UPTILEO
+                        MOVE -1 TO CCOD61L
+                        GO TO 400-SEND-MAP
+
+                    ELSE
+
+                        MOVE 'COURSE 7 HAS SAME VALUE AS COURSE '
+                            TO MESSAGE-VALUE
+                        MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
+                        MOVE ERROR-MESSAGE TO OUTMSGO
+                        MOVE 'F6 - DELETE RECORD' TO UPTILEO
+                        MOVE -1 TO CCOD71L
+                        GO TO 400-SEND-MAP
+
                     END-IF
                     
                   END-IF
@@ -1124,7 +1460,26 @@
               END-IF
               
           END-IF.
-          
+
+       975-ARCHIVE-PRIOR-TERM.
+
+           MOVE STUFILE-STUDENT-NO TO TERMARC-STUDENT-NO.
+           MOVE SAVE-TERM-YEAR TO TERMARC-TERM-YEAR.
+           MOVE STUFILE-RECORD TO TERMARC-DATA.
+
+           EXEC CICS HANDLE CONDITION
+                DUPREC(975-EXIT)
+           END-EXEC.
+
+           EXEC CICS WRITE FILE('TERMARC')
+                FROM(TERMARC-RECORD)
+                RIDFLD(TERMARC-KEY)
+                LENGTH(TERMARC-LENGTH)
+           END-EXEC.
+
+       975-EXIT.
+           EXIT.
+
        980-CC-VALIDATION.
        
       * Course code of the first course validation
@@ -1167,61 +1522,137 @@
                 
             ELSE
             
-                MOVE COURSES-PART-1(COURSES-SUB) 
+                MOVE COURSES-PART-1(COURSES-SUB)
                     TO WS-CC-COURSE-CODE-PART1
-                MOVE COURSES-PART-2(COURSES-SUB) 
+                MOVE COURSES-PART-2(COURSES-SUB)
                     TO WS-CC-COURSE-CODE-PART2
+                MOVE SPACES TO WS-CC-ACTION
                 PERFORM 800-RUN-CC-PROG
                 IF WS-CC-COURSE-DESC EQUAL TO WS-NOT-FOUND-CONST
-                
+
                     MOVE LOW-VALUES TO IAEMAPO
                     PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'THIS IS NOT A VALID COURSE CODE' TO OUTMSGO
+                    IF WS-CC-SUGGEST-CODE NOT EQUAL TO SPACES
+                        MOVE WS-CC-SUGGEST-CODE
+                            TO WS-CC-SUGGEST-MSG-CODE
+                        MOVE WS-CC-SUGGEST-MSG TO OUTMSGO
+                    ELSE
+                        MOVE 'THIS IS NOT A VALID COURSE CODE'
+                            TO OUTMSGO
+                    END-IF
                     PERFORM 990-MOVE-CURSOR
                     MOVE 'U' TO WS-PROGRAM-SWITCH
                     MOVE 'F6 - DELETE RECORD' TO UPTILEO
                     GO TO 400-SEND-MAP
-                
+
+                ELSE IF WS-CC-AT-CAPACITY EQUAL TO 'Y'
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE1
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE2
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE3
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE4
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE5
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE6
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE7
+
+                    MOVE LOW-VALUES TO IAEMAPO
+                    PERFORM 600-MOVE-ATTRIBUTES
+                    MOVE 'THIS COURSE IS FULL - PF5 TO WAITLIST'
+                        TO OUTMSGO
+                    PERFORM 990-MOVE-CURSOR
+                    MOVE 'U' TO WS-PROGRAM-SWITCH
+                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
+                    GO TO 400-SEND-MAP
+
+                ELSE IF WS-CC-COURSE-INACTIVE EQUAL TO 'Y'
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE1
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE2
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE3
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE4
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE5
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE6
+                        AND WS-CC-COURSE-CODE NOT EQUAL TO
+                            SAVE-COURSE7
+
+                    MOVE LOW-VALUES TO IAEMAPO
+                    PERFORM 600-MOVE-ATTRIBUTES
+                    MOVE 'THIS COURSE HAS BEEN DEACTIVATED'
+                        TO OUTMSGO
+                    PERFORM 990-MOVE-CURSOR
+                    MOVE 'U' TO WS-PROGRAM-SWITCH
+                    MOVE 'F6 - DELETE RECORD' TO UPTILEO
+                    GO TO 400-SEND-MAP
+
                 END-IF
 
             END-IF.
-            
+
        985-DUP-REC.
-            
-            EXEC CICS DELETE FILE('BKUPFLE')
-                                  RIDFLD(STUFILE-KEY)
-                                  
-            END-EXEC.
-       
-            EXEC CICS WRITE FILE('BKUPFLE') 
-                          FROM(STUFILE-RECORD)
-                          LENGTH(STUFILE-LENGTH) 
-                          RIDFLD(STUFILE-KEY) 
-            END-EXEC.
-            
+
+      * A BKUPFLE entry keyed on this student number/date/time already
+      * exists - that is what raised DUPREC in the first place.
+      * Re-issuing the identical WRITE would only collide again, and
+      * with DUPREC still armed for this task that would send control
+      * right back to this paragraph forever. The entry already on
+      * file has the same data this one would have written, so there
+      * is nothing left to back up - just finish the delete.
+            EXEC CICS IGNORE CONDITION DUPREC END-EXEC.
+
             EXEC CICS DELETE FILE('STUFILE')
                                   RIDFLD(STUFILE-KEY)
-                                  
+
             END-EXEC.
-            
+
+            MOVE STUFILE-RECORD TO AUDIT-BEFORE-IMAGE.
+
+            MOVE LOW-VALUES TO AUDIT-AFTER-IMAGE.
+
+            MOVE 'D' TO AUDIT-ACTION.
+
+            PERFORM 987-WRITE-AUDIT-REC.
+
             EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-    
+
             MOVE LOW-VALUES TO IAEMAPO, WS-SAVEAREA.
-            
+
             PERFORM 650-MOVE-ATTRIBUTES-I.
-            
+
             MOVE 'RECORD DELETED!' TO OUTMSGO.
-            
+
             MOVE 'I' TO WS-PROGRAM-SWITCH.
-            
+
             MOVE 'F6 - DELETE RECORD' TO UPTILEO.
 
             MOVE -1 TO STUNUML.
-            
+
             MOVE DFHBLUE TO OUTMSGC.
-            
+
             GO TO 400-SEND-MAP.
-            
+
+       987-WRITE-AUDIT-REC.
+
+            MOVE STUFILE-STUDENT-NO TO AUDIT-STUDENT-NO.
+            MOVE EIBDATE TO AUDIT-DATE.
+            MOVE EIBTIME TO AUDIT-TIME.
+            MOVE EIBTRMID TO AUDIT-TERMID.
+            MOVE SPACES TO AUDIT-OPERATOR-ID.
+
+            EXEC CICS WRITE FILE('AUDITLOG') FROM(AUDITLOG-RECORD)
+                          LENGTH(AUDITLOG-LENGTH) RIDFLD(AUDIT-KEY)
+            END-EXEC.
+
        990-MOVE-CURSOR.
        
             IF COURSES-SUB = 1
@@ -1239,14 +1670,41 @@
             ELSE IF COURSES-SUB = 4
 
                 MOVE -1 TO CCOD41L
-            
-            ELSE
+
+            ELSE IF COURSES-SUB = 5
 
                 MOVE -1 TO CCOD51L
-            
+
+            ELSE IF COURSES-SUB = 6
+
+                MOVE -1 TO CCOD61L
+
+            ELSE
+
+                MOVE -1 TO CCOD71L
+
             END-IF.
-            
-       
+
+       995-HELP.
+
+            MOVE SPACES TO HLPMAPO.
+
+            MOVE 'MVPRGU - UPDATE/DELETE HELP' TO HLPTTLO.
+            MOVE 'PF3=RETURN TO MENU   PF9=EXIT   PF12=HELP'
+                TO HLPLN1O.
+            MOVE 'PF5=WAITLIST STUDENT (WHEN A COURSE IS FULL)'
+                TO HLPLN2O.
+            MOVE 'PF6=DELETE THE DISPLAYED RECORD'
+                TO HLPLN3O.
+            MOVE 'ENTER=SAVE THE CHANGES TYPED'
+                TO HLPLN4O.
+
+            EXEC CICS SEND MAP('HLPMAP') MAPSET('MVMAP6') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV04') COMMAREA(DFHCOMMAREA)
+                             LENGTH(EIBCALEN)
+            END-EXEC.
+
        999-SEND-ERROR-NO-RECORD-MSG.
        
             MOVE STUNUMI TO WS-STUD-NUM.
