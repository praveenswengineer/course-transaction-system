@@ -20,46 +20,160 @@
            
            01 SQL-COURSE-CODE           PIC X(8).
            01 SQL-COURSE-DESC           PIC X(17).
-           
+           01 SQL-SUGGEST-PREFIX        PIC X(5).
+           01 SQL-SUGGEST-CODE          PIC X(8).
+           01 SQL-SUGGEST-DESC          PIC X(17).
+           01 SQL-CAPACITY              PIC S9(4) COMP.
+           01 SQL-SEATS-TAKEN           PIC S9(4) COMP.
+           01 SQL-ACTIVE-FLAG           PIC X(1).
+
            EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
        LINKAGE SECTION.
-       
+
        01 DFHCOMMAREA.
            05 LK-COURSE                 PIC X(8).
            05 LK-DESC                   PIC X(17).
-       
+      * Populated only when LK-COURSE isn't found - the closest
+      * same-alpha-prefix code/description still active in the
+      * catalog, or SPACES if nothing close matched either.
+           05 LK-SUGGEST-CODE           PIC X(8).
+           05 LK-SUGGEST-DESC           PIC X(17).
+      * Capacity/seat tracking - LK-CAPACITY and LK-SEATS-TAKEN come
+      * back on every lookup; LK-AT-CAPACITY is 'Y' once SEATS-TAKEN
+      * reaches CAPACITY (CAPACITY of zero means the catalog row
+      * predates capacity tracking and carries no limit). LK-CC-ACTION
+      * is an input field - SPACES gives the original lookup-only
+      * behaviour, 'I'/'D' commit or release one seat on LK-COURSE
+      * instead of looking it up.
+           05 LK-CAPACITY               PIC S9(4) COMP.
+           05 LK-SEATS-TAKEN            PIC S9(4) COMP.
+           05 LK-AT-CAPACITY            PIC X(1).
+      * 'Y' once 500-DEACTIVATE-COURSE (MVPRGCM) has turned this course
+      * off - the catalog row itself is untouched otherwise, so new
+      * registrations still need to check this and reject, the same
+      * way they already reject on LK-AT-CAPACITY.
+           05 LK-COURSE-INACTIVE        PIC X(1).
+           05 LK-CC-ACTION              PIC X(1).
+
        PROCEDURE DIVISION.
-       
+
            EXEC SQL WHENEVER NOT FOUND GO TO 200-COURSE-ERROR END-EXEC.
            EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
            EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
-           
-           PERFORM 100-CHECK-COURSE THRU 300-EXIT.
-           
+
+           IF LK-CC-ACTION = 'I' OR LK-CC-ACTION = 'D'
+               PERFORM 350-UPDATE-SEATS THRU 350-EXIT
+           ELSE
+               PERFORM 100-CHECK-COURSE THRU 300-EXIT
+           END-IF.
+
            EXEC CICS RETURN END-EXEC.
-       
+
        100-CHECK-COURSE.
-       
+
            MOVE LK-COURSE TO SQL-COURSE-CODE.
-           
-           EXEC SQL SELECT COURSE_DESC INTO :SQL-COURSE-DESC
+
+           EXEC SQL SELECT COURSE_DESC, CAPACITY, SEATS_TAKEN,
+                           ACTIVE_FLAG
+                      INTO :SQL-COURSE-DESC, :SQL-CAPACITY,
+                           :SQL-SEATS-TAKEN, :SQL-ACTIVE-FLAG
                       FROM BILLM.COURSE_CODES
                       WHERE COURSE_CODE = :SQL-COURSE-CODE
            END-EXEC.
-           
+
            MOVE SQL-COURSE-DESC TO LK-DESC.
-           
+           MOVE SPACES TO LK-SUGGEST-CODE.
+           MOVE SPACES TO LK-SUGGEST-DESC.
+           MOVE SQL-CAPACITY TO LK-CAPACITY.
+           MOVE SQL-SEATS-TAKEN TO LK-SEATS-TAKEN.
+
+           IF SQL-CAPACITY > 0 AND SQL-SEATS-TAKEN >= SQL-CAPACITY
+               MOVE 'Y' TO LK-AT-CAPACITY
+           ELSE
+               MOVE 'N' TO LK-AT-CAPACITY
+           END-IF.
+
+           IF SQL-ACTIVE-FLAG NOT = 'Y'
+               MOVE 'Y' TO LK-COURSE-INACTIVE
+           ELSE
+               MOVE 'N' TO LK-COURSE-INACTIVE
+           END-IF.
+
            GO TO 300-EXIT.
-       
+
        200-COURSE-ERROR.
-       
+
            MOVE 'COURSE NOT FOUND' TO LK-DESC.
-           
+
+           PERFORM 250-FIND-CLOSE-MATCH.
+
+       250-FIND-CLOSE-MATCH.
+
+      * Same alpha prefix as the code that wasn't found (the first
+      * four characters, e.g. 'MATH' of 'MATH1010') - re-point
+      * WHENEVER NOT FOUND here so a miss on this SELECT doesn't loop
+      * back into 200-COURSE-ERROR.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+
+           MOVE SPACES TO LK-SUGGEST-CODE.
+           MOVE SPACES TO LK-SUGGEST-DESC.
+           MOVE LK-COURSE(1:4) TO SQL-SUGGEST-PREFIX(1:4).
+           MOVE '%' TO SQL-SUGGEST-PREFIX(5:1).
+
+           EXEC SQL SELECT COURSE_CODE, COURSE_DESC
+                      INTO :SQL-SUGGEST-CODE, :SQL-SUGGEST-DESC
+                      FROM BILLM.COURSE_CODES
+                      WHERE COURSE_CODE LIKE :SQL-SUGGEST-PREFIX
+                      FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE SQL-SUGGEST-CODE TO LK-SUGGEST-CODE
+               MOVE SQL-SUGGEST-DESC TO LK-SUGGEST-DESC
+           END-IF.
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 200-COURSE-ERROR END-EXEC.
+
        300-EXIT.
-       
+
            EXIT.
-       
+
+       350-UPDATE-SEATS.
+
+      * A seat commit/release only happens after the course code has
+      * already been validated by 100-CHECK-COURSE earlier in the same
+      * transaction, so a not-found here would mean the row vanished
+      * mid-transaction - rare enough that we just leave the count
+      * alone rather than chase 200-COURSE-ERROR's suggestion logic,
+      * which doesn't apply to this action.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+
+           MOVE LK-COURSE TO SQL-COURSE-CODE.
+
+      * Only the commit ('I') side checks ACTIVE_FLAG - a release ('D')
+      * has to be able to free a seat on a course no matter when it
+      * was deactivated, or SEATS_TAKEN would never come back down for
+      * students who drop/are deleted from it.
+           IF LK-CC-ACTION = 'I'
+               EXEC SQL UPDATE BILLM.COURSE_CODES
+                          SET SEATS_TAKEN = SEATS_TAKEN + 1
+                          WHERE COURSE_CODE = :SQL-COURSE-CODE
+                            AND ACTIVE_FLAG = 'Y'
+               END-EXEC
+           ELSE
+               EXEC SQL UPDATE BILLM.COURSE_CODES
+                          SET SEATS_TAKEN = SEATS_TAKEN - 1
+                          WHERE COURSE_CODE = :SQL-COURSE-CODE
+               END-EXEC
+           END-IF.
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 200-COURSE-ERROR END-EXEC.
+
+       350-EXIT.
+
+           EXIT.
+
        999-SQL-ERROR.
        
            MOVE SQLCODE TO WS-SQL-CODE.
