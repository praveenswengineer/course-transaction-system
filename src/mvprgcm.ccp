@@ -0,0 +1,318 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MVPRGCM.
+       AUTHOR. MICHAEL VALDRON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'MVMAP4'.
+       COPY DFHBMSCA.
+
+       01 WS-TRANSFER-FIELD                 PIC XXX.
+       01 WS-TRANSFER-LENGTH                PIC S9(4) COMP VALUE 3.
+
+       01 WS-SQL-CODE                       PIC 9(9)-.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01 SQL-COURSE-CODE               PIC X(8).
+           01 SQL-COURSE-DESC               PIC X(17).
+           01 SQL-ACTIVE-FLAG               PIC X.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-ENROLLMENT-FOUND              PIC X VALUE 'N'.
+           88  WS-ENROLLMENT-EXISTS         VALUE 'Y'.
+
+       COPY 'STUFILEC'.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+            05 LK-TRANSFER                  PIC XXX.
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+
+            EXEC CICS HANDLE AID PF1(700-RETURN)
+                                 PF9(600-EXIT-PROG)
+
+            END-EXEC.
+
+            EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME)
+            END-EXEC.
+
+            IF EIBCALEN = 3
+
+                GO TO 100-FIRST-TIME
+
+            END-IF.
+
+            EXEC CICS RECEIVE MAP('CATMAP') MAPSET('MVMAP4')
+
+            END-EXEC.
+
+            GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+            MOVE LOW-VALUES TO CATMAPO.
+
+            MOVE 'A=ADD  C=CHANGE  D=DEACTIVATE' TO OUTMSGO.
+
+            PERFORM 800-MOVE-ATTRIBUTES.
+
+            EXEC CICS SEND MAP('CATMAP') MAPSET('MVMAP4') ERASE
+
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV06') END-EXEC.
+
+       200-MAIN-LOGIC.
+
+            IF FUNCI = 'A' OR FUNCI = 'a'
+
+                GO TO 300-ADD-COURSE
+
+            ELSE IF FUNCI = 'C' OR FUNCI = 'c'
+
+                GO TO 400-CHANGE-COURSE
+
+            ELSE IF FUNCI = 'D' OR FUNCI = 'd'
+
+                GO TO 500-DEACTIVATE-COURSE
+
+            ELSE
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'ENTER A, C OR D IN THE FUNCTION FIELD'
+                    TO OUTMSGO
+                MOVE -1 TO FUNCL
+                GO TO 900-SEND-MAP
+
+            END-IF.
+
+       300-ADD-COURSE.
+
+            IF CCODL < 8
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'COURSE CODE MUST BE 8 CHARACTERS'
+                    TO OUTMSGO
+                MOVE -1 TO CCODL
+                GO TO 900-SEND-MAP
+
+            ELSE IF CDESCL < 1
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'ENTER A COURSE DESCRIPTION'
+                    TO OUTMSGO
+                MOVE -1 TO CDESCL
+                GO TO 900-SEND-MAP
+
+            END-IF.
+
+            MOVE CCODI TO SQL-COURSE-CODE.
+            MOVE CDESCI TO SQL-COURSE-DESC.
+            MOVE 'Y' TO SQL-ACTIVE-FLAG.
+
+            EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+
+            EXEC SQL INSERT INTO BILLM.COURSE_CODES
+                       (COURSE_CODE, COURSE_DESC, ACTIVE_FLAG)
+                     VALUES
+                       (:SQL-COURSE-CODE, :SQL-COURSE-DESC,
+                        :SQL-ACTIVE-FLAG)
+            END-EXEC.
+
+            MOVE LOW-VALUES TO CATMAPO.
+            PERFORM 800-MOVE-ATTRIBUTES.
+            MOVE DFHGREEN TO OUTMSGC.
+            MOVE 'COURSE ADDED!' TO OUTMSGO.
+            GO TO 900-SEND-MAP.
+
+       400-CHANGE-COURSE.
+
+            IF CCODL < 8
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'COURSE CODE MUST BE 8 CHARACTERS'
+                    TO OUTMSGO
+                MOVE -1 TO CCODL
+                GO TO 900-SEND-MAP
+
+            ELSE IF CDESCL < 1
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'ENTER A COURSE DESCRIPTION'
+                    TO OUTMSGO
+                MOVE -1 TO CDESCL
+                GO TO 900-SEND-MAP
+
+            END-IF.
+
+            MOVE CCODI TO SQL-COURSE-CODE.
+            MOVE CDESCI TO SQL-COURSE-DESC.
+
+            EXEC SQL WHENEVER NOT FOUND GO TO 950-NOT-FOUND END-EXEC.
+            EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+
+            EXEC SQL UPDATE BILLM.COURSE_CODES
+                        SET COURSE_DESC = :SQL-COURSE-DESC
+                      WHERE COURSE_CODE = :SQL-COURSE-CODE
+            END-EXEC.
+
+            MOVE LOW-VALUES TO CATMAPO.
+            PERFORM 800-MOVE-ATTRIBUTES.
+            MOVE DFHGREEN TO OUTMSGC.
+            MOVE 'COURSE UPDATED!' TO OUTMSGO.
+            GO TO 900-SEND-MAP.
+
+       500-DEACTIVATE-COURSE.
+
+            IF CCODL < 8
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'COURSE CODE MUST BE 8 CHARACTERS'
+                    TO OUTMSGO
+                MOVE -1 TO CCODL
+                GO TO 900-SEND-MAP
+
+            END-IF.
+
+            PERFORM 850-CHECK-ENROLLMENT.
+
+            IF WS-ENROLLMENT-EXISTS
+
+                MOVE LOW-VALUES TO CATMAPO
+                PERFORM 800-MOVE-ATTRIBUTES
+                MOVE 'STUDENTS ARE ENROLLED - CANNOT DEACTIVATE'
+                    TO OUTMSGO
+                MOVE -1 TO CCODL
+                GO TO 900-SEND-MAP
+
+            END-IF.
+
+            MOVE CCODI TO SQL-COURSE-CODE.
+
+            EXEC SQL WHENEVER NOT FOUND GO TO 950-NOT-FOUND END-EXEC.
+            EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+
+            EXEC SQL UPDATE BILLM.COURSE_CODES
+                        SET ACTIVE_FLAG = 'N'
+                      WHERE COURSE_CODE = :SQL-COURSE-CODE
+            END-EXEC.
+
+            MOVE LOW-VALUES TO CATMAPO.
+            PERFORM 800-MOVE-ATTRIBUTES.
+            MOVE DFHGREEN TO OUTMSGC.
+            MOVE 'COURSE DEACTIVATED!' TO OUTMSGO.
+            GO TO 900-SEND-MAP.
+
+       600-EXIT-PROG.
+
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
+
+            EXEC CICS RETURN END-EXEC.
+
+       700-RETURN.
+
+            MOVE LOW-VALUES TO CATMAPO.
+
+            EXEC CICS XCTL PROGRAM('MVPRGM')
+                           COMMAREA(WS-TRANSFER-FIELD)
+                           LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
+
+       800-MOVE-ATTRIBUTES.
+
+            MOVE '  C A T A L O G  S C R E E N  ' TO MTITLEO.
+            MOVE DFHBLUE TO MTITLEC,
+                            FUNCC,
+                            CCODC,
+                            CDESCC.
+            MOVE DFHBMFSE TO FUNCA,
+                             CCODA,
+                             CDESCA.
+
+       850-CHECK-ENROLLMENT.
+
+            MOVE 'N' TO WS-ENROLLMENT-FOUND.
+
+            MOVE LOW-VALUES TO STUFILE-KEY.
+
+            EXEC CICS HANDLE CONDITION ENDFILE(870-CHECK-DONE) END-EXEC.
+
+            EXEC CICS STARTBR FILE('STUFILE')
+                          RIDFLD(STUFILE-KEY)
+                          GTEQ
+            END-EXEC.
+
+       860-CHECK-NEXT.
+
+            EXEC CICS READNEXT FILE('STUFILE')
+                       INTO(STUFILE-RECORD)
+                       RIDFLD(STUFILE-KEY)
+                       LENGTH(STUFILE-LENGTH)
+            END-EXEC.
+
+            IF STUFILE-COURSE1 = CCODI OR
+               STUFILE-COURSE2 = CCODI OR
+               STUFILE-COURSE3 = CCODI OR
+               STUFILE-COURSE4 = CCODI OR
+               STUFILE-COURSE5 = CCODI OR
+               STUFILE-COURSE6 = CCODI OR
+               STUFILE-COURSE7 = CCODI
+
+                MOVE 'Y' TO WS-ENROLLMENT-FOUND
+                GO TO 870-CHECK-DONE
+
+            END-IF.
+
+            GO TO 860-CHECK-NEXT.
+
+       870-CHECK-DONE.
+
+            EXEC CICS ENDBR FILE('STUFILE') END-EXEC.
+
+       900-SEND-MAP.
+
+            EXEC CICS SEND MAP('CATMAP') MAPSET('MVMAP4') CURSOR
+
+            END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV06') END-EXEC.
+
+       950-NOT-FOUND.
+
+            MOVE LOW-VALUES TO CATMAPO.
+            PERFORM 800-MOVE-ATTRIBUTES.
+            MOVE DFHRED TO OUTMSGC.
+            MOVE 'THIS IS NOT A VALID COURSE CODE' TO OUTMSGO.
+            MOVE -1 TO CCODL.
+            GO TO 900-SEND-MAP.
+
+       999-SQL-ERROR.
+
+            MOVE SQLCODE TO WS-SQL-CODE.
+            MOVE LOW-VALUES TO CATMAPO.
+            PERFORM 800-MOVE-ATTRIBUTES.
+            MOVE DFHRED TO OUTMSGC.
+            MOVE WS-SQL-CODE TO OUTMSGO(1:11).
+            MOVE 'SQL ERROR ON CATALOG UPDATE' TO OUTMSGO(12:28).
+            GO TO 900-SEND-MAP.
