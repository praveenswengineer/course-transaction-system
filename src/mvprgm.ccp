@@ -12,10 +12,39 @@
        WORKING-STORAGE SECTION.
        	
        COPY 'MVMAP1'.
-       
+       COPY 'MVMAP5'.
+       COPY 'MVMAP6'.
+       COPY DFHBMSCA.
+       COPY 'OPRFILEC'.
+       COPY 'TRMFILEC'.
+
+      * Set by 250-CHECK-TERMINAL-RESTRICTED - tells 300-CHOICE-1 and
+      * 500-CHOICE-3 whether this terminal is locked to inquiry/browse
+      * regardless of which operator is signed on.
+       01 WS-TRM-READ-ONLY-SW           PIC X VALUE 'N'.
+           88 WS-TRM-IS-READ-ONLY       VALUE 'Y'.
+
        01 WS-TRANSFER-FIELD             PIC XXX.
        01 WS-TRANSFER-LENGTH            PIC S9(4) COMP VALUE 3.
-       
+
+       01 WS-SIGNON-FIELD               PIC XXXX.
+       01 WS-SIGNON-LENGTH              PIC S9(4) COMP VALUE 4.
+
+      * Per-terminal sign-on record, written once at sign-on and read
+      * back on every trip through the menu.  Lives until the CICS
+      * region recycles the terminal's storage, so an operator only
+      * has to sign on once per working session, not once per screen.
+       01 TS-OPR-NAME.
+           05 TS-OPR-TERMID             PIC X(4).
+           05 TS-OPR-ID                 PIC X(4) VALUE 'SGON'.
+
+       01 TS-OPR-LENGTH                 PIC S9(4) COMP VALUE 9.
+
+       01 TS-OPR-RECORD.
+           05 TS-OPR-OPERATOR-ID        PIC X(8).
+           05 TS-OPR-AUTH-LEVEL         PIC X.
+               88 TS-OPR-IS-FULL        VALUE 'F'.
+
        LINKAGE SECTION.
        
        01 DFHCOMMAREA.
@@ -24,40 +53,117 @@
        PROCEDURE DIVISION.
        000-START-LOGIC.
 
+            MOVE EIBTRMID TO TS-OPR-TERMID.
+
             EXEC CICS HANDLE AID PF1(300-CHOICE-1)
                                  PF2(400-CHOICE-2)
                                  PF3(500-CHOICE-3)
                                  PF4(600-CHOICE-4)
+                                 PF5(650-CHOICE-5)
                                  PF9(700-CHOICE-9)
-            
+                                 PF12(800-HELP)
+
             END-EXEC.
-       
-       		EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) 
-            
+
+       		EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME)
+                              QIDERR(120-SEND-SIGNON)
+                              NOTFND(140-SIGNON-REJECTED)
+
             END-EXEC.
-            
+
+            IF EIBCALEN = 4
+
+                GO TO 130-RECEIVE-SIGNON
+
+            END-IF.
+
             IF EIBCALEN = 3
-            
+
                 GO TO 100-FIRST-TIME
-            
+
             END-IF.
 
-         	EXEC CICS RECEIVE MAP('MNUMAP') MAPSET('MVMAP1') 
-            
+         	EXEC CICS RECEIVE MAP('MNUMAP') MAPSET('MVMAP1')
+
             END-EXEC.
 
        		GO TO 200-MAIN-LOGIC.
 
        100-FIRST-TIME.
 
-       		MOVE LOW-VALUES TO MNUMAPO.      
+      * Has this terminal already signed on for the working session?
+      * The sign-on TS queue is written once, when an operator id is
+      * accepted below, and stays in place across every hop through
+      * MVPRGE/MVPRGI/MVPRGU/MVPRGB and back to this menu - only a
+      * fresh terminal (or a CICS restart) clears it and asks again.
+
+            EXEC CICS READQ TS QUEUE(TS-OPR-NAME) INTO(TS-OPR-RECORD)
+                                                  LENGTH(TS-OPR-LENGTH)
+            END-EXEC.
+
+       110-SHOW-MENU.
+
+       		MOVE LOW-VALUES TO MNUMAPO.
+
+       		EXEC CICS SEND MAP('MNUMAP') MAPSET('MVMAP1') ERASE
 
-       		EXEC CICS SEND MAP('MNUMAP') MAPSET('MVMAP1') ERASE 
-            
             END-EXEC.
 
             EXEC CICS RETURN TRANSID('MV01') END-EXEC.
 
+       120-SEND-SIGNON.
+
+            MOVE LOW-VALUES TO SGNMAPO.
+
+            EXEC CICS SEND MAP('SGNMAP') MAPSET('MVMAP5') ERASE
+
+            END-EXEC.
+
+            MOVE SPACES TO WS-SIGNON-FIELD.
+
+            EXEC CICS RETURN TRANSID('MV01') COMMAREA(WS-SIGNON-FIELD)
+                             LENGTH(WS-SIGNON-LENGTH)
+            END-EXEC.
+
+       130-RECEIVE-SIGNON.
+
+            EXEC CICS RECEIVE MAP('SGNMAP') MAPSET('MVMAP5')
+
+            END-EXEC.
+
+            MOVE SPACES TO OPRFILE-RECORD.
+
+            EXEC CICS READ FILE('OPRFILE') INTO(OPRFILE-RECORD)
+                           RIDFLD(OPERIDI)
+            END-EXEC.
+
+            MOVE OPERIDI TO TS-OPR-OPERATOR-ID.
+            MOVE OPRFILE-AUTH-LEVEL TO TS-OPR-AUTH-LEVEL.
+
+            EXEC CICS WRITEQ TS QUEUE(TS-OPR-NAME) FROM(TS-OPR-RECORD)
+                                                   LENGTH(TS-OPR-LENGTH)
+            END-EXEC.
+
+            GO TO 110-SHOW-MENU.
+
+       140-SIGNON-REJECTED.
+
+            MOVE LOW-VALUES TO SGNMAPO.
+
+            MOVE DFHRED TO OUTMSGC.
+
+            MOVE 'OPERATOR ID NOT RECOGNIZED' TO OUTMSGO.
+
+            EXEC CICS SEND MAP('SGNMAP') MAPSET('MVMAP5') ERASE
+
+            END-EXEC.
+
+            MOVE SPACES TO WS-SIGNON-FIELD.
+
+            EXEC CICS RETURN TRANSID('MV01') COMMAREA(WS-SIGNON-FIELD)
+                             LENGTH(WS-SIGNON-LENGTH)
+            END-EXEC.
+
        200-MAIN-LOGIC.
 
        		IF CHOICEI IS EQUAL TO '1'
@@ -76,6 +182,10 @@
 
        			GO TO 600-CHOICE-4
 
+            ELSE IF CHOICEI IS EQUAL TO '5'
+
+                GO TO 650-CHOICE-5
+
        		ELSE IF CHOICEI IS EQUAL TO '9'
 
        			GO TO 700-CHOICE-9
@@ -86,8 +196,53 @@
 
        		END-IF.
 
+      * Looks up EIBTRMID on TRMFILE - a terminal with no entry there
+      * is full access, same default OPRFILE uses for an operator
+      * record that isn't found.
+       250-CHECK-TERMINAL-RESTRICTED.
+
+            MOVE 'N' TO WS-TRM-READ-ONLY-SW.
+
+            EXEC CICS HANDLE CONDITION
+                 NOTFND(255-CHECK-TERMINAL-EXIT)
+            END-EXEC.
+
+            MOVE EIBTRMID TO TRMFILE-TERMID.
+
+            EXEC CICS READ FILE('TRMFILE') INTO(TRMFILE-RECORD)
+                           RIDFLD(TRMFILE-TERMID)
+            END-EXEC.
+
+            IF TRMFILE-READ-ONLY
+
+                MOVE 'Y' TO WS-TRM-READ-ONLY-SW
+
+            END-IF.
+
+       255-CHECK-TERMINAL-EXIT.
+            EXIT.
+
        300-CHOICE-1.
 
+            PERFORM 250-CHECK-TERMINAL-RESTRICTED
+                THRU 255-CHECK-TERMINAL-EXIT.
+
+            IF WS-TRM-IS-READ-ONLY
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
+            EXEC CICS READQ TS QUEUE(TS-OPR-NAME) INTO(TS-OPR-RECORD)
+                                                  LENGTH(TS-OPR-LENGTH)
+            END-EXEC.
+
+            IF NOT TS-OPR-IS-FULL
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
        		MOVE LOW-VALUES TO MNUMAPO.
 
        		EXEC CICS XCTL PROGRAM('MVPRGE')
@@ -110,6 +265,25 @@
 
        500-CHOICE-3.
 
+            PERFORM 250-CHECK-TERMINAL-RESTRICTED
+                THRU 255-CHECK-TERMINAL-EXIT.
+
+            IF WS-TRM-IS-READ-ONLY
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
+            EXEC CICS READQ TS QUEUE(TS-OPR-NAME) INTO(TS-OPR-RECORD)
+                                                  LENGTH(TS-OPR-LENGTH)
+            END-EXEC.
+
+            IF NOT TS-OPR-IS-FULL
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
             MOVE LOW-VALUES TO MNUMAPO.
 
        		EXEC CICS XCTL PROGRAM('MVPRGU')
@@ -130,12 +304,60 @@
 
        		EXEC CICS RETURN TRANSID('MV05') END-EXEC.
 
+       650-CHOICE-5.
+
+            PERFORM 250-CHECK-TERMINAL-RESTRICTED
+                THRU 255-CHECK-TERMINAL-EXIT.
+
+            IF WS-TRM-IS-READ-ONLY
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
+            EXEC CICS READQ TS QUEUE(TS-OPR-NAME) INTO(TS-OPR-RECORD)
+                                                  LENGTH(TS-OPR-LENGTH)
+            END-EXEC.
+
+            IF NOT TS-OPR-IS-FULL
+
+                GO TO 999-NOT-AUTHORIZED
+
+            END-IF.
+
+            MOVE LOW-VALUES TO MNUMAPO.
+
+       		EXEC CICS XCTL PROGRAM('MVPRGCM')
+                           COMMAREA(WS-TRANSFER-FIELD)
+                           LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
+
+       		EXEC CICS RETURN TRANSID('MV06') END-EXEC.
+
        700-CHOICE-9.
 
        		EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
-            
+
        		EXEC CICS RETURN END-EXEC.
 
+       800-HELP.
+
+            MOVE SPACES TO HLPMAPO.
+
+            MOVE 'MVPRGM - MENU HELP' TO HLPTTLO.
+            MOVE 'PF1=ADD  PF2=INQUIRY  PF3=UPDATE/DELETE  PF4=BROWSE'
+                TO HLPLN1O.
+            MOVE 'PF5=CATALOG MAINTENANCE   PF9=EXIT   PF12=HELP'
+                TO HLPLN2O.
+            MOVE 'OR TYPE A CHOICE NUMBER 1-9 AND PRESS ENTER'
+                TO HLPLN3O.
+
+            EXEC CICS SEND MAP('HLPMAP') MAPSET('MVMAP6') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV01') COMMAREA(DFHCOMMAREA)
+                             LENGTH(EIBCALEN)
+            END-EXEC.
+
        999-SEND-ERROR-MSG.
 
        		MOVE LOW-VALUES TO MNUMAPO.
@@ -146,3 +368,13 @@
 
        		EXEC CICS RETURN TRANSID('MV01') END-EXEC.
 
+       999-NOT-AUTHORIZED.
+
+            MOVE LOW-VALUES TO MNUMAPO.
+
+            MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO OUTMSGO.
+
+            EXEC CICS SEND MAP('MNUMAP') MAPSET('MVMAP1') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV01') END-EXEC.
+
