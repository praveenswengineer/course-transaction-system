@@ -13,6 +13,7 @@
        
        COPY 'MVMAP2'.
        COPY DFHBMSCA.
+       COPY 'MVMAP6'.
 
       * Transfer fields 
        01 WS-TRANSFER-FIELD                 PIC XXX.
@@ -22,8 +23,67 @@
                10 WS-CC-COURSE-CODE-PART1   PIC X(4).
                10 WS-CC-COURSE-CODE-PART2   PIC X(4).
            05 WS-CC-COURSE-DESC             PIC X(17).
-       01 WS-CC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 25.
-      
+           05 WS-CC-SUGGEST-CODE            PIC X(8).
+           05 WS-CC-SUGGEST-DESC            PIC X(17).
+      * Capacity/seat tracking - WS-CC-CAPACITY and WS-CC-SEATS-TAKEN
+      * come back on every lookup, WS-CC-AT-CAPACITY is 'Y' once the
+      * course is full. WS-CC-ACTION is an input field: SPACES means
+      * the original lookup-only behaviour; 'I'/'D' commit or release
+      * one seat on WS-CC-COURSE-CODE instead of looking it up.
+           05 WS-CC-CAPACITY                PIC S9(4) COMP.
+           05 WS-CC-SEATS-TAKEN             PIC S9(4) COMP.
+           05 WS-CC-AT-CAPACITY             PIC X(1).
+      * 'Y' once MVPRGCM's 500-DEACTIVATE-COURSE has turned this course
+      * off - blocks new enrollment the same way WS-CC-AT-CAPACITY does.
+           05 WS-CC-COURSE-INACTIVE         PIC X(1).
+           05 WS-CC-ACTION                  PIC X(1).
+       01 WS-CC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 57.
+
+      * Built only when MVPRGCC comes back with a close-match
+      * suggestion for a course code that wasn't found.
+       01 WS-CC-SUGGEST-MSG.
+           05 FILLER                        PIC X(17)
+                    VALUE 'NOT VALID - TRY: '.
+           05 WS-CC-SUGGEST-MSG-CODE        PIC X(8).
+           05 FILLER                        PIC X(15) VALUE SPACES.
+       01 WS-AC-TRANSFER-FIELD.
+           05 WS-AC-AREA-CODE               PIC X(3).
+           05 WS-AC-POSTAL-PREFIX           PIC X(1).
+       01 WS-AC-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 4.
+
+      * Commarea for MVPRGVL, the callable service that does the
+      * postal code/phone number/term-year edits shared with MVPRGU.
+       01 WS-VL-TRANSFER-FIELD.
+           05 WS-VL-POSCO1                  PIC X(3).
+           05 WS-VL-POSCO1-LEN              PIC S9(4) COMP.
+           05 WS-VL-POSCO2                  PIC X(3).
+           05 WS-VL-POSCO2-LEN              PIC S9(4) COMP.
+           05 WS-VL-AREA-CODE               PIC X(3).
+           05 WS-VL-AREA-CODE-LEN           PIC S9(4) COMP.
+           05 WS-VL-EXCHANGE                PIC X(3).
+           05 WS-VL-EXCHANGE-LEN            PIC S9(4) COMP.
+           05 WS-VL-PHONE-NUM               PIC X(4).
+           05 WS-VL-PHONE-NUM-LEN           PIC S9(4) COMP.
+           05 WS-VL-INTL-SW                 PIC X(1).
+           05 WS-VL-INTL-SW-LEN             PIC S9(4) COMP.
+           05 WS-VL-TERM                    PIC X(1).
+           05 WS-VL-TERM-LEN                PIC S9(4) COMP.
+           05 WS-VL-YEAR                    PIC X(4).
+           05 WS-VL-YEAR-LEN                PIC S9(4) COMP.
+           05 WS-VL-VALID-SW                PIC X(1).
+               88 WS-VL-IS-VALID               VALUE 'Y'.
+           05 WS-VL-ERROR-MSG               PIC X(40).
+           05 WS-VL-ERROR-FIELD-NO          PIC 9.
+               88 WS-VL-ERR-POSTAL1            VALUE 1.
+               88 WS-VL-ERR-POSTAL2            VALUE 2.
+               88 WS-VL-ERR-AREA-CODE          VALUE 3.
+               88 WS-VL-ERR-INTL-SW            VALUE 4.
+               88 WS-VL-ERR-EXCHANGE           VALUE 5.
+               88 WS-VL-ERR-PHONE-NUM          VALUE 6.
+               88 WS-VL-ERR-TERM               VALUE 7.
+               88 WS-VL-ERR-YEAR               VALUE 8.
+       01 WS-VL-TRANSFER-LENGTH             PIC S9(4) COMP VALUE 80.
+
       * Counter for the number for course codes that have been found
       * empty.
        01   WS-EMPTY-CC-COUNT               PIC 99 VALUE 0.
@@ -35,56 +95,35 @@
        01   WS-POSTAL-CODE-ERROR-CONST      PIC X(38) 
                 VALUE 'ENTER A POSTAL CODE (EXAMPLE: L1L 1L1)'.
 
-       01   WS-NOT-FOUND-CONST              PIC X(16) 
+       01   WS-NOT-FOUND-CONST              PIC X(16)
                 VALUE 'COURSE NOT FOUND'.
+
+      * Constant that holds the error message that displays when the
+      * postal code prefix doesn't match the region the area code
+      * belongs to.
+       01   WS-AREA-POSTAL-ERROR-CONST      PIC X(38)
+                VALUE 'POSTAL CODE PREFIX DOES NOT MATCH AREA'.
        
       * STUFILE fields that hold the input from the user to be written
       * once it has been valid.
-       
-       01 STUFILE-LENGTH                    PIC S9(4) COMP VALUE 150.
-       
-       01  STUFILE-RECORD.
-           05  STUFILE-KEY.
-               10  STUFILE-PREFIX           PIC XXX VALUE 'MJV'.
-               10  STUFILE-STUDENT-NO       PIC X(7).
-           05  STUFILE-NAME                 PIC X(20).
-           05  STUFILE-COURSES.
-               10  STUFILE-COURSE1.    
-                   15 STUFILE-COURSE1-PART1 PIC X(4).
-                   15 STUFILE-COURSE1-PART2 PIC X(4).
-               10  STUFILE-COURSE2. 
-                   15 STUFILE-COURSE2-PART1 PIC X(4).
-                   15 STUFILE-COURSE2-PART2 PIC X(4).               
-               10  STUFILE-COURSE3.        
-                   15 STUFILE-COURSE3-PART1 PIC X(4).
-                   15 STUFILE-COURSE3-PART2 PIC X(4).
-               10  STUFILE-COURSE4.
-                   15 STUFILE-COURSE4-PART1 PIC X(4).
-                   15 STUFILE-COURSE4-PART2 PIC X(4).               
-               10  STUFILE-COURSE5.
-                   15 STUFILE-COURSE5-PART1 PIC X(4).
-                   15 STUFILE-COURSE5-PART2 PIC X(4).               
-
-           05  STUFILE-ADDR-LINE1           PIC X(20).
-           05  STUFILE-ADDR-LINE2           PIC X(20).
-           05  STUFILE-ADDR-LINE3           PIC X(20).
-           
-           05  STUFILE-POSTAL.
-               10  STUFILE-POSTAL-1         PIC XXX.
-               10  STUFILE-POSTAL-2         PIC XXX.
-           
-           05  STUFILE-PHONE.
-               10  STUFILE-AREA-CODE        PIC XXX.
-               10  STUFILE-EXCHANGE         PIC XXX.
-               10  STUFILE-PHONE-NUM        PIC XXXX.
-           
-           05  FILLER                       PIC X(11) VALUE SPACES.
-           
-       01  COURSES-ARRAY.                    
-           05  COURSES-VALUE                OCCURS 5.
+
+       COPY 'STUFILEC'.
+
+       COPY 'STUCTLC'.
+
+       COPY 'AUDITREC'.
+
+       COPY 'WAITRECC'.
+
+      * Which course slot (1-7) 950-CC-VALIDATION last found at
+      * capacity - set only when PF5 is pressed to waitlist it.
+       01   WS-WAITLIST-SUB                  PIC 9 VALUE 0.
+
+       01  COURSES-ARRAY.
+           05  COURSES-VALUE                OCCURS 7.
                10  COURSES-PART-1           PIC X(4).
                10  COURSES-PART-2           PIC X(4).
-           05  COURSES-LENGTH               PIC 9 OCCURS 5.
+           05  COURSES-LENGTH               PIC 9 OCCURS 7.
            05  COURSES-SUB                  PIC 9.
            
        01  COURSES-CHECK-SUB                PIC 9.
@@ -106,8 +145,11 @@
        
       * Assigns function keys      
             EXEC CICS HANDLE AID PF1(700-RETURN)
+                                 PF2(950-TRANSFER-TO-UPDATE)
+                                 PF5(955-WAITLIST-STUDENT)
                                  PF9(500-EXIT-PROG)
-            
+                                 PF12(980-HELP)
+
             END-EXEC.
        
       * Handles the conditions with first entry and duplicate records
@@ -169,38 +211,29 @@
             MOVE CCOD51I TO COURSES-PART-1(5).
             MOVE CCOD52I TO COURSES-PART-2(5).
             COMPUTE COURSES-LENGTH(5) = CCOD51L + CCOD52L.
-            
-      * Student number validation     
-            IF STUNUML IS < 7
-                
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'THE STUDENT NUMBER MUST BE 7 LONG' 
-                    TO OUTMSGO
-                MOVE -1 TO STUNUML
-                GO TO 400-SEND-MAP
-                    
-            ELSE IF STUNUMI IS NOT NUMERIC
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'THE STUDENT NUMBER IS NOT NUMERIC' 
-                    TO OUTMSGO
-                MOVE -1 TO STUNUML
-                GO TO 400-SEND-MAP
-            
-            END-IF.
-            
+
+            MOVE CCOD61I TO COURSES-PART-1(6).
+            MOVE CCOD62I TO COURSES-PART-2(6).
+            COMPUTE COURSES-LENGTH(6) = CCOD61L + CCOD62L.
+
+            MOVE CCOD71I TO COURSES-PART-1(7).
+            MOVE CCOD72I TO COURSES-PART-2(7).
+            COMPUTE COURSES-LENGTH(7) = CCOD71L + CCOD72L.
+
+      * The student number is no longer operator-entered - it is
+      * assigned from STUCTL when the record is written (see
+      * 295-ASSIGN-STUDENT-NO), so STUNUMI is never validated here.
+
             PERFORM VARYING COURSES-SUB FROM 1 BY 1
-                                UNTIL COURSES-SUB > 5
+                                UNTIL COURSES-SUB > 7
                 PERFORM 950-CC-VALIDATION
-                PERFORM 900-CHECK-COURSES 
+                PERFORM 900-CHECK-COURSES
                    VARYING COURSES-CHECK-SUB FROM 1 BY 1
-                                UNTIL COURSES-CHECK-SUB > 5
+                                UNTIL COURSES-CHECK-SUB > 7
             END-PERFORM.
-            
+
       * Validation for no course codes entered
-            IF WS-EMPTY-CC-COUNT = 5
+            IF WS-EMPTY-CC-COUNT = 7
                 
                 MOVE LOW-VALUES TO IAEMAPO
                 PERFORM 600-MOVE-ATTRIBUTES
@@ -304,210 +337,120 @@
                 
             END-IF.
             
-      * Validation for postal code part 1 if less than 3 characters      
-            IF POSCO1L < 3
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-        
-      * Validation for postal code part 1 starts with a letter 
-            ELSE IF POSCO1I (1:1) IS < 'A'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO1I (1:1) IS > 'Z'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-        
-      * Validation for postal code part 1 has to have a number 
-      * in the middle 
-            ELSE IF POSCO1I (2:1) IS NOT NUMERIC
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-                
-      * Validation for postal code part 1 ends with a letter          
-            ELSE IF POSCO1I (3:1) IS < 'A'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO1I (3:1) IS > 'Z'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
+      * The postal code/phone number/term-year edits are now done by
+      * MVPRGVL, a callable service shared with MVPRGU, rather than
+      * typed out here - see 250-VALIDATE-REC below.
+            PERFORM 250-VALIDATE-REC THRU 250-VALIDATE-EXIT.
+
+            GO TO 300-WRITE-REC.
+
+      * Runs the postal code/phone number/term-year edits through
+      * MVPRGVL and re-does this program's own screen presentation
+      * (attributes, message, cursor field) if it comes back invalid.
+      * GO TO 400-SEND-MAP from inside a PERFORM works the same way
+      * it always has elsewhere in this program - it leaves the
+      * paragraph without returning to 200-MAIN-LOGIC.
+       250-VALIDATE-REC.
+
+            MOVE POSCO1I TO WS-VL-POSCO1.
+            MOVE POSCO1L TO WS-VL-POSCO1-LEN.
+            MOVE POSCO2I TO WS-VL-POSCO2.
+            MOVE POSCO2L TO WS-VL-POSCO2-LEN.
+            MOVE AREACOI TO WS-VL-AREA-CODE.
+            MOVE AREACOL TO WS-VL-AREA-CODE-LEN.
+            MOVE EXCHCOI TO WS-VL-EXCHANGE.
+            MOVE EXCHCOL TO WS-VL-EXCHANGE-LEN.
+            MOVE PHONUMI TO WS-VL-PHONE-NUM.
+            MOVE PHONUML TO WS-VL-PHONE-NUM-LEN.
+            MOVE INTLSWI TO WS-VL-INTL-SW.
+            MOVE INTLSWL TO WS-VL-INTL-SW-LEN.
+            MOVE REGTRMI TO WS-VL-TERM.
+            MOVE REGTRML TO WS-VL-TERM-LEN.
+            MOVE REGYRI TO WS-VL-YEAR.
+            MOVE REGYRL TO WS-VL-YEAR-LEN.
+
+            EXEC CICS LINK PROGRAM('MVPRGVL')
+                           COMMAREA(WS-VL-TRANSFER-FIELD)
+                           LENGTH(WS-VL-TRANSFER-LENGTH)
+            END-EXEC.
+
+            IF WS-VL-IS-VALID
+                GO TO 250-VALIDATE-EXIT
+            END-IF.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+            PERFORM 600-MOVE-ATTRIBUTES.
+            MOVE WS-VL-ERROR-MSG TO OUTMSGO.
+
+            IF WS-VL-ERR-POSTAL1
                 MOVE -1 TO POSCO1L
-                GO TO 400-SEND-MAP
-            
-      * Validation for postal code part 2 if less than 3 characters       
-            ELSE IF POSCO2L < 3
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST
-                    TO OUTMSGO
+            ELSE IF WS-VL-ERR-POSTAL2
                 MOVE -1 TO POSCO2L
-                GO TO 400-SEND-MAP
-       
-      * Validation for postal code part 2 starts with a number 
-            ELSE IF POSCO2I (1:1) IS NOT NUMERIC
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                GO TO 400-SEND-MAP
-       
-      * Validation for postal code part 2 has to have a number 
-      * in the middle
-            ELSE IF POSCO2I (2:1) IS < 'A'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                GO TO 400-SEND-MAP
-                
-            ELSE IF POSCO2I (2:1) IS > 'Z'
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                GO TO 400-SEND-MAP
-            
-      * Validation for postal code part 1 ends with a letter     
-            ELSE IF POSCO2I (3:1) IS NOT NUMERIC
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE WS-POSTAL-CODE-ERROR-CONST 
-                    TO OUTMSGO
-                MOVE -1 TO POSCO2L
-                GO TO 400-SEND-MAP
-            
-            END-IF.
-            IF AREACOI IS NOT NUMERIC
-            
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS' 
-                    TO OUTMSGO
+            ELSE IF WS-VL-ERR-AREA-CODE
                 MOVE -1 TO AREACOL
-                GO TO 400-SEND-MAP
-                
-            ELSE
-            
-                IF AREACOL < 3
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN AREA CODE WITH 3 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO AREACOL
-                    GO TO 400-SEND-MAP
-                
-                END-IF
-            
-            END-IF.
-            IF AREACOI IS NOT EQUAL TO 905
-            
-                IF AREACOI IS NOT EQUAL TO 416
-                
-                    IF AREACOI IS NOT EQUAL TO 705
-                    
-                        MOVE LOW-VALUES TO IAEMAPO
-                        PERFORM 600-MOVE-ATTRIBUTES
-                        MOVE 'AREA CODE MUST BE "905", "416" OR "705"' 
-                            TO OUTMSGO
-                        MOVE -1 TO AREACOL
-                        GO TO 400-SEND-MAP
-                        
-                    END-IF
-                    
-                END-IF
-                
-            END-IF.
-            IF EXCHCOI IS NOT NUMERIC
-                
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS' 
-                    TO OUTMSGO
+            ELSE IF WS-VL-ERR-INTL-SW
+                MOVE -1 TO INTLSWL
+            ELSE IF WS-VL-ERR-EXCHANGE
                 MOVE -1 TO EXCHCOL
-                GO TO 400-SEND-MAP
-                
-            ELSE
-            
-                IF EXCHCOL < 3
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN EXCHANGE NUMBER WITH 3 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO EXCHCOL
-                    GO TO 400-SEND-MAP
-                    
-                END-IF
-                
-            END-IF.
-            IF PHONUMI IS NOT NUMERIC
-                
-                MOVE LOW-VALUES TO IAEMAPO
-                PERFORM 600-MOVE-ATTRIBUTES
-                MOVE 'ENTER AN PHONE NUMBER WITH 4 NUMBERS' 
-                    TO OUTMSGO
+            ELSE IF WS-VL-ERR-PHONE-NUM
                 MOVE -1 TO PHONUML
-                GO TO 400-SEND-MAP
-                
-            ELSE
-            
-                IF PHONUML < 4
-                
-                    MOVE LOW-VALUES TO IAEMAPO
-                    PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'ENTER AN EXCHANGE NUMBER WITH 4 NUMBERS' 
-                        TO OUTMSGO
-                    MOVE -1 TO PHONUML
-                    GO TO 400-SEND-MAP
-                    
-                END-IF
-                
+            ELSE IF WS-VL-ERR-TERM
+                MOVE -1 TO REGTRML
+            ELSE IF WS-VL-ERR-YEAR
+                MOVE -1 TO REGYRL
             END-IF.
-            
-            GO TO 300-WRITE-REC.
+
+            GO TO 400-SEND-MAP.
+
+       250-VALIDATE-EXIT.
+            EXIT.
+
+      * Assigns the next available student number out of STUCTL rather
+      * than trusting the clerk to key one in - NOTFND only happens the
+      * very first time this transaction runs against a fresh STUCTL
+      * file, and seeds it starting from student number 1.
+       295-ASSIGN-STUDENT-NO.
+
+            EXEC CICS HANDLE CONDITION
+                 NOTFND(296-FIRST-STUDENT-NO)
+            END-EXEC.
+
+            EXEC CICS READ FILE('STUCTL')
+                 INTO(STUCTL-RECORD)
+                 RIDFLD(STUCTL-KEY)
+                 UPDATE
+            END-EXEC.
+
+            ADD 1 TO STUCTL-LAST-STUDENT-NO.
+
+            EXEC CICS REWRITE FILE('STUCTL')
+                 FROM(STUCTL-RECORD)
+                 LENGTH(STUCTL-LENGTH)
+            END-EXEC.
+
+            MOVE STUCTL-LAST-STUDENT-NO TO STUFILE-STUDENT-NO.
+
+            GO TO 297-ASSIGN-EXIT.
+
+       296-FIRST-STUDENT-NO.
+
+            MOVE 1 TO STUCTL-LAST-STUDENT-NO.
+
+            EXEC CICS WRITE FILE('STUCTL')
+                 FROM(STUCTL-RECORD)
+                 RIDFLD(STUCTL-KEY)
+                 LENGTH(STUCTL-LENGTH)
+            END-EXEC.
+
+            MOVE STUCTL-LAST-STUDENT-NO TO STUFILE-STUDENT-NO.
+
+       297-ASSIGN-EXIT.
+            EXIT.
 
        300-WRITE-REC.
-            
-            MOVE STUNUMI TO STUFILE-STUDENT-NO.
-            
+
+            PERFORM 295-ASSIGN-STUDENT-NO THRU 297-ASSIGN-EXIT.
+
             MOVE STUNAMI TO STUFILE-NAME.
             
             MOVE CCOD11I TO STUFILE-COURSE1-PART1.
@@ -527,9 +470,17 @@
             MOVE CCOD42I TO STUFILE-COURSE4-PART2.
             
             MOVE CCOD51I TO STUFILE-COURSE5-PART1.
-            
+
             MOVE CCOD52I TO STUFILE-COURSE5-PART2.
-            
+
+            MOVE CCOD61I TO STUFILE-COURSE6-PART1.
+
+            MOVE CCOD62I TO STUFILE-COURSE6-PART2.
+
+            MOVE CCOD71I TO STUFILE-COURSE7-PART1.
+
+            MOVE CCOD72I TO STUFILE-COURSE7-PART2.
+
             MOVE ADDR01I TO STUFILE-ADDR-LINE1.
             
             MOVE ADDR02I TO STUFILE-ADDR-LINE2.
@@ -545,25 +496,66 @@
             MOVE EXCHCOI TO STUFILE-EXCHANGE.
             
             MOVE PHONUMI TO STUFILE-PHONE-NUM.
-            
+
+            MOVE INTLSWI TO STUFILE-INTL-PHONE-SW.
+
+            MOVE REGTRMI TO STUFILE-TERM.
+
+            MOVE REGYRI TO STUFILE-YEAR.
+
+            MOVE EIBDATE TO STUFILE-LAST-UPDATED-DATE.
+
+            MOVE EIBTIME TO STUFILE-LAST-UPDATED-TIME.
+
             EXEC CICS WRITE FILE('STUFILE') FROM(STUFILE-RECORD)
-                          LENGTH(STUFILE-LENGTH) RIDFLD(STUFILE-KEY) 
+                          LENGTH(STUFILE-LENGTH) RIDFLD(STUFILE-KEY)
             END-EXEC.
-            
+
+            PERFORM 970-WRITE-AUDIT-REC.
+
+            PERFORM 310-COMMIT-COURSE-SEATS.
+
             EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
 
             MOVE LOW-VALUES TO IAEMAPO.
-            
+
             PERFORM 600-MOVE-ATTRIBUTES.
-            
+
+            MOVE STUFILE-STUDENT-NO TO STUNUMO.
+
             MOVE DFHGREEN TO OUTMSGC.
-            
-            MOVE 'STUDENT RECORD ADDED!' TO OUTMSGO.
-            
+
+            MOVE 'STUDENT RECORD ADDED! NUMBER IS SHOWN ABOVE'
+                TO OUTMSGO.
+
             EXEC CICS SEND MAP('IAEMAP') MAPSET('MVMAP2') END-EXEC.
 
             EXEC CICS RETURN TRANSID('MV03') END-EXEC.
-            
+
+       310-COMMIT-COURSE-SEATS.
+
+      * One seat is committed per non-blank course slot only here,
+      * after the whole registration has actually been written to
+      * STUFILE - 950-CC-VALIDATION runs again every time a clerk
+      * corrects some other field and resubmits the screen, so it is
+      * not a safe place to count a seat as taken.
+            MOVE 'I' TO WS-CC-ACTION.
+
+            PERFORM VARYING COURSES-SUB FROM 1 BY 1
+                                UNTIL COURSES-SUB > 7
+
+                IF COURSES-LENGTH(COURSES-SUB) = 8
+
+                    MOVE COURSES-PART-1(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART1
+                    MOVE COURSES-PART-2(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART2
+                    PERFORM 800-RUN-CC-PROG
+
+                END-IF
+
+            END-PERFORM.
+
        400-SEND-MAP.
             
             MOVE DFHRED TO OUTMSGC.
@@ -597,6 +589,10 @@
                             CCOD42C,
                             CCOD51C,
                             CCOD52C,
+                            CCOD61C,
+                            CCOD62C,
+                            CCOD71C,
+                            CCOD72C,
                             ADDR01C,
                             ADDR02C,
                             ADDR03C,
@@ -604,7 +600,10 @@
                             POSCO2C,
                             AREACOC,
                             EXCHCOC,
-                            PHONUMC.
+                            PHONUMC,
+                            REGTRMC,
+                            REGYRC,
+                            INTLSWC.
             MOVE DFHBMFSE TO STUNAMA, 
                              CCOD11A, 
                              CCOD12A, 
@@ -616,6 +615,10 @@
                              CCOD42A,
                              CCOD51A,
                              CCOD52A,
+                             CCOD61A,
+                             CCOD62A,
+                             CCOD71A,
+                             CCOD72A,
                              ADDR01A,
                              ADDR02A,
                              ADDR03A,
@@ -623,7 +626,10 @@
                              POSCO2A,
                              AREACOA,
                              EXCHCOA,
-                             PHONUMA.
+                             PHONUMA,
+                             REGTRMA,
+                             REGYRA,
+                             INTLSWA.
        
        700-RETURN.
        
@@ -692,15 +698,33 @@
                         MOVE -1 TO CCOD41L
                         GO TO 400-SEND-MAP
                     
-                    ELSE
+                    ELSE IF COURSES-SUB = 5
 
-                        MOVE 'COURSE 5 HAS SAME VALUE AS COURSE ' 
+                        MOVE 'COURSE 5 HAS SAME VALUE AS COURSE '
                             TO MESSAGE-VALUE
                         MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
                         MOVE ERROR-MESSAGE TO OUTMSGO
                         MOVE -1 TO CCOD51L
                         GO TO 400-SEND-MAP
-                    
+
+                    ELSE IF COURSES-SUB = 6
+
+                        MOVE 'COURSE 6 HAS SAME VALUE AS COURSE '
+                            TO MESSAGE-VALUE
+                        MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
+                        MOVE ERROR-MESSAGE TO OUTMSGO
+                        MOVE -1 TO CCOD61L
+                        GO TO 400-SEND-MAP
+
+                    ELSE
+
+                        MOVE 'COURSE 7 HAS SAME VALUE AS COURSE '
+                            TO MESSAGE-VALUE
+                        MOVE COURSES-CHECK-SUB TO COURSES-NUMBER
+                        MOVE ERROR-MESSAGE TO OUTMSGO
+                        MOVE -1 TO CCOD71L
+                        GO TO 400-SEND-MAP
+
                     END-IF
                     
                   END-IF
@@ -745,19 +769,45 @@
                 
             ELSE
             
-                MOVE COURSES-PART-1(COURSES-SUB) 
+                MOVE COURSES-PART-1(COURSES-SUB)
                     TO WS-CC-COURSE-CODE-PART1
-                MOVE COURSES-PART-2(COURSES-SUB) 
+                MOVE COURSES-PART-2(COURSES-SUB)
                     TO WS-CC-COURSE-CODE-PART2
+                MOVE SPACES TO WS-CC-ACTION
                 PERFORM 800-RUN-CC-PROG
                 IF WS-CC-COURSE-DESC EQUAL TO WS-NOT-FOUND-CONST
-                
+
                     MOVE LOW-VALUES TO IAEMAPO
                     PERFORM 600-MOVE-ATTRIBUTES
-                    MOVE 'THIS IS NOT A VALID COURSE CODE' TO OUTMSGO
+                    IF WS-CC-SUGGEST-CODE NOT EQUAL TO SPACES
+                        MOVE WS-CC-SUGGEST-CODE
+                            TO WS-CC-SUGGEST-MSG-CODE
+                        MOVE WS-CC-SUGGEST-MSG TO OUTMSGO
+                    ELSE
+                        MOVE 'THIS IS NOT A VALID COURSE CODE'
+                            TO OUTMSGO
+                    END-IF
                     PERFORM 960-MOVE-CURSOR
                     GO TO 400-SEND-MAP
-                
+
+                ELSE IF WS-CC-AT-CAPACITY EQUAL TO 'Y'
+
+                    MOVE LOW-VALUES TO IAEMAPO
+                    PERFORM 600-MOVE-ATTRIBUTES
+                    MOVE 'THIS COURSE IS FULL - PF5 TO WAITLIST'
+                        TO OUTMSGO
+                    PERFORM 960-MOVE-CURSOR
+                    GO TO 400-SEND-MAP
+
+                ELSE IF WS-CC-COURSE-INACTIVE EQUAL TO 'Y'
+
+                    MOVE LOW-VALUES TO IAEMAPO
+                    PERFORM 600-MOVE-ATTRIBUTES
+                    MOVE 'THIS COURSE HAS BEEN DEACTIVATED'
+                        TO OUTMSGO
+                    PERFORM 960-MOVE-CURSOR
+                    GO TO 400-SEND-MAP
+
                 END-IF
 
             END-IF.
@@ -780,22 +830,217 @@
             ELSE IF COURSES-SUB = 4
 
                 MOVE -1 TO CCOD41L
-            
-            ELSE
+
+            ELSE IF COURSES-SUB = 5
 
                 MOVE -1 TO CCOD51L
-            
+
+            ELSE IF COURSES-SUB = 6
+
+                MOVE -1 TO CCOD61L
+
+            ELSE
+
+                MOVE -1 TO CCOD71L
+
             END-IF.
             
        
+       970-WRITE-AUDIT-REC.
+
+            MOVE STUFILE-STUDENT-NO TO AUDIT-STUDENT-NO.
+            MOVE EIBDATE TO AUDIT-DATE.
+            MOVE EIBTIME TO AUDIT-TIME.
+            MOVE 'A' TO AUDIT-ACTION.
+            MOVE EIBTRMID TO AUDIT-TERMID.
+            MOVE SPACES TO AUDIT-OPERATOR-ID.
+            MOVE LOW-VALUES TO AUDIT-BEFORE-IMAGE.
+            MOVE STUFILE-RECORD TO AUDIT-AFTER-IMAGE.
+
+            EXEC CICS WRITE FILE('AUDITLOG') FROM(AUDITLOG-RECORD)
+                          LENGTH(AUDITLOG-LENGTH) RIDFLD(AUDIT-KEY)
+            END-EXEC.
+
        999-SEND-ERROR-DUP-RECORD-MSG.
-            
+
             MOVE LOW-VALUES TO IAEMAPO.
-            
+
             PERFORM 600-MOVE-ATTRIBUTES.
 
-            MOVE 'DUPLICATE RECORD FOUND' TO OUTMSGO.
-            
+            MOVE 'DUPLICATE RECORD - PRESS PF2 TO UPDATE' TO OUTMSGO.
+
+      * STUNUMA is left untouched by 600-MOVE-ATTRIBUTES on this
+      * screen (the number is auto-assigned, never keyed), so without
+      * a FORCE-MDT attribute here the field stays skipped and the
+      * colliding number set into STUNUMO below would never transmit
+      * back on the RECEIVE MAP that drives 950-TRANSFER-TO-UPDATE -
+      * same technique MVPRGU uses to echo back its own read-only
+      * student number.
+            MOVE DFHBMASF TO STUNUMA.
+
+            MOVE STUFILE-STUDENT-NO TO STUNUMO.
+
             MOVE -1 TO STUNUML.
 
             GO TO 400-SEND-MAP.
+
+      * Student number the operator typed already exists on STUFILE -
+      * rather than making them re-key everything on the Update
+      * screen, hand them straight there with the record loaded.
+       950-TRANSFER-TO-UPDATE.
+
+      * STUNUMI is already populated by 000-START-LOGIC's single
+      * RECEIVE MAP, which is what dispatched here via HANDLE AID PF2
+      * in the first place - there is no further terminal input
+      * pending for this task, so a second RECEIVE MAP here has
+      * nothing to receive and only raises MAPFAIL back to
+      * 100-FIRST-TIME.
+            MOVE STUNUMI TO STUFILE-STUDENT-NO.
+
+            MOVE 7 TO WS-TRANSFER-LENGTH.
+
+            EXEC CICS XCTL PROGRAM('MVPRGU')
+                           COMMAREA(STUFILE-STUDENT-NO)
+                           LENGTH(WS-TRANSFER-LENGTH)
+            END-EXEC.
+
+      * PF5 after a "COURSE IS FULL" message - re-reads the screen
+      * fresh (nothing survives from the failed transaction that
+      * flagged it) and re-scans the course slots to find the one
+      * still at capacity, since that is the only slot the clerk could
+      * be reacting to. The student is logged on WAITLST for that
+      * course, the slot is cleared, and the rest of the screen is
+      * revalidated as if that course had never been typed.
+       955-WAITLIST-STUDENT.
+
+      * Same as 950-TRANSFER-TO-UPDATE - the fields below were already
+      * populated by 000-START-LOGIC's single RECEIVE MAP that
+      * dispatched here via HANDLE AID PF5; a second RECEIVE MAP has no
+      * pending input to receive and only raises MAPFAIL.
+            MOVE CCOD11I TO COURSES-PART-1(1).
+            MOVE CCOD12I TO COURSES-PART-2(1).
+            COMPUTE COURSES-LENGTH(1) = CCOD11L + CCOD12L.
+
+            MOVE CCOD21I TO COURSES-PART-1(2).
+            MOVE CCOD22I TO COURSES-PART-2(2).
+            COMPUTE COURSES-LENGTH(2) = CCOD21L + CCOD22L.
+
+            MOVE CCOD31I TO COURSES-PART-1(3).
+            MOVE CCOD32I TO COURSES-PART-2(3).
+            COMPUTE COURSES-LENGTH(3) = CCOD31L + CCOD32L.
+
+            MOVE CCOD41I TO COURSES-PART-1(4).
+            MOVE CCOD42I TO COURSES-PART-2(4).
+            COMPUTE COURSES-LENGTH(4) = CCOD41L + CCOD42L.
+
+            MOVE CCOD51I TO COURSES-PART-1(5).
+            MOVE CCOD52I TO COURSES-PART-2(5).
+            COMPUTE COURSES-LENGTH(5) = CCOD51L + CCOD52L.
+
+            MOVE CCOD61I TO COURSES-PART-1(6).
+            MOVE CCOD62I TO COURSES-PART-2(6).
+            COMPUTE COURSES-LENGTH(6) = CCOD61L + CCOD62L.
+
+            MOVE CCOD71I TO COURSES-PART-1(7).
+            MOVE CCOD72I TO COURSES-PART-2(7).
+            COMPUTE COURSES-LENGTH(7) = CCOD71L + CCOD72L.
+
+            MOVE ZERO TO WS-WAITLIST-SUB.
+
+            PERFORM VARYING COURSES-SUB FROM 1 BY 1
+                                UNTIL COURSES-SUB > 7
+                                   OR WS-WAITLIST-SUB NOT EQUAL TO ZERO
+
+                IF COURSES-LENGTH(COURSES-SUB) = 8
+
+                    MOVE COURSES-PART-1(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART1
+                    MOVE COURSES-PART-2(COURSES-SUB)
+                        TO WS-CC-COURSE-CODE-PART2
+                    MOVE SPACES TO WS-CC-ACTION
+                    PERFORM 800-RUN-CC-PROG
+
+                    IF WS-CC-AT-CAPACITY EQUAL TO 'Y'
+                        MOVE COURSES-SUB TO WS-WAITLIST-SUB
+                    END-IF
+
+                END-IF
+
+            END-PERFORM.
+
+            IF WS-WAITLIST-SUB EQUAL TO ZERO
+
+                MOVE LOW-VALUES TO IAEMAPO
+                PERFORM 600-MOVE-ATTRIBUTES
+                MOVE 'NO FULL COURSE FOUND TO WAITLIST' TO OUTMSGO
+                GO TO 400-SEND-MAP
+
+            END-IF.
+
+            MOVE WS-CC-COURSE-CODE TO WAITLST-COURSE.
+            MOVE EIBDATE TO WAITLST-DATE.
+            MOVE EIBTIME TO WAITLST-TIME.
+            MOVE STUNUMI TO WAITLST-STUDENT-NO.
+            MOVE STUNAMI TO WAITLST-STUDENT-NAME.
+
+            EXEC CICS WRITE FILE('WAITLST') FROM(WAITLST-RECORD)
+                          LENGTH(WAITLST-LENGTH) RIDFLD(WAITLST-KEY)
+            END-EXEC.
+
+            PERFORM 956-CLEAR-WAITLIST-SLOT.
+
+            MOVE LOW-VALUES TO IAEMAPO.
+            PERFORM 600-MOVE-ATTRIBUTES.
+            MOVE DFHGREEN TO OUTMSGC.
+            MOVE 'ADDED TO WAITLIST - COURSE SLOT CLEARED' TO OUTMSGO.
+
+            GO TO 200-MAIN-LOGIC.
+
+      * Blanks the slot found at capacity so 200-MAIN-LOGIC treats it
+      * as never typed, both in the working fields it revalidates from
+      * and on the physical screen the student's other courses are
+      * about to be redisplayed on.
+       956-CLEAR-WAITLIST-SLOT.
+
+            IF WS-WAITLIST-SUB = 1
+                MOVE SPACES TO CCOD11I, CCOD12I, CCOD11O, CCOD12O
+                MOVE ZERO TO CCOD11L, CCOD12L
+            ELSE IF WS-WAITLIST-SUB = 2
+                MOVE SPACES TO CCOD21I, CCOD22I, CCOD21O, CCOD22O
+                MOVE ZERO TO CCOD21L, CCOD22L
+            ELSE IF WS-WAITLIST-SUB = 3
+                MOVE SPACES TO CCOD31I, CCOD32I, CCOD31O, CCOD32O
+                MOVE ZERO TO CCOD31L, CCOD32L
+            ELSE IF WS-WAITLIST-SUB = 4
+                MOVE SPACES TO CCOD41I, CCOD42I, CCOD41O, CCOD42O
+                MOVE ZERO TO CCOD41L, CCOD42L
+            ELSE IF WS-WAITLIST-SUB = 5
+                MOVE SPACES TO CCOD51I, CCOD52I, CCOD51O, CCOD52O
+                MOVE ZERO TO CCOD51L, CCOD52L
+            ELSE IF WS-WAITLIST-SUB = 6
+                MOVE SPACES TO CCOD61I, CCOD62I, CCOD61O, CCOD62O
+                MOVE ZERO TO CCOD61L, CCOD62L
+            ELSE
+                MOVE SPACES TO CCOD71I, CCOD72I, CCOD71O, CCOD72O
+                MOVE ZERO TO CCOD71L, CCOD72L
+            END-IF.
+
+       980-HELP.
+
+            MOVE SPACES TO HLPMAPO.
+
+            MOVE 'MVPRGE - ADD HELP' TO HLPTTLO.
+            MOVE 'PF1=RETURN TO MENU   PF9=EXIT   PF12=HELP'
+                TO HLPLN1O.
+            MOVE 'PF2=GO TO UPDATE (WHEN A DUPLICATE IS FOUND)'
+                TO HLPLN2O.
+            MOVE 'PF5=WAITLIST STUDENT (WHEN A COURSE IS FULL)'
+                TO HLPLN3O.
+            MOVE 'ENTER=ADD THE RECORD AS TYPED'
+                TO HLPLN4O.
+
+            EXEC CICS SEND MAP('HLPMAP') MAPSET('MVMAP6') END-EXEC.
+
+            EXEC CICS RETURN TRANSID('MV03') COMMAREA(DFHCOMMAREA)
+                             LENGTH(EIBCALEN)
+            END-EXEC.
