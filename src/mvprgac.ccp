@@ -0,0 +1,66 @@
+       $SET DB2 (DB=INFOSYS,UDB-VERSION=V8)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MVPRGAC.
+       AUTHOR. MICHAEL VALDRON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-SQL-CODE                   PIC 9(9)-.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           01 SQL-AREA-CODE             PIC X(3).
+           01 SQL-POSTAL-PREFIX         PIC X(1).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+           05 LK-AREA-CODE              PIC X(3).
+           05 LK-POSTAL-PREFIX          PIC X(1).
+
+       PROCEDURE DIVISION.
+
+           EXEC SQL WHENEVER NOT FOUND GO TO 200-AREA-ERROR END-EXEC.
+           EXEC SQL WHENEVER SQLERROR GO TO 999-SQL-ERROR END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC.
+
+           PERFORM 100-CHECK-AREA THRU 300-EXIT.
+
+           EXEC CICS RETURN END-EXEC.
+
+       100-CHECK-AREA.
+
+           MOVE LK-AREA-CODE TO SQL-AREA-CODE.
+
+           EXEC SQL SELECT POSTAL_PREFIX INTO :SQL-POSTAL-PREFIX
+                      FROM BILLM.AREA_CODES
+                      WHERE AREA_CODE = :SQL-AREA-CODE
+           END-EXEC.
+
+           MOVE SQL-POSTAL-PREFIX TO LK-POSTAL-PREFIX.
+
+           GO TO 300-EXIT.
+
+       200-AREA-ERROR.
+
+           MOVE SPACES TO LK-POSTAL-PREFIX.
+
+       300-EXIT.
+
+           EXIT.
+
+       999-SQL-ERROR.
+
+           MOVE SPACES TO LK-POSTAL-PREFIX.
+           EXEC CICS RETURN END-EXEC.
